@@ -1,69 +1,300 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PANGRAM.
-       AUTHOR. glennj.
-
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       REPOSITORY.
-           FUNCTION ALL INTRINSIC.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WS-SENTENCE   PIC X(60).
-       01 WS-RESULT     PIC 9.
-
-       01 Letters.
-           02 Letter    PIC X OCCURS 26 TIMES.
-       01 chr           PIC X.
-           88 isLetter  VALUE "A" THRU "Z".
-
-       01 ord-a         PIC 99.
-       01 idx           PIC 99.
-       01 letter-idx    PIC 99.
-       01 count-it      PIC 99.
-
-       PROCEDURE DIVISION.
-       PANGRAM.
-           MOVE ORD("A") TO ord-a.
-           MOVE UPPER-CASE(ws-sentence) TO ws-sentence
-
-           PERFORM pangram-iterate-over-alphabet.
-      *    PERFORM pangram-iterate-over-sentence.
-
-       PANGRAM-ITERATE-OVER-ALPHABET.
-           MOVE 1 TO ws-result
-           MOVE ord-a TO letter-idx
-
-           PERFORM VARYING idx FROM 1 BY 1 UNTIL idx > 26
-               MOVE ZERO TO count-it
-               INSPECT ws-sentence TALLYING count-it
-                                   FOR ALL CHAR(letter-idx)
-               IF count-it EQUAL TO ZERO THEN
-                   MOVE ZERO TO ws-result
-                   EXIT PERFORM
-               END-IF
-               ADD 1 TO letter-idx
-           END-PERFORM.
-
-       PANGRAM-ITERATE-OVER-SENTENCE.
-           MOVE ZERO TO ws-result
-           MOVE SPACES TO Letters
-
-           PERFORM VARYING idx FROM 1 BY 1
-                               UNTIL idx > LENGTH(ws-sentence)
-               MOVE ws-sentence(idx:1) TO chr
-               IF isLetter THEN
-                   COMPUTE letter-idx = ORD(chr) - ord-a + 1
-                   MOVE chr TO Letter(letter-idx)
-               END-IF
-           END-PERFORM
-
-           MOVE ZERO TO count-it
-           INSPECT Letters TALLYING count-it FOR ALL SPACES
-           IF count-it EQUAL TO ZERO THEN
-               MOVE 1 TO ws-result
-           END-IF.
-
-      * Some rough benchmarks using `time bash test.sh`
-      * indicate both versions take about the same amount of time, but
-      * we don't have stressful tests.
+000100*****************************************************************
+000200* PROGRAM-ID : PANGRAM
+000300* AUTHOR     : D. FENWICK
+000400* INSTALLATION : GLENNJ DATA PROCESSING - WORD PUZZLE DESK
+000500* DATE-WRITTEN : 02/14/2017
+000600* DATE-COMPILED:
+000700*-----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*-----------------------------------------------------------------
+001000* DATE       INIT  DESCRIPTION
+001100* 02/14/2017 GJ    ORIGINAL SINGLE-SENTENCE PANGRAM CHECK
+001200* 08/09/2026 DF    REPORT MISSING LETTERS AND FLAG MINIMAL
+001300*                  (PERFECT) PANGRAMS INSTEAD OF A BARE
+001400*                  PASS/FAIL WS-RESULT
+001500* 08/09/2026 DF    ADD BATCH SENTENCE-FILE MODE WITH A
+001600*                  PER-LETTER FREQUENCY REPORT
+001700* 08/09/2026 DF    RE-ENABLE THE ALTERNATE SENTENCE-SCAN
+001800*                  ALGORITHM AS A SELECTABLE WS-ALGO-MODE
+001900*-----------------------------------------------------------------
+002000 IDENTIFICATION DIVISION.
+002100 PROGRAM-ID. PANGRAM.
+002200 AUTHOR.        D. FENWICK.
+002300 INSTALLATION.  GLENNJ DATA PROCESSING.
+002400 DATE-WRITTEN.  02/14/2017.
+002500 DATE-COMPILED.
+002600
+002700 ENVIRONMENT DIVISION.
+002800 CONFIGURATION SECTION.
+002900 REPOSITORY.
+003000     FUNCTION ALL INTRINSIC.
+003100
+003200 INPUT-OUTPUT SECTION.
+003300 FILE-CONTROL.
+003400     SELECT SENTENCE-FILE ASSIGN TO "PANSNTIN"
+003500         ORGANIZATION IS LINE SEQUENTIAL
+003600         FILE STATUS IS WS-SENT-STATUS.
+003700
+003800     SELECT PANGRAM-RPT ASSIGN TO "PANSNTOU"
+003900         ORGANIZATION IS LINE SEQUENTIAL
+004000         FILE STATUS IS WS-RPT-STATUS.
+004100
+004200 DATA DIVISION.
+004300 FILE SECTION.
+004400 FD  SENTENCE-FILE
+004500     RECORD CONTAINS 60 CHARACTERS.
+004600 01  SENT-IN-LINE                PIC X(60).
+004700
+004800 FD  PANGRAM-RPT
+004900     RECORD CONTAINS 80 CHARACTERS.
+005000 01  PAN-RPT-LINE                 PIC X(80).
+005100
+005200 WORKING-STORAGE SECTION.
+005300*-----------------------------------------------------------------
+005400* A SINGLE SENTENCE, KEPT FOR BACKWARD COMPATIBILITY WITH
+005500* CALLERS THAT STILL WANT ONE PASS/FAIL CHECK BUILT DIRECTLY
+005600* INTO WS-RESULT.
+005700*-----------------------------------------------------------------
+005800 01  WS-SENTENCE                  PIC X(60).
+005900 01  WS-RESULT                    PIC 9.
+005910*-----------------------------------------------------------------
+005920* SHARED AUDIT-LOG CALL INTERFACE (COPY AUDCOM).
+005930*-----------------------------------------------------------------
+005940 COPY audcom.
+006000
+006100*-----------------------------------------------------------------
+006200* WHICH SCAN ALGORITHM DECIDES WS-RESULT.  THE CALLER MAY SET
+006300* THIS BEFORE PERFORMING 1000-CHECK-PANGRAM; IT DEFAULTS TO THE
+006400* ALPHABET-COUNTING SCAN THAT WAS ALWAYS ACTIVE BEFORE THIS
+006500* SWITCH EXISTED.
+006600*-----------------------------------------------------------------
+006700 01  WS-ALGO-MODE                 PIC X(01) VALUE "A".
+006800     88  ALGO-IS-ALPHABET        VALUE "A".
+006900     88  ALGO-IS-SENTENCE        VALUE "S".
+007000
+007100 01  WS-LETTERS-VALUE  VALUE "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+007200     05  WS-LETTER               PIC A OCCURS 26 TIMES.
+007300
+007400 01  WS-LETTER-COUNT              PIC 99 OCCURS 26 TIMES.
+007500
+007600 01  WS-MINIMAL-SW                PIC X(01).
+007700     88  WS-IS-MINIMAL-PANGRAM   VALUE "Y".
+007800     88  WS-NOT-MINIMAL-PANGRAM  VALUE "N".
+007900
+008000 01  ord-a                       PIC 99.
+008100 01  idx                        PIC 99.
+008200 01  letter-idx                  PIC 99.
+008300 01  count-it                    PIC 99.
+008400 01  chr                        PIC X.
+008500     88  isLetter                VALUE "A" THRU "Z".
+008600
+008700 01  WS-SEEN-LETTERS-GROUP.
+008800     05  WS-SEEN-LETTERS         PIC X OCCURS 26 TIMES.
+008900
+009000 01  WS-SENT-STATUS               PIC XX.
+009100     88  WS-SENT-EOF             VALUE "10".
+009200 01  WS-RPT-STATUS                PIC XX.
+009300
+009400 01  WS-REPORT-LINE               PIC X(80).
+009500
+009600 PROCEDURE DIVISION.
+009700 0000-PANGRAM.
+009800     PERFORM 1000-CHECK-PANGRAM
+009900     GOBACK.
+010000
+010100*-----------------------------------------------------------------
+010200* DECIDE PASS/FAIL WITH THE SELECTED ALGORITHM, THEN BUILD THE
+010300* PER-LETTER FREQUENCY TABLE AND MINIMAL-PANGRAM FLAG THAT THE
+010400* REPORTING PARAGRAPHS BELOW DRAW ON.
+010500*-----------------------------------------------------------------
+010600 1000-CHECK-PANGRAM.
+010700     MOVE UPPER-CASE(WS-SENTENCE) TO WS-SENTENCE
+010800     MOVE ORD("A") TO ord-a
+010900     PERFORM 1010-ZERO-LETTER-COUNT
+011000         VARYING idx FROM 1 BY 1 UNTIL idx > 26
+011100     PERFORM 1100-TALLY-ONE-LETTER
+011200         VARYING idx FROM 1 BY 1 UNTIL idx > 26
+011300     EVALUATE TRUE
+011400         WHEN ALGO-IS-SENTENCE
+011500             PERFORM 1300-CHECK-VIA-SENTENCE-SCAN
+011600         WHEN OTHER
+011700             PERFORM 1200-CHECK-VIA-ALPHABET-COUNTS
+011800     END-EVALUATE
+011900     PERFORM 1400-CHECK-MINIMAL.
+012000 1000-EXIT.
+012100     EXIT.
+012200
+012300 1010-ZERO-LETTER-COUNT.
+012400     MOVE ZERO TO WS-LETTER-COUNT(idx).
+012500 1010-EXIT.
+012600     EXIT.
+012700
+012800 1100-TALLY-ONE-LETTER.
+012900     MOVE ZERO TO count-it
+013000     INSPECT WS-SENTENCE
+013100         TALLYING count-it FOR ALL WS-LETTER(idx)
+013200     MOVE count-it TO WS-LETTER-COUNT(idx).
+013300 1100-EXIT.
+013400     EXIT.
+013500
+013600*-----------------------------------------------------------------
+013700* ORIGINAL PANGRAM-ITERATE-OVER-ALPHABET ALGORITHM, NOW READING
+013800* THE SHARED WS-LETTER-COUNT TABLE INSTEAD OF RE-INSPECTING THE
+013900* SENTENCE, SO EVERY LETTER'S COUNT IS AVAILABLE FOR THE
+014000* MISSING-LETTER REPORT EVEN AFTER THE FIRST MISS.
+014100*-----------------------------------------------------------------
+014200 1200-CHECK-VIA-ALPHABET-COUNTS.
+014300     MOVE 1 TO WS-RESULT
+014400     PERFORM 1210-CHECK-ONE-LETTER-PRESENT
+014500         VARYING idx FROM 1 BY 1 UNTIL idx > 26.
+014600 1200-EXIT.
+014700     EXIT.
+014800
+014900 1210-CHECK-ONE-LETTER-PRESENT.
+015000     IF WS-LETTER-COUNT(idx) EQUAL TO ZERO
+015100         MOVE ZERO TO WS-RESULT
+015200     END-IF.
+015300 1210-EXIT.
+015400     EXIT.
+015500
+015600*-----------------------------------------------------------------
+015700* ORIGINAL PANGRAM-ITERATE-OVER-SENTENCE ALGORITHM (FORMERLY
+015800* COMMENTED OUT), NOW A SELECTABLE MODE VIA WS-ALGO-MODE RATHER
+015900* THAN DEAD CODE.
+016000*-----------------------------------------------------------------
+016100 1300-CHECK-VIA-SENTENCE-SCAN.
+016200     MOVE ZERO TO WS-RESULT
+016300     MOVE SPACES TO WS-SEEN-LETTERS-GROUP
+016400     PERFORM 1310-SCAN-ONE-CHAR
+016500         VARYING idx FROM 1 BY 1 UNTIL idx > LENGTH(WS-SENTENCE)
+016600     MOVE ZERO TO count-it
+016700     INSPECT WS-SEEN-LETTERS-GROUP
+016800         TALLYING count-it FOR ALL SPACES
+016900     IF count-it EQUAL TO ZERO
+017000         MOVE 1 TO WS-RESULT
+017100     END-IF.
+017200 1300-EXIT.
+017300     EXIT.
+017400
+017500 1310-SCAN-ONE-CHAR.
+017600     MOVE WS-SENTENCE(idx:1) TO chr
+017700     IF isLetter
+017800         COMPUTE letter-idx = ORD(chr) - ord-a + 1
+017900         MOVE chr TO WS-SEEN-LETTERS(letter-idx)
+018000     END-IF.
+018100 1310-EXIT.
+018200     EXIT.
+018300
+018400*-----------------------------------------------------------------
+018500* A MINIMAL (PERFECT) PANGRAM USES EVERY LETTER EXACTLY ONCE.
+018600*-----------------------------------------------------------------
+018700 1400-CHECK-MINIMAL.
+018800     SET WS-IS-MINIMAL-PANGRAM TO TRUE
+018900     PERFORM 1410-CHECK-ONE-COUNT-IS-ONE
+019000         VARYING idx FROM 1 BY 1 UNTIL idx > 26.
+019100 1400-EXIT.
+019200     EXIT.
+019300
+019400 1410-CHECK-ONE-COUNT-IS-ONE.
+019500     IF WS-LETTER-COUNT(idx) NOT = 1
+019600         SET WS-NOT-MINIMAL-PANGRAM TO TRUE
+019700     END-IF.
+019800 1410-EXIT.
+019900     EXIT.
+020000
+020100*-----------------------------------------------------------------
+020200* READ PANSNTIN AND WRITE ONE PASS/FAIL LINE PER SENTENCE TO
+020300* PANSNTOU, FOLLOWED BY ITS PER-LETTER FREQUENCY COUNTS; A
+020400* FAILING SENTENCE ALSO LISTS WHICH LETTERS WERE MISSING.
+020500*-----------------------------------------------------------------
+020600 3000-BATCH-SENTENCES.
+020700     OPEN INPUT SENTENCE-FILE
+020800     OPEN OUTPUT PANGRAM-RPT
+020900     PERFORM 3010-READ-SENTENCE
+021000     PERFORM 3100-PROCESS-ONE-SENTENCE
+021100         UNTIL WS-SENT-EOF
+021200     CLOSE SENTENCE-FILE
+021300     CLOSE PANGRAM-RPT.
+021400 3000-EXIT.
+021500     EXIT.
+021600
+021700 3010-READ-SENTENCE.
+021800     MOVE SPACES TO WS-SENTENCE
+021900     READ SENTENCE-FILE INTO WS-SENTENCE
+022000         AT END MOVE "10" TO WS-SENT-STATUS
+022100     END-READ.
+022200 3010-EXIT.
+022300     EXIT.
+022400
+022500 3100-PROCESS-ONE-SENTENCE.
+022600     PERFORM 1000-CHECK-PANGRAM
+022700     IF WS-RESULT = 1
+022800         IF WS-IS-MINIMAL-PANGRAM
+022900             STRING FUNCTION TRIM(WS-SENTENCE) DELIMITED BY SIZE
+023000                     " - MINIMAL PANGRAM" DELIMITED BY SIZE
+023100                 INTO WS-REPORT-LINE
+023200             END-STRING
+023300         ELSE
+023400             STRING FUNCTION TRIM(WS-SENTENCE) DELIMITED BY SIZE
+023500                     " - PANGRAM" DELIMITED BY SIZE
+023600                 INTO WS-REPORT-LINE
+023700             END-STRING
+023800         END-IF
+023900         WRITE PAN-RPT-LINE FROM WS-REPORT-LINE
+024000     ELSE
+024100         STRING FUNCTION TRIM(WS-SENTENCE) DELIMITED BY SIZE
+024200                 " - NOT A PANGRAM" DELIMITED BY SIZE
+024300             INTO WS-REPORT-LINE
+024400         END-STRING
+024500         WRITE PAN-RPT-LINE FROM WS-REPORT-LINE
+024510         MOVE "PANGRAM" TO AUD-PROGRAM-NAME
+024520         MOVE WS-SENTENCE TO AUD-FAILED-INPUT
+024530         MOVE "SENTENCE IS MISSING ONE OR MORE LETTERS" TO
+024540             AUD-FAILURE-REASON
+024550         CALL "AUDITLOG" USING AUD-PROGRAM-NAME
+024560             AUD-FAILED-INPUT AUD-FAILURE-REASON
+024600         PERFORM 3200-REPORT-MISSING-LETTER
+024700             VARYING idx FROM 1 BY 1 UNTIL idx > 26
+024800     END-IF
+024900     PERFORM 3300-REPORT-ONE-FREQUENCY
+025000         VARYING idx FROM 1 BY 1 UNTIL idx > 26
+025100     PERFORM 3010-READ-SENTENCE.
+025200 3100-EXIT.
+025300     EXIT.
+025400
+025500 3200-REPORT-MISSING-LETTER.
+025600     IF WS-LETTER-COUNT(idx) EQUAL TO ZERO
+025700         MOVE SPACES TO WS-REPORT-LINE
+025800         STRING "    MISSING: " DELIMITED BY SIZE
+025900                 WS-LETTER(idx) DELIMITED BY SIZE
+026000             INTO WS-REPORT-LINE
+026100         END-STRING
+026200         WRITE PAN-RPT-LINE FROM WS-REPORT-LINE
+026300     END-IF.
+026400 3200-EXIT.
+026500     EXIT.
+026600
+026700 3300-REPORT-ONE-FREQUENCY.
+026800     MOVE SPACES TO WS-REPORT-LINE
+026900     STRING "    " DELIMITED BY SIZE
+027000             WS-LETTER(idx) DELIMITED BY SIZE
+027100             ": " DELIMITED BY SIZE
+027200             WS-LETTER-COUNT(idx) DELIMITED BY SIZE
+027300         INTO WS-REPORT-LINE
+027400     END-STRING
+027500     WRITE PAN-RPT-LINE FROM WS-REPORT-LINE.
+027600 3300-EXIT.
+027700     EXIT.
+027800
+027900*-----------------------------------------------------------------
+028000* OVERNIGHT BATCH DRIVER HOOK: AN ADDITIVE ENTRY POINT SO THE
+028100* CONSOLIDATED DRIVER CAN CALL DIRECTLY
+028110* INTO THE SENTENCE FILE BATCH PROCESSOR
+028200* WITHOUT DISTURBING THE DEFAULT CALL "PANGRAM" BEHAVIOR ABOVE.
+028300*-----------------------------------------------------------------
+028400 9000-PANGRAM-BATCH-ENTRY.
+028500 ENTRY "PANGRAM-BATCH".
+028600     PERFORM 3000-BATCH-SENTENCES THRU 3000-EXIT
+028700     GOBACK.
+028800 9000-EXIT.
+028900     EXIT.
