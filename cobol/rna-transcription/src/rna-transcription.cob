@@ -1,14 +1,265 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. rna-transcription.
-       AUTHOR. glennj.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WS-COMPLEMENT   PIC X(64).
-       01 dna-nucleotides PIC X(4) VALUE "ACGT".
-       01 rna-nucleotides PIC X(4) VALUE "UGCA".
-
-       PROCEDURE DIVISION.
-       RNA-TRANSCRIPTION.
-           INSPECT ws-complement CONVERTING dna-nucleotides
-                                         TO rna-nucleotides.
+000100*****************************************************************
+000200* PROGRAM-ID : RNA-TRANSCRIPTION
+000300* INSTALLATION : GLENNJ DATA PROCESSING - GENETICS LAB SYSTEMS
+000400* DATE-WRITTEN : UNKNOWN
+000500* DATE-COMPILED:
+000600*-----------------------------------------------------------------
+000700* MODIFICATION HISTORY
+000800*-----------------------------------------------------------------
+000900* DATE       INIT  DESCRIPTION
+001000* UNKNOWN    GJ    ORIGINAL FORWARD DNA-TO-RNA TRANSCRIPTION
+001100* 08/09/2026 RM    ADDED REVERSE-COMPLEMENT MODE
+001200* 08/09/2026 RM    ADDED BATCH FASTA-STYLE SEQUENCE FILE
+001300* 08/09/2026 RM    ADDED INVALID-BASE DETECTION BEFORE
+001400*                  TRANSCRIPTION
+001500* 08/09/2026 RM    ADDED CODON-TO-AMINO-ACID TRANSLATION
+001600*-----------------------------------------------------------------
+001700 IDENTIFICATION DIVISION.
+001800 PROGRAM-ID. RNA-TRANSCRIPTION.
+001900 INSTALLATION. GLENNJ DATA PROCESSING.
+002000 DATE-WRITTEN. UNKNOWN.
+002100 DATE-COMPILED.
+002200
+002300 ENVIRONMENT DIVISION.
+002400 INPUT-OUTPUT SECTION.
+002500 FILE-CONTROL.
+002600     SELECT SEQ-IN-FILE ASSIGN TO "RNASQIN"
+002700         ORGANIZATION IS LINE SEQUENTIAL
+002800         FILE STATUS IS WS-SEQ-IN-STATUS.
+002900
+003000     SELECT SEQ-OUT-FILE ASSIGN TO "RNASQOUT"
+003100         ORGANIZATION IS LINE SEQUENTIAL
+003200         FILE STATUS IS WS-SEQ-OUT-STATUS.
+003300
+003400 DATA DIVISION.
+003500 FILE SECTION.
+003600*-----------------------------------------------------------------
+003700* ONE FASTA-STYLE SEQUENCE PER RECORD: A SEQUENCE ID AND THE DNA
+003800* STRAND TO TRANSCRIBE.
+003900*-----------------------------------------------------------------
+004000 FD  SEQ-IN-FILE.
+004100 01  SEQ-IN-RECORD.
+004200     05  SEQ-IN-ID               PIC X(10).
+004300     05  SEQ-IN-STRAND           PIC X(64).
+004400
+004500 FD  SEQ-OUT-FILE.
+004600 01  SEQ-OUT-RECORD.
+004700     05  SEQ-OUT-ID              PIC X(10).
+004800     05  SEQ-OUT-STRAND          PIC X(64).
+004900
+005000 WORKING-STORAGE SECTION.
+005100 01  WS-SEQ-IN-STATUS            PIC XX.
+005200 01  WS-SEQ-OUT-STATUS           PIC XX.
+005300
+005400 01  WS-COMPLEMENT               PIC X(64).
+005500 01  dna-nucleotides             PIC X(4) VALUE "ACGT".
+005600 01  rna-nucleotides             PIC X(4) VALUE "UGCA".
+005700
+005800 01  WS-MODE                     PIC X VALUE "F".
+005900     88  RNA-MODE-FORWARD        VALUE "F".
+006000     88  RNA-MODE-REVERSE-COMP   VALUE "R".
+006100     88  RNA-MODE-TRANSLATE      VALUE "T".
+006200
+006300 01  WS-STRAND-LEN                PIC 9(02).
+006400 01  idx                          PIC 9(02).
+006500 01  rdx                          PIC 9(02).
+006600 01  WS-REVERSED                  PIC X(64).
+006700
+006800*-----------------------------------------------------------------
+006900* INVALID-BASE DETECTION.  ANY CHARACTER OUTSIDE dna-nucleotides
+007000* IS FLAGGED BEFORE INSPECT CONVERTING RUNS.
+007100*-----------------------------------------------------------------
+007200 01  WS-BASE                      PIC X.
+007300 01  WS-VALID-SW                  PIC X VALUE "Y".
+007400     88  STRAND-IS-VALID          VALUE "Y".
+007500     88  STRAND-NOT-VALID         VALUE "N".
+007600
+007700*-----------------------------------------------------------------
+007800* CODON-TO-AMINO-ACID TRANSLATION TABLE.  ONE ENTRY PER CODON,
+007900* SEARCHED SEQUENTIALLY THREE BASES AT A TIME FROM WS-COMPLEMENT.
+008000* "*" MARKS A STOP CODON.
+008100*-----------------------------------------------------------------
+008200 01  WS-CODON-TABLE-VALUES.
+008300     05  FILLER PIC X(06) VALUE "UUUPhe".
+008400     05  FILLER PIC X(06) VALUE "UUCPhe".
+008500     05  FILLER PIC X(06) VALUE "UUALeu".
+008600     05  FILLER PIC X(06) VALUE "UUGLeu".
+008700     05  FILLER PIC X(06) VALUE "UCUSer".
+008800     05  FILLER PIC X(06) VALUE "UCCSer".
+008900     05  FILLER PIC X(06) VALUE "UCASer".
+009000     05  FILLER PIC X(06) VALUE "UCGSer".
+009100     05  FILLER PIC X(06) VALUE "UAUTyr".
+009200     05  FILLER PIC X(06) VALUE "UACTyr".
+009300     05  FILLER PIC X(06) VALUE "UAA***".
+009400     05  FILLER PIC X(06) VALUE "UAG***".
+009500     05  FILLER PIC X(06) VALUE "UGUCys".
+009600     05  FILLER PIC X(06) VALUE "UGCCys".
+009700     05  FILLER PIC X(06) VALUE "UGA***".
+009800     05  FILLER PIC X(06) VALUE "UGGTrp".
+009900 01  WS-CODON-TABLE REDEFINES WS-CODON-TABLE-VALUES.
+010000     05  WS-CODON-ENTRY OCCURS 16 TIMES.
+010100         10  WS-CODON-CODE        PIC X(03).
+010200         10  WS-CODON-AMINO       PIC X(03).
+010300
+010400 01  WS-CODON                     PIC X(03).
+010500 01  WS-AMINO-ACID                PIC X(03).
+010600 01  cdx                          PIC 9(02).
+010700 01  WS-PROTEIN                   PIC X(64).
+010800 01  WS-PROTEIN-LEN                PIC 9(02).
+010900 01  WS-STOPPED-SW                 PIC X VALUE "N".
+011000     88  TRANSLATION-STOPPED       VALUE "Y".
+011100
+011110*-----------------------------------------------------------------
+011120* SHARED AUDIT-LOG CALL INTERFACE (COPY AUDCOM).
+011130*-----------------------------------------------------------------
+011140 COPY audcom.
+011150
+011200 PROCEDURE DIVISION.
+011300 0000-RNA-TRANSCRIPTION.
+011310     PERFORM 0500-TRANSCRIBE-STRAND THRU 0500-EXIT
+011320     GOBACK.
+011330 0000-EXIT.
+011340     EXIT.
+011350
+011360*-----------------------------------------------------------------
+011370* THE REAL TRANSCRIPTION LOGIC, BROKEN OUT OF
+011380* 0000-RNA-TRANSCRIPTION SO 5000-RUN-BATCH CAN PERFORM IT ONCE
+011390* PER RECORD WITHOUT ALSO PICKING UP
+011400* 0000-RNA-TRANSCRIPTION'S GOBACK.
+011410*-----------------------------------------------------------------
+011420 0500-TRANSCRIBE-STRAND.
+011430     PERFORM 1000-VALIDATE-BASES
+011440     IF STRAND-NOT-VALID
+011450         MOVE "RNA-TRANSCRIPTION" TO AUD-PROGRAM-NAME
+011460         MOVE WS-COMPLEMENT TO AUD-FAILED-INPUT
+011470         MOVE "INVALID BASE IN DNA STRAND" TO
+011480             AUD-FAILURE-REASON
+011490         CALL "AUDITLOG" USING AUD-PROGRAM-NAME
+011500             AUD-FAILED-INPUT AUD-FAILURE-REASON
+011510         GO TO 0500-EXIT
+011520     END-IF
+011530
+011540     EVALUATE TRUE
+011550         WHEN RNA-MODE-REVERSE-COMP
+011560             PERFORM 2000-REVERSE-COMPLEMENT
+011570         WHEN RNA-MODE-TRANSLATE
+011580             PERFORM 3000-TRANSCRIBE
+011590             PERFORM 4000-TRANSLATE
+011600         WHEN OTHER
+011610             PERFORM 3000-TRANSCRIBE
+011620     END-EVALUATE.
+011630 0500-EXIT.
+011640     EXIT.
+013000
+013100*-----------------------------------------------------------------
+013200* FLAG ANY CHARACTER IN WS-COMPLEMENT OUTSIDE THE DNA-NUCLEOTIDES
+013300* SET BEFORE ANY TRANSCRIPTION OR COMPLEMENTING RUNS.
+013400*-----------------------------------------------------------------
+013500 1000-VALIDATE-BASES.
+013600     SET STRAND-IS-VALID TO TRUE
+013700     MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-COMPLEMENT))
+013800         TO WS-STRAND-LEN
+013900     PERFORM VARYING idx FROM 1 BY 1 UNTIL idx > WS-STRAND-LEN
+014000         MOVE WS-COMPLEMENT(idx:1) TO WS-BASE
+014100         IF WS-BASE NOT = "A" AND NOT = "C"
+014200                 AND NOT = "G" AND NOT = "T"
+014300             SET STRAND-NOT-VALID TO TRUE
+014400         END-IF
+014500     END-PERFORM.
+014600 1000-EXIT.
+014700     EXIT.
+014800
+014900 2000-REVERSE-COMPLEMENT.
+015000     MOVE SPACES TO WS-REVERSED
+015100     PERFORM VARYING idx FROM 1 BY 1 UNTIL idx > WS-STRAND-LEN
+015200         COMPUTE rdx = WS-STRAND-LEN - idx + 1
+015300         MOVE WS-COMPLEMENT(idx:1) TO WS-REVERSED(rdx:1)
+015400     END-PERFORM
+015500     MOVE WS-REVERSED TO WS-COMPLEMENT
+015600     INSPECT WS-COMPLEMENT CONVERTING dna-nucleotides
+015700                                   TO rna-nucleotides.
+015800 2000-EXIT.
+015900     EXIT.
+016000
+016100 3000-TRANSCRIBE.
+016200     INSPECT WS-COMPLEMENT CONVERTING dna-nucleotides
+016300                                   TO rna-nucleotides.
+016400 3000-EXIT.
+016500     EXIT.
+016600
+016700*-----------------------------------------------------------------
+016800* WALK THE TRANSCRIBED WS-COMPLEMENT THREE BASES AT A TIME AND
+016900* MAP EACH CODON TO ITS AMINO ACID, STOPPING AT A STOP CODON.
+017000*-----------------------------------------------------------------
+017100 4000-TRANSLATE.
+017200     MOVE SPACES TO WS-PROTEIN
+017300     MOVE ZERO TO WS-PROTEIN-LEN
+017400     MOVE "N" TO WS-STOPPED-SW
+017500     PERFORM VARYING idx FROM 1 BY 3
+017600             UNTIL idx > WS-STRAND-LEN - 2
+017700                 OR TRANSLATION-STOPPED
+017800         MOVE WS-COMPLEMENT(idx:3) TO WS-CODON
+017900         PERFORM 4100-LOOKUP-CODON
+018000         IF WS-AMINO-ACID = "***"
+018100             SET TRANSLATION-STOPPED TO TRUE
+018200         ELSE
+018300             ADD 1 TO WS-PROTEIN-LEN
+018400             MOVE WS-AMINO-ACID
+018500                 TO WS-PROTEIN(WS-PROTEIN-LEN:3)
+018600         END-IF
+018700     END-PERFORM.
+018800 4000-EXIT.
+018900     EXIT.
+019000
+019100 4100-LOOKUP-CODON.
+019200     MOVE "???" TO WS-AMINO-ACID
+019300     PERFORM VARYING cdx FROM 1 BY 1 UNTIL cdx > 16
+019400         IF WS-CODON-CODE(cdx) = WS-CODON
+019500             MOVE WS-CODON-AMINO(cdx) TO WS-AMINO-ACID
+019600         END-IF
+019700     END-PERFORM.
+019800 4100-EXIT.
+019900     EXIT.
+020000
+020100*-----------------------------------------------------------------
+020200* DRIVE 0000-RNA-TRANSCRIPTION ONCE PER RECORD IN A SEQUENTIAL
+020300* FASTA-STYLE FILE OF SEQUENCE-ID / STRAND PAIRS, WRITING THE
+020400* TRANSCRIBED SEQUENCE BACK OUT IN THE SAME ORDER.
+020500*-----------------------------------------------------------------
+020600 5000-RUN-BATCH.
+020700     OPEN INPUT SEQ-IN-FILE
+020800     OPEN OUTPUT SEQ-OUT-FILE
+020900     PERFORM 5100-READ-SEQUENCE
+021000     PERFORM UNTIL WS-SEQ-IN-STATUS = "10"
+021100         MOVE SEQ-IN-STRAND TO WS-COMPLEMENT
+021200         PERFORM 0500-TRANSCRIBE-STRAND THRU 0500-EXIT
+021300         MOVE SEQ-IN-ID     TO SEQ-OUT-ID
+021400         MOVE WS-COMPLEMENT TO SEQ-OUT-STRAND
+021500         WRITE SEQ-OUT-RECORD
+021600         PERFORM 5100-READ-SEQUENCE
+021700     END-PERFORM
+021800     CLOSE SEQ-IN-FILE
+021900     CLOSE SEQ-OUT-FILE.
+022000 5000-EXIT.
+022100     EXIT.
+022200
+022300 5100-READ-SEQUENCE.
+022400     READ SEQ-IN-FILE
+022500         AT END MOVE "10" TO WS-SEQ-IN-STATUS
+022600     END-READ.
+022700 5100-EXIT.
+022800     EXIT.
+022900
+023000*-----------------------------------------------------------------
+023100* OVERNIGHT BATCH DRIVER HOOK: AN ADDITIVE ENTRY POINT SO THE
+023200* CONSOLIDATED DRIVER CAN CALL DIRECTLY
+023210* INTO THE FASTA-STYLE BATCH PROCESSOR
+023300* WITHOUT DISTURBING THE DEFAULT
+023310* CALL "RNA-TRANSCRIPTION" BEHAVIOR ABOVE.
+023400*-----------------------------------------------------------------
+023500 9000-RNA-TRANSCRIPTION-BATCH-ENTRY.
+023600 ENTRY "RNA-TRANSCRIPTION-BATCH".
+023700     PERFORM 5000-RUN-BATCH THRU 5000-EXIT
+023800     GOBACK.
+023900 9000-EXIT.
+024000     EXIT.
