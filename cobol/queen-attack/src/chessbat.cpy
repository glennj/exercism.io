@@ -0,0 +1,14 @@
+      *****************************************************************
+      * COPYBOOK    : CHESSBAT
+      * DESCRIPTION : OVERNIGHT BATCH INPUT - ONE CHESS-CLUB REQUEST
+      *               PER RECORD (CREATE, CANATTACK, OR DISPLAY),
+      *               DRIVEN THROUGH THE SAME LOGIC AS A LIVE CALL.
+      *-----------------------------------------------------------------
+      * DATE       INIT  DESCRIPTION
+      * 08/09/2026 RM    ORIGINAL RECORD LAYOUT
+      *-----------------------------------------------------------------
+       01  CHESSBAT-RECORD.
+           05  CHESSBAT-GAME-ID        PIC X(05).
+           05  CHESSBAT-PROPERTY       PIC X(11).
+           05  CHESSBAT-WHITE-QUEEN    PIC X(09).
+           05  CHESSBAT-BLACK-QUEEN    PIC X(09).
