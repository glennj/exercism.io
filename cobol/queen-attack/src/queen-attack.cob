@@ -1,65 +1,338 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. QUEEN-ATTACK.
-       AUTHOR. glennj.
-
-       ENVIRONMENT DIVISION.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WS-QUEEN          PIC X(9).
-       01 WS-WHITE_QUEEN    PIC X(9).
-       01 WS-BLACK_QUEEN    PIC X(9).
-       01 WS-PROPERTY       PIC X(11).
-       01 WS-RESULT         PIC 9.
-
-       01 return-failure    PIC 9 VALUE ZERO.
-       01 return-success    PIC 9 VALUE 1.
-
-       01 x-pos             PIC S9.
-           88 x-valid       VALUE 0 THRU 7.
-       01 y-pos             PIC S9.
-           88 y-valid       VALUE 0 THRU 7.
-
-       01 x-black           PIC 9.
-       01 y-black           PIC 9.
-       01 dx                PIC 9.
-       01 dy                PIC 9.
-
-       PROCEDURE DIVISION.
-       QUEEN-ATTACK.
-           EVALUATE ws-property
-               WHEN "create"    PERFORM queen-create
-               WHEN "canAttack" PERFORM can-attack
-           END-EVALUATE.
-
-       QUEEN-CREATE.
-           UNSTRING ws-queen DELIMITED BY "," INTO x-pos, y-pos
-           IF x-valid AND y-valid THEN
-               MOVE return-success TO ws-result
-           ELSE
-               MOVE return-failure TO ws-result
-           END-IF.
-
-       CAN-ATTACK.
-           MOVE ws-black_queen TO ws-queen
-           PERFORM queen-create
-           IF ws-result = return-failure THEN
-               GOBACK
-           END-IF
-           MOVE x-pos TO x-black
-           MOVE y-pos TO y-black
-
-           MOVE ws-white_queen TO ws-queen
-           PERFORM queen-create
-           IF ws-result = return-failure THEN
-               GOBACK
-           END-IF
-
-           COMPUTE dx = FUNCTION ABS(x-black - x-pos)
-           COMPUTE dy = FUNCTION ABS(y-black - y-pos)
-
-           IF dx = 0 OR dy = 0 OR dx = dy THEN
-               MOVE return-success TO ws-result
-           ELSE
-               MOVE return-failure TO ws-result
-           END-IF.
+000100*****************************************************************
+000200* PROGRAM-ID : QUEEN-ATTACK
+000300* AUTHOR     : GLENNJ
+000400* INSTALLATION : GLENNJ DATA PROCESSING - CHESS CLUB SYSTEMS
+000500* DATE-WRITTEN : 02/02/2005
+000600* DATE-COMPILED:
+000700*-----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*-----------------------------------------------------------------
+001000* DATE       INIT  DESCRIPTION
+001100* 02/02/2005 GJ    ORIGINAL CREATE / CANATTACK LOGIC
+001200* 08/09/2026 RM    LOG EVERY CREATE/CANATTACK CALL TO THE
+001300*                  TOURNAMENT MATCH FILE FOR MOVE-BY-MOVE REPLAY
+001400*-----------------------------------------------------------------
+001500 IDENTIFICATION DIVISION.
+001600 PROGRAM-ID. QUEEN-ATTACK.
+001700 AUTHOR.       GLENNJ.
+001800 INSTALLATION. GLENNJ DATA PROCESSING.
+001900 DATE-WRITTEN. 02/02/2005.
+002000 DATE-COMPILED.
+002100
+002200 ENVIRONMENT DIVISION.
+002300 INPUT-OUTPUT SECTION.
+002400 FILE-CONTROL.
+002500     SELECT CHESS-MATCH-FILE ASSIGN TO "CHESSMTC"
+002600         ORGANIZATION IS LINE SEQUENTIAL
+002700         FILE STATUS IS WS-MATCH-STATUS.
+002710
+002720     SELECT CHESS-BATCH-FILE ASSIGN TO "CHESSBAT"
+002730         ORGANIZATION IS LINE SEQUENTIAL
+002740         FILE STATUS IS WS-BATCH-STATUS.
+002800
+002900 DATA DIVISION.
+003000 FILE SECTION.
+003100 FD  CHESS-MATCH-FILE.
+003200 COPY chessmv.
+003210
+003220 FD  CHESS-BATCH-FILE.
+003230 COPY chessbat.
+003300
+003400 WORKING-STORAGE SECTION.
+003500 01 WS-QUEEN          PIC X(9).
+003600 01 WS-WHITE_QUEEN    PIC X(9).
+003700 01 WS-BLACK_QUEEN    PIC X(9).
+003800 01 WS-PROPERTY       PIC X(11).
+003900 01 WS-RESULT         PIC 9.
+004000
+004100 01 return-failure    PIC 9 VALUE ZERO.
+004200 01 return-success    PIC 9 VALUE 1.
+004300
+004400 01 x-pos             PIC S9.
+004500     88 x-valid       VALUE 0 THRU 7.
+004600 01 y-pos             PIC S9.
+004700     88 y-valid       VALUE 0 THRU 7.
+004800
+004900 01 x-black           PIC 9.
+005000 01 y-black           PIC 9.
+005100 01 dx                PIC 9.
+005200 01 dy                PIC 9.
+005300
+005400*-----------------------------------------------------------------
+005500* TOURNAMENT MATCH LOG WORKING STORAGE.  WS-GAME-ID IS SET BY
+005600* THE CALLER; WS-MOVE-NUM IS NOT RESET IN THE MAINLINE SO IT
+005700* NUMBERS MOVES SEQUENTIALLY ACROSS CALLS WITHIN THE SAME GAME.
+005800*-----------------------------------------------------------------
+005820*-----------------------------------------------------------------
+005830* PIECE TYPE FOR THE ATTACK-CHECK FRAMEWORK.  DEFAULTS TO
+005831* "QUEEN" SO EXISTING CALLERS SEE NO CHANGE IN BEHAVIOUR.
+005832*-----------------------------------------------------------------
+005833 01 WS-PIECE-TYPE      PIC X(6) VALUE "QUEEN".
+005834 01 WS-CAN-ATTACK-SW   PIC X VALUE "N".
+
+005835*-----------------------------------------------------------------
+005836* TWO PIECES MAY NOT LEGALLY OCCUPY THE SAME SQUARE.  THIS IS
+005837* REPORTED AS A DISTINCT STATUS RATHER THAN A SUCCESSFUL ATTACK.
+005838*-----------------------------------------------------------------
+005839 01 WS-POSITION-STATUS  PIC X(17) VALUE SPACES.
+005840     88 POSITIONS-VALID   VALUE SPACES.
+005841     88 POSITIONS-INVALID VALUE "INVALID-POSITION".
+
+005850*-----------------------------------------------------------------
+005860* BOARD RENDERING WORKING STORAGE.  THE GRID IS BUILT ONE ROW
+005870* AT A TIME INTO WS-BOARD-ROW AND DISPLAYED TOP (RANK 7) DOWN
+005880* TO BOTTOM (RANK 0), THE WAY A PRINTED CHESS DIAGRAM READS.
+005890*-----------------------------------------------------------------
+005895 01 WS-BOARD-ROW.
+005896     05 WS-BOARD-CELL PIC X(2) OCCURS 8 TIMES.
+005897 01 WS-ROW-NUM        PIC S9.
+005897 01 WS-COL-NUM        PIC S9.
+005898 01 x-white           PIC 9.
+005899 01 y-white           PIC 9.
+
+005900 01 WS-GAME-ID        PIC X(05) VALUE "GAME1".
+006000 01 WS-MOVE-NUM        PIC 9(04) VALUE ZERO.
+006100 01 WS-MATCH-STATUS    PIC XX.
+006200 01 WS-ATTACK-RESULT-TXT PIC X(07).
+006210 01 WS-BATCH-STATUS     PIC XX.
+006300
+006310*-----------------------------------------------------------------
+006320* SHARED AUDIT-LOG CALL INTERFACE (COPY AUDCOM).
+006330*-----------------------------------------------------------------
+006340 COPY audcom.
+006350
+006400 PROCEDURE DIVISION.
+006500 0000-QUEEN-ATTACK.
+006510     PERFORM 1500-DISPATCH-PROPERTY THRU 1500-EXIT
+006950     GOBACK.
+006960 0000-EXIT.
+006970     EXIT.
+007000
+007010*-----------------------------------------------------------------
+007020* DISPATCH ON WS-PROPERTY.  BROKEN OUT OF 0000-QUEEN-ATTACK SO
+007030* 5000-RUN-QUEEN-ATTACK-BATCH CAN DRIVE IT ONCE PER BATCH RECORD
+007040* WITHOUT PICKING UP 0000-QUEEN-ATTACK'S GOBACK.  2000-CAN-ATTACK
+007041* IS PERFORMED THRU ITS OWN EXIT SINCE ITS EARLY-EXIT GUARDS ARE
+007042* GO TO 2000-EXIT, NOT GOBACK, FOR THE SAME REASON.
+007050*-----------------------------------------------------------------
+007060 1500-DISPATCH-PROPERTY.
+007070     EVALUATE ws-property
+007080         WHEN "create"    PERFORM 1000-QUEEN-CREATE
+007090         WHEN "canAttack" PERFORM 2000-CAN-ATTACK THRU 2000-EXIT
+007100         WHEN "display"   PERFORM 4000-DISPLAY-BOARD
+007110     END-EVALUATE.
+007120 1500-EXIT.
+007130     EXIT.
+007140
+007100 1000-QUEEN-CREATE.
+007200     UNSTRING ws-queen DELIMITED BY "," INTO x-pos, y-pos
+007300     IF x-valid AND y-valid THEN
+007400         MOVE return-success TO ws-result
+007500     ELSE
+007600         MOVE return-failure TO ws-result
+007610         MOVE "QUEEN-ATTACK" TO AUD-PROGRAM-NAME
+007620         MOVE ws-queen TO AUD-FAILED-INPUT
+007630         MOVE "INVALID PIECE POSITION" TO AUD-FAILURE-REASON
+007640         CALL "AUDITLOG" USING AUD-PROGRAM-NAME
+007650             AUD-FAILED-INPUT AUD-FAILURE-REASON
+007700     END-IF
+007800     MOVE SPACES TO WS-ATTACK-RESULT-TXT
+007900     PERFORM 3000-LOG-MOVE.
+008000 1000-EXIT.
+008100     EXIT.
+008200
+008300 2000-CAN-ATTACK.
+008400     MOVE ws-black_queen TO ws-queen
+008500     PERFORM 1000-QUEEN-CREATE
+008600     IF ws-result = return-failure THEN
+008700         GO TO 2000-EXIT
+008800     END-IF
+008900     MOVE x-pos TO x-black
+009000     MOVE y-pos TO y-black
+009100
+009200     MOVE ws-white_queen TO ws-queen
+009300     PERFORM 1000-QUEEN-CREATE
+009400     IF ws-result = return-failure THEN
+009500         GO TO 2000-EXIT
+009600     END-IF
+009700
+009710     SET POSITIONS-VALID TO TRUE
+009720     IF x-black = x-pos AND y-black = y-pos THEN
+009730         SET POSITIONS-INVALID TO TRUE
+009740         MOVE return-failure TO ws-result
+009750         MOVE "INVALID" TO WS-ATTACK-RESULT-TXT
+009760         PERFORM 3000-LOG-MOVE
+009770         GO TO 2000-EXIT
+009780     END-IF
+
+009800     COMPUTE dx = FUNCTION ABS(x-black - x-pos)
+009900     COMPUTE dy = FUNCTION ABS(y-black - y-pos)
+010000
+009950     EVALUATE WS-PIECE-TYPE
+009951         WHEN "ROOK"   PERFORM 2200-ROOK-ATTACK-RULE
+009952         WHEN "BISHOP" PERFORM 2300-BISHOP-ATTACK-RULE
+009953         WHEN "KNIGHT" PERFORM 2400-KNIGHT-ATTACK-RULE
+009954         WHEN OTHER    PERFORM 2100-QUEEN-ATTACK-RULE
+009955     END-EVALUATE
+
+010100     IF WS-CAN-ATTACK-SW = "Y" THEN
+010200         MOVE return-success  TO ws-result
+010300         MOVE "ATTACK"        TO WS-ATTACK-RESULT-TXT
+010400     ELSE
+010500         MOVE return-failure  TO ws-result
+010600         MOVE "NOATTCK"       TO WS-ATTACK-RESULT-TXT
+010700     END-IF
+010800     PERFORM 3000-LOG-MOVE.
+010900 2000-EXIT.
+011000     EXIT.
+
+011010*-----------------------------------------------------------------
+011020* PER-PIECE ATTACK RULES.  EACH SETS WS-CAN-ATTACK-SW FROM THE
+011030* dx/dy OFFSETS COMPUTED IN 2000-CAN-ATTACK.
+011040*-----------------------------------------------------------------
+011050 2100-QUEEN-ATTACK-RULE.
+011060     IF dx = 0 OR dy = 0 OR dx = dy THEN
+011070         MOVE "Y" TO WS-CAN-ATTACK-SW
+011080     ELSE
+011090         MOVE "N" TO WS-CAN-ATTACK-SW
+011091     END-IF.
+011092 2100-EXIT.
+011093     EXIT.
+
+011094 2200-ROOK-ATTACK-RULE.
+011095     IF dx = 0 OR dy = 0 THEN
+011096         MOVE "Y" TO WS-CAN-ATTACK-SW
+011097     ELSE
+011098         MOVE "N" TO WS-CAN-ATTACK-SW
+011099     END-IF.
+011100 2200-EXIT.
+011101     EXIT.
+
+011102 2300-BISHOP-ATTACK-RULE.
+011103     IF dx = dy AND dx NOT = 0 THEN
+011104         MOVE "Y" TO WS-CAN-ATTACK-SW
+011105     ELSE
+011106         MOVE "N" TO WS-CAN-ATTACK-SW
+011107     END-IF.
+011108 2300-EXIT.
+011109     EXIT.
+
+011110 2400-KNIGHT-ATTACK-RULE.
+011111     IF (dx = 1 AND dy = 2) OR (dx = 2 AND dy = 1) THEN
+011112         MOVE "Y" TO WS-CAN-ATTACK-SW
+011113     ELSE
+011114         MOVE "N" TO WS-CAN-ATTACK-SW
+011115     END-IF.
+011116 2400-EXIT.
+011117     EXIT.
+011100
+011200*-----------------------------------------------------------------
+011300* APPEND ONE ENTRY TO THE TOURNAMENT MATCH LOG.  THE FILE IS
+011400* OPENED THE FIRST TIME IN OUTPUT MODE TO CREATE IT, THEN
+011500* REOPENED IN EXTEND MODE FOR EVERY SUBSEQUENT CALL.
+011600*-----------------------------------------------------------------
+011700 3000-LOG-MOVE.
+011800     ADD 1 TO WS-MOVE-NUM
+011900     OPEN EXTEND CHESS-MATCH-FILE
+012000     IF WS-MATCH-STATUS = "35"
+012100         OPEN OUTPUT CHESS-MATCH-FILE
+012200     END-IF
+012300     MOVE WS-GAME-ID          TO CHESSMV-GAME-ID
+012400     MOVE WS-MOVE-NUM         TO CHESSMV-NUMBER
+012500     MOVE WS-WHITE_QUEEN      TO CHESSMV-WHITE-QUEEN
+012600     MOVE WS-BLACK_QUEEN      TO CHESSMV-BLACK-QUEEN
+012700     MOVE WS-ATTACK-RESULT-TXT TO CHESSMV-ATTACK-RESULT
+012800     WRITE CHESSMV-RECORD
+012900     CLOSE CHESS-MATCH-FILE.
+013000 3000-EXIT.
+013100     EXIT.
+
+013200*-----------------------------------------------------------------
+013300* RENDER THE BOARD AS AN 8X8 TEXT GRID SO SPECTATORS CAN SEE THE
+013400* POSITION BEING JUDGED WITHOUT SKETCHING IT BY HAND.  "W" MARKS
+013500* THE WHITE QUEEN, "B" MARKS THE BLACK QUEEN, "_" IS EMPTY.
+013600*-----------------------------------------------------------------
+013700 4000-DISPLAY-BOARD.
+013800     MOVE ws-white_queen TO ws-queen
+013900     PERFORM 1000-QUEEN-CREATE
+014000     MOVE x-pos TO x-white
+014100     MOVE y-pos TO y-white
+
+014200     MOVE ws-black_queen TO ws-queen
+014300     PERFORM 1000-QUEEN-CREATE
+014400     MOVE x-pos TO x-black
+014500     MOVE y-pos TO y-black
+
+014600     PERFORM VARYING WS-ROW-NUM FROM 7 BY -1
+014700         UNTIL WS-ROW-NUM < 0
+014800         PERFORM 4100-BUILD-BOARD-ROW
+014900         PERFORM 4200-DISPLAY-BOARD-ROW
+015000     END-PERFORM.
+015100 4000-EXIT.
+015200     EXIT.
+
+015300 4100-BUILD-BOARD-ROW.
+015400     PERFORM VARYING WS-COL-NUM FROM 0 BY 1
+015500         UNTIL WS-COL-NUM > 7
+015600         IF WS-COL-NUM = x-white AND WS-ROW-NUM = y-white
+015700             MOVE "W " TO WS-BOARD-CELL(WS-COL-NUM + 1)
+015800         ELSE
+015900             IF WS-COL-NUM = x-black AND WS-ROW-NUM = y-black
+016000                 MOVE "B " TO WS-BOARD-CELL(WS-COL-NUM + 1)
+016100             ELSE
+016200                 MOVE "_ " TO WS-BOARD-CELL(WS-COL-NUM + 1)
+016300             END-IF
+016400         END-IF
+016500     END-PERFORM.
+016600 4100-EXIT.
+016700     EXIT.
+
+016800 4200-DISPLAY-BOARD-ROW.
+016900     DISPLAY WS-BOARD-ROW.
+017000 4200-EXIT.
+017100     EXIT.
+
+017110*-----------------------------------------------------------------
+017120* DRIVE 1500-DISPATCH-PROPERTY ONCE PER RECORD IN A SEQUENTIAL
+017130* FILE OF GAME-ID / PROPERTY / WHITE-QUEEN / BLACK-QUEEN REQUESTS,
+017140* SO AN OVERNIGHT RUN ACTUALLY EXERCISES THIS PROGRAM INSTEAD OF
+017150* CALLING IT WITH NO WAY TO SET WS-PROPERTY.  A MISSING BATCH
+017160* FILE IS TREATED AS ZERO REQUESTS FOR THE NIGHT, NOT AN ERROR.
+017170*-----------------------------------------------------------------
+017180 5000-RUN-QUEEN-ATTACK-BATCH.
+017190     OPEN INPUT CHESS-BATCH-FILE
+017200     IF WS-BATCH-STATUS = "35"
+017210         GO TO 5000-EXIT
+017220     END-IF
+017230     PERFORM 5100-READ-CHESSBAT-RECORD
+017240     PERFORM UNTIL WS-BATCH-STATUS = "10"
+017250         MOVE CHESSBAT-GAME-ID     TO WS-GAME-ID
+017260         MOVE CHESSBAT-PROPERTY    TO WS-PROPERTY
+017270         MOVE CHESSBAT-WHITE-QUEEN TO WS-WHITE_QUEEN
+017280         MOVE CHESSBAT-BLACK-QUEEN TO WS-BLACK_QUEEN
+017290         PERFORM 1500-DISPATCH-PROPERTY THRU 1500-EXIT
+017300         PERFORM 5100-READ-CHESSBAT-RECORD
+017310     END-PERFORM
+017320     CLOSE CHESS-BATCH-FILE.
+017330 5000-EXIT.
+017340     EXIT.
+
+017350 5100-READ-CHESSBAT-RECORD.
+017360     READ CHESS-BATCH-FILE
+017370         AT END MOVE "10" TO WS-BATCH-STATUS
+017380     END-READ.
+017390 5100-EXIT.
+017400     EXIT.
+
+017410*-----------------------------------------------------------------
+017420* OVERNIGHT BATCH DRIVER HOOK: AN ADDITIVE ENTRY POINT SO THE
+017430* CONSOLIDATED DRIVER CAN CALL DIRECTLY INTO THE BATCH REQUEST
+017440* PROCESSOR WITHOUT DISTURBING THE DEFAULT CALL "QUEEN-ATTACK"
+017450* BEHAVIOR ABOVE.
+017460*-----------------------------------------------------------------
+017470 9000-QUEEN-ATTACK-BATCH-ENTRY.
+017480 ENTRY "QUEEN-ATTACK-BATCH".
+017490     PERFORM 5000-RUN-QUEEN-ATTACK-BATCH THRU 5000-EXIT
+017500     GOBACK.
+017510 9000-EXIT.
+017520     EXIT.
