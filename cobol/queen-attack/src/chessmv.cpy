@@ -0,0 +1,14 @@
+      *****************************************************************
+      * COPYBOOK    : CHESSMV
+      * DESCRIPTION : CHESS-CLUB TOURNAMENT MATCH LOG RECORD - ONE
+      *               ENTRY PER QUEEN-CREATE / CAN-ATTACK CALL.
+      *-----------------------------------------------------------------
+      * DATE       INIT  DESCRIPTION
+      * 08/09/2026 RM    ORIGINAL RECORD LAYOUT
+      *-----------------------------------------------------------------
+       01  CHESSMV-RECORD.
+           05  CHESSMV-GAME-ID         PIC X(05).
+           05  CHESSMV-NUMBER          PIC 9(04).
+           05  CHESSMV-WHITE-QUEEN     PIC X(09).
+           05  CHESSMV-BLACK-QUEEN     PIC X(09).
+           05  CHESSMV-ATTACK-RESULT   PIC X(07).
