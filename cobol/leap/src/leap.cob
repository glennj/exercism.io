@@ -1,27 +1,291 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. LEAP.
-       AUTHOR. glennj.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 ws-year       PIC 9(4) VALUE ZERO.
-       01 ws-result     PIC 9.
-       01 quo           PIC 9(4).
-       01 rem           PIC 9(3).
-
-       PROCEDURE DIVISION.
-       leap.
-           MOVE 0 TO ws-result
-
-           DIVIDE ws-year BY 4 GIVING quo REMAINDER rem
-           IF rem = ZERO THEN
-               DIVIDE ws-year BY 100 GIVING quo REMAINDER rem
-               IF rem NOT = ZERO THEN
-                   MOVE 1 TO ws-result
-               ELSE
-                   DIVIDE ws-year BY 400 GIVING quo REMAINDER rem
-                   IF rem = ZERO THEN
-                       MOVE 1 TO ws-result
-                   END-IF
-               END-IF
-           END-IF.
+000100*****************************************************************
+000200* PROGRAM-ID : LEAP
+000300* INSTALLATION : GLENNJ DATA PROCESSING - CALENDAR SERVICES
+000400* DATE-WRITTEN : UNKNOWN
+000500* DATE-COMPILED:
+000600*-----------------------------------------------------------------
+000700* MODIFICATION HISTORY
+000800*-----------------------------------------------------------------
+000900* DATE       INIT  DESCRIPTION
+001000* UNKNOWN    GJ    ORIGINAL SINGLE-YEAR GREGORIAN LEAP-YEAR TEST
+001100* 08/09/2026 RM    ADDED MULTI-YEAR RANGE REPORT
+001200* 08/09/2026 RM    ADDED JULIAN CALENDAR MODE FOR PRE-1582 YEARS
+001300* 08/09/2026 RM    ADDED HOLIDAY/BUSINESS-DAY CALENDAR FILE
+001400* 08/09/2026 RM    ADDED DAY-OF-YEAR / DAYS-REMAINING CALCULATION
+001500*-----------------------------------------------------------------
+001600 IDENTIFICATION DIVISION.
+001700 PROGRAM-ID. LEAP.
+001800 INSTALLATION. GLENNJ DATA PROCESSING.
+001900 DATE-WRITTEN. UNKNOWN.
+002000 DATE-COMPILED.
+002100
+002200 ENVIRONMENT DIVISION.
+002300 INPUT-OUTPUT SECTION.
+002400 FILE-CONTROL.
+002500     SELECT LEAP-RPT-FILE ASSIGN TO "LEAPRPT"
+002600         ORGANIZATION IS LINE SEQUENTIAL
+002700         FILE STATUS IS WS-RPT-STATUS.
+002800
+002900     SELECT HOLIDAY-FILE ASSIGN TO "LEAPHOL"
+003000         ORGANIZATION IS INDEXED
+003100         ACCESS MODE IS DYNAMIC
+003200         RECORD KEY IS HOL-YEAR
+003300         FILE STATUS IS WS-HOL-STATUS.
+003400
+003500 DATA DIVISION.
+003600 FILE SECTION.
+003700 FD  LEAP-RPT-FILE.
+003800 01  LEAP-RPT-RECORD.
+003900     05  RPT-YEAR                PIC 9(04).
+004000     05  FILLER                  PIC X(01) VALUE SPACES.
+004100     05  RPT-FISCAL-YEAR         PIC 9(04).
+004200     05  FILLER                  PIC X(01) VALUE SPACES.
+004300     05  RPT-LEAP-FLAG           PIC X(03).
+004400
+004500*-----------------------------------------------------------------
+004600* ONE RECORD PER YEAR, HOLDING WHETHER IT IS A LEAP YEAR AND HOW
+004700* MANY DAYS FEBRUARY HAS, SO BATCH SCHEDULING JOBS CAN LOOK UP
+004800* "IS THIS A LEAP YEAR" WITHOUT REIMPLEMENTING THE DIVIDE LOGIC.
+004900*-----------------------------------------------------------------
+005000 FD  HOLIDAY-FILE.
+005100 01  HOL-RECORD.
+005200     05  HOL-YEAR                PIC 9(04).
+005300     05  HOL-IS-LEAP             PIC X(01).
+005400         88  HOL-YEAR-IS-LEAP    VALUE "Y".
+005500     05  HOL-FEB-DAYS            PIC 9(02).
+005600     05  HOL-CALENDAR-MODE       PIC X(01).
+005700
+005800 WORKING-STORAGE SECTION.
+005900 01  WS-RPT-STATUS               PIC XX.
+006000 01  WS-HOL-STATUS               PIC XX.
+006100
+006200 01  ws-year                     PIC S9(4) VALUE ZERO.
+006300 01  ws-result                   PIC 9.
+006400 01  quo                         PIC S9(4).
+006500 01  rem                         PIC S9(3).
+006600
+006700*-----------------------------------------------------------------
+006800* CALENDAR-SYSTEM FLAG.  A CALLER-SUPPLIED SPACE LETS 1000-PICK
+006900* THE MODE AUTOMATICALLY: THE PLAIN JULIAN "DIVISIBLE BY 4" RULE
+007000* BEFORE THE 1582 GREGORIAN CALENDAR SWITCH, THE FULL 4/100/400
+007100* RULE FROM THAT YEAR ON.  A CALLER MAY STILL FORCE EITHER MODE.
+007200*-----------------------------------------------------------------
+007300 01  WS-CALENDAR-MODE            PIC X VALUE SPACE.
+007400     88  CALENDAR-GREGORIAN      VALUE "G".
+007500     88  CALENDAR-JULIAN         VALUE "J".
+007600 01  WS-GREGORIAN-CUTOVER-YEAR   PIC 9(04) VALUE 1582.
+007700
+007800*-----------------------------------------------------------------
+007900* MULTI-YEAR / FISCAL-YEAR RANGE REPORT.  WS-RANGE-START-YEAR
+008000* AND WS-RANGE-END-YEAR ARE SET BY THE CALLER.
+008100* WS-FISCAL-YEAR-START-MONTH DEFAULTS TO JANUARY (CALENDAR YEAR);
+008200* A SITE THAT RUNS AN OCT-SEP FISCAL YEAR SETS IT TO 10 SO THE
+008300* REPORT'S FISCAL-YEAR COLUMN READS ONE YEAR AHEAD FOR JAN-SEP.
+008400*-----------------------------------------------------------------
+008500 01  WS-RANGE-START-YEAR         PIC 9(04) VALUE ZERO.
+008600 01  WS-RANGE-END-YEAR           PIC 9(04) VALUE ZERO.
+008700 01  WS-FISCAL-YEAR-START-MONTH  PIC 99 VALUE 1.
+008800 01  WS-FISCAL-YEAR              PIC 9(04).
+008900
+009000*-----------------------------------------------------------------
+009100* DAY-OF-YEAR / DAYS-REMAINING CALCULATION.  WS-MONTH AND WS-DAY
+009200* ARE SET BY THE CALLER ALONGSIDE ws-year.
+009300*-----------------------------------------------------------------
+009400 01  WS-MONTH                    PIC 99.
+009500 01  WS-DAY                      PIC 99.
+009600 01  WS-DAY-OF-YEAR              PIC 9(03).
+009700 01  WS-DAYS-REMAINING           PIC 9(03).
+009800 01  WS-DAYS-IN-YEAR             PIC 9(03).
+009900 01  mdx                         PIC 99.
+010000
+010010*-----------------------------------------------------------------
+010020* SHARED AUDIT-LOG CALL INTERFACE (COPY AUDCOM).
+010030*-----------------------------------------------------------------
+010040 COPY audcom.
+010050 01  WS-AUD-MONTH-DISPLAY        PIC Z9.
+010060
+010100 01  WS-DAYS-IN-MONTH-VALUES.
+010200     05  FILLER PIC 9(02) VALUE 31.
+010300     05  FILLER PIC 9(02) VALUE 28.
+010400     05  FILLER PIC 9(02) VALUE 31.
+010500     05  FILLER PIC 9(02) VALUE 30.
+010600     05  FILLER PIC 9(02) VALUE 31.
+010700     05  FILLER PIC 9(02) VALUE 30.
+010800     05  FILLER PIC 9(02) VALUE 31.
+010900     05  FILLER PIC 9(02) VALUE 31.
+011000     05  FILLER PIC 9(02) VALUE 30.
+011100     05  FILLER PIC 9(02) VALUE 31.
+011200     05  FILLER PIC 9(02) VALUE 30.
+011300     05  FILLER PIC 9(02) VALUE 31.
+011400 01  WS-DAYS-IN-MONTH-TABLE REDEFINES WS-DAYS-IN-MONTH-VALUES.
+011500     05  WS-DAYS-IN-MONTH        PIC 9(02) OCCURS 12 TIMES.
+011600
+011700 PROCEDURE DIVISION.
+011800 0000-LEAP.
+011900     PERFORM 1000-PICK-CALENDAR-MODE
+012000     PERFORM 2000-CHECK-LEAP-YEAR.
+012100 0000-EXIT.
+012200     EXIT.
+012250     GOBACK.
+012300
+012400*-----------------------------------------------------------------
+012500* IF THE CALLER LEFT WS-CALENDAR-MODE BLANK, CHOOSE GREGORIAN OR
+012600* JULIAN BASED ON WHETHER ws-year IS BEFORE THE 1582 CUTOVER.
+012700*-----------------------------------------------------------------
+012800 1000-PICK-CALENDAR-MODE.
+012900     IF WS-CALENDAR-MODE = SPACE
+013000         IF ws-year < WS-GREGORIAN-CUTOVER-YEAR
+013100             SET CALENDAR-JULIAN TO TRUE
+013200         ELSE
+013300             SET CALENDAR-GREGORIAN TO TRUE
+013400         END-IF
+013500     END-IF.
+013600 1000-EXIT.
+013700     EXIT.
+013800
+013900 2000-CHECK-LEAP-YEAR.
+014000     MOVE 0 TO ws-result
+014100     IF CALENDAR-JULIAN
+014200         DIVIDE ws-year BY 4 GIVING quo REMAINDER rem
+014300         IF rem = ZERO
+014400             MOVE 1 TO ws-result
+014500         END-IF
+014600     ELSE
+014700         DIVIDE ws-year BY 4 GIVING quo REMAINDER rem
+014800         IF rem = ZERO THEN
+014900             DIVIDE ws-year BY 100 GIVING quo REMAINDER rem
+015000             IF rem NOT = ZERO THEN
+015100                 MOVE 1 TO ws-result
+015200             ELSE
+015300                 DIVIDE ws-year BY 400 GIVING quo REMAINDER rem
+015400                 IF rem = ZERO THEN
+015500                     MOVE 1 TO ws-result
+015600                 END-IF
+015700             END-IF
+015800         END-IF
+015900     END-IF.
+016000 2000-EXIT.
+016100     EXIT.
+016200
+016300*-----------------------------------------------------------------
+016400* RUN 2000-CHECK-LEAP-YEAR ACROSS WS-RANGE-START-YEAR THROUGH
+016500* WS-RANGE-END-YEAR, WRITING ONE LINE PER YEAR TO LEAPRPT.
+016600*-----------------------------------------------------------------
+016700 3000-RANGE-REPORT.
+016800     OPEN OUTPUT LEAP-RPT-FILE
+016900     PERFORM VARYING ws-year FROM WS-RANGE-START-YEAR BY 1
+017000             UNTIL ws-year > WS-RANGE-END-YEAR
+017100         MOVE SPACE TO WS-CALENDAR-MODE
+017200         PERFORM 1000-PICK-CALENDAR-MODE
+017300         PERFORM 2000-CHECK-LEAP-YEAR
+017400         PERFORM 3100-COMPUTE-FISCAL-YEAR
+017500         MOVE ws-year TO RPT-YEAR
+017600         MOVE WS-FISCAL-YEAR TO RPT-FISCAL-YEAR
+017700         IF ws-result = 1
+017800             MOVE "YES" TO RPT-LEAP-FLAG
+017900         ELSE
+018000             MOVE "NO " TO RPT-LEAP-FLAG
+018100         END-IF
+018200         WRITE LEAP-RPT-RECORD
+018300     END-PERFORM
+018400     CLOSE LEAP-RPT-FILE.
+018500 3000-EXIT.
+018600     EXIT.
+018700
+018800 3100-COMPUTE-FISCAL-YEAR.
+018900     IF WS-FISCAL-YEAR-START-MONTH = 1
+019000         MOVE ws-year TO WS-FISCAL-YEAR
+019100     ELSE
+019200         COMPUTE WS-FISCAL-YEAR = ws-year + 1
+019300     END-IF.
+019400 3100-EXIT.
+019500     EXIT.
+019600
+019700*-----------------------------------------------------------------
+019800* WRITE (OR UPDATE) THE HOLIDAY-CALENDAR RECORD FOR ws-year,
+019900* USING 2000-CHECK-LEAP-YEAR'S RESULT TO SET THE FEBRUARY-DAYS
+020000* COUNT SO FEB-29-DEPENDENT RECURRING DATES LAND CORRECTLY.
+020100*-----------------------------------------------------------------
+020200 4000-BUILD-HOLIDAY-CALENDAR.
+020300     PERFORM 1000-PICK-CALENDAR-MODE
+020400     PERFORM 2000-CHECK-LEAP-YEAR
+020500
+020600     OPEN I-O HOLIDAY-FILE
+020700     IF WS-HOL-STATUS = "35"
+020800         CLOSE HOLIDAY-FILE
+020900         OPEN OUTPUT HOLIDAY-FILE
+021000         CLOSE HOLIDAY-FILE
+021100         OPEN I-O HOLIDAY-FILE
+021200     END-IF
+021300
+021400     MOVE ws-year TO HOL-YEAR
+021500     IF ws-result = 1
+021600         SET HOL-YEAR-IS-LEAP TO TRUE
+021700         MOVE 29 TO HOL-FEB-DAYS
+021800     ELSE
+021900         MOVE "N" TO HOL-IS-LEAP
+022000         MOVE 28 TO HOL-FEB-DAYS
+022100     END-IF
+022200     MOVE WS-CALENDAR-MODE TO HOL-CALENDAR-MODE
+022300
+022400     READ HOLIDAY-FILE
+022500         INVALID KEY
+022600             WRITE HOL-RECORD
+022700         NOT INVALID KEY
+022800             REWRITE HOL-RECORD
+022900     END-READ
+023000
+023100     CLOSE HOLIDAY-FILE.
+023200 4000-EXIT.
+023300     EXIT.
+023400
+023500*-----------------------------------------------------------------
+023600* GIVEN ws-year, WS-MONTH, AND WS-DAY, RETURN THE DAY-OF-YEAR
+023700* ORDINAL AND THE DAYS REMAINING IN THE YEAR, USING
+023800* 2000-CHECK-LEAP-YEAR TO DECIDE WHETHER FEBRUARY HAS 28 OR 29
+023900* DAYS.
+024000*-----------------------------------------------------------------
+024100 5000-DAY-OF-YEAR.
+024110     IF WS-MONTH < 1 OR WS-MONTH > 12
+024120         MOVE "LEAP" TO AUD-PROGRAM-NAME
+024130         MOVE WS-MONTH TO WS-AUD-MONTH-DISPLAY
+024140         MOVE WS-AUD-MONTH-DISPLAY TO AUD-FAILED-INPUT
+024150         MOVE "MONTH OUT OF RANGE 1-12, DEFAULTED TO 1" TO
+024160             AUD-FAILURE-REASON
+024170         CALL "AUDITLOG" USING AUD-PROGRAM-NAME
+024180             AUD-FAILED-INPUT AUD-FAILURE-REASON
+024190         MOVE 1 TO WS-MONTH
+024195     END-IF
+024200     PERFORM 1000-PICK-CALENDAR-MODE
+024300     PERFORM 2000-CHECK-LEAP-YEAR
+024400
+024500     IF ws-result = 1
+024600         MOVE 29 TO WS-DAYS-IN-MONTH(2)
+024700         MOVE 366 TO WS-DAYS-IN-YEAR
+024800     ELSE
+024900         MOVE 28 TO WS-DAYS-IN-MONTH(2)
+025000         MOVE 365 TO WS-DAYS-IN-YEAR
+025100     END-IF
+025200
+025300     MOVE WS-DAY TO WS-DAY-OF-YEAR
+025400     PERFORM VARYING mdx FROM 1 BY 1 UNTIL mdx >= WS-MONTH
+025500         ADD WS-DAYS-IN-MONTH(mdx) TO WS-DAY-OF-YEAR
+025600     END-PERFORM
+025700
+025800     COMPUTE WS-DAYS-REMAINING =
+025900         WS-DAYS-IN-YEAR - WS-DAY-OF-YEAR.
+026000 5000-EXIT.
+026100     EXIT.
+026200
+026300*-----------------------------------------------------------------
+026400* OVERNIGHT BATCH DRIVER HOOK: AN ADDITIVE ENTRY POINT SO THE
+026500* CONSOLIDATED DRIVER CAN CALL DIRECTLY
+026510* INTO THE HOLIDAY CALENDAR BATCH PROCESSOR
+026600* WITHOUT DISTURBING THE DEFAULT CALL "LEAP" BEHAVIOR ABOVE.
+026700*-----------------------------------------------------------------
+026800 9000-LEAP-BATCH-ENTRY.
+026900 ENTRY "LEAP-BATCH".
+027000     PERFORM 4000-BUILD-HOLIDAY-CALENDAR THRU 4000-EXIT
+027100     GOBACK.
+027200 9000-EXIT.
+027300     EXIT.
