@@ -1,29 +1,426 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. ISOGRAM.
-
-       ENVIRONMENT DIVISION.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WS-Phrase     PIC X(60).
-       01 WS-Result     PIC 99.
-       01 idx           PIC 99.
-       01 Letter-Count  PIC 99.
-
-       01 Letters       VALUE "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
-           02 Letter    PIC A OCCURS 26 TIMES.
-
-       PROCEDURE DIVISION.
-       ISOGRAM.
-           MOVE 1 TO WS-Result
-           MOVE FUNCTION UPPER-CASE(WS-Phrase) TO WS-Phrase
-
-           PERFORM VARYING idx FROM 1 BY 1
-                               UNTIL idx > FUNCTION LENGTH(Letters)
-                                   OR WS-Result EQUAL TO ZERO
-               MOVE ZEROS TO Letter-Count
-               INSPECT WS-Phrase TALLYING Letter-Count FOR ALL Letter(idx)
-               IF Letter-Count > 1
-                   MOVE ZERO to WS-Result
-               END-IF
-           END-PERFORM.
+000100*****************************************************************
+000200* PROGRAM-ID : ISOGRAM
+000300* AUTHOR     : D. FENWICK
+000400* INSTALLATION : GLENNJ DATA PROCESSING - WORD PUZZLE DESK
+000500* DATE-WRITTEN : 11/20/2016
+000600* DATE-COMPILED:
+000700*-----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*-----------------------------------------------------------------
+001000* DATE       INIT  DESCRIPTION
+001100* 11/20/2016 GJ    ORIGINAL SINGLE-PHRASE ISOGRAM CHECK
+001200* 08/09/2026 DF    ADD BATCH PHRASE-FILE MODE THAT REPORTS WHICH
+001300*                  LETTERS REPEATED AND HOW MANY TIMES FOR ANY
+001400*                  PHRASE THAT FAILS
+001500* 08/09/2026 DF    FOLD ACCENTED LETTERS TO THEIR BASE LETTER
+001600*                  BEFORE THE ISOGRAM CHECK RUNS
+001700* 08/09/2026 DF    ADD A LONGEST-ISOGRAM-SUBSTRING SEARCH FOR
+001800*                  ANY PHRASE THAT FAILS THE WHOLE-STRING CHECK
+001900*-----------------------------------------------------------------
+002000 IDENTIFICATION DIVISION.
+002100 PROGRAM-ID. ISOGRAM.
+002200 AUTHOR.        D. FENWICK.
+002300 INSTALLATION.  GLENNJ DATA PROCESSING.
+002400 DATE-WRITTEN.  11/20/2016.
+002500 DATE-COMPILED.
+002600
+002700 ENVIRONMENT DIVISION.
+002800 INPUT-OUTPUT SECTION.
+002900 FILE-CONTROL.
+003000     SELECT PHRASE-FILE ASSIGN TO "ISOPHRIN"
+003100         ORGANIZATION IS LINE SEQUENTIAL
+003200         FILE STATUS IS WS-PHRASE-STATUS.
+003300
+003400     SELECT ISOGRAM-RPT ASSIGN TO "ISOPHROU"
+003500         ORGANIZATION IS LINE SEQUENTIAL
+003600         FILE STATUS IS WS-RPT-STATUS.
+003700
+003800 DATA DIVISION.
+003900 FILE SECTION.
+004000 FD  PHRASE-FILE
+004100     RECORD CONTAINS 60 CHARACTERS.
+004200 01  PHRASE-IN-LINE              PIC X(60).
+004300
+004400 FD  ISOGRAM-RPT
+004500     RECORD CONTAINS 80 CHARACTERS.
+004600 01  ISO-RPT-LINE                PIC X(80).
+004700
+004800 WORKING-STORAGE SECTION.
+004900*-----------------------------------------------------------------
+005000* A SINGLE PHRASE, KEPT FOR BACKWARD COMPATIBILITY WITH CALLERS
+005100* THAT STILL WANT ONE PASS/FAIL CHECK BUILT DIRECTLY INTO
+005200* WS-RESULT.
+005300*-----------------------------------------------------------------
+005400 01  WS-PHRASE                   PIC X(60).
+005500 01  WS-RESULT                   PIC 99.
+005510*-----------------------------------------------------------------
+005520* SHARED AUDIT-LOG CALL INTERFACE (COPY AUDCOM).
+005530*-----------------------------------------------------------------
+005540 COPY audcom.
+005600 01  idx                        PIC 99.
+005700 01  adx                        PIC 99.
+005800 01  Letter-Count                PIC 99.
+005900
+006000 01  WS-LETTERS-VALUE  VALUE "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+006100     05  WS-LETTER               PIC A OCCURS 26 TIMES.
+006200
+006300 01  WS-LETTER-REPEAT-COUNT      PIC 99 OCCURS 26 TIMES.
+006400
+006500 01  WS-PHRASE-STATUS            PIC XX.
+006600     88  WS-PHRASE-EOF           VALUE "10".
+006700 01  WS-RPT-STATUS                PIC XX.
+006800
+006900 01  WS-REPORT-LINE               PIC X(80).
+007000
+007100*-----------------------------------------------------------------
+007200* ACCENTED-LETTER FOLDING TABLE.  EACH PAIR IS THE LATIN-1 BYTE
+007300* FOR AN ACCENTED LETTER (UPPER AND LOWER CASE) FOLLOWED BY THE
+007400* PLAIN BASE LETTER IT COUNTS AS FOR THE ISOGRAM CHECK.  HEX
+007500* LITERALS ARE USED FOR THE ACCENTED BYTE SO THE SOURCE FILE
+007600* DOES NOT DEPEND ON A PARTICULAR SOURCE CODE PAGE.
+007700*-----------------------------------------------------------------
+007800 01  WS-ACCENT-TABLE-VALUES.
+007900     05  FILLER PIC X(01) VALUE X"E0".
+008000     05  FILLER PIC X(01) VALUE "A".
+008100     05  FILLER PIC X(01) VALUE X"E1".
+008200     05  FILLER PIC X(01) VALUE "A".
+008300     05  FILLER PIC X(01) VALUE X"E2".
+008400     05  FILLER PIC X(01) VALUE "A".
+008500     05  FILLER PIC X(01) VALUE X"E3".
+008600     05  FILLER PIC X(01) VALUE "A".
+008700     05  FILLER PIC X(01) VALUE X"E4".
+008800     05  FILLER PIC X(01) VALUE "A".
+008900     05  FILLER PIC X(01) VALUE X"E5".
+009000     05  FILLER PIC X(01) VALUE "A".
+009100     05  FILLER PIC X(01) VALUE X"E7".
+009200     05  FILLER PIC X(01) VALUE "C".
+009300     05  FILLER PIC X(01) VALUE X"E8".
+009400     05  FILLER PIC X(01) VALUE "E".
+009500     05  FILLER PIC X(01) VALUE X"E9".
+009600     05  FILLER PIC X(01) VALUE "E".
+009700     05  FILLER PIC X(01) VALUE X"EA".
+009800     05  FILLER PIC X(01) VALUE "E".
+009900     05  FILLER PIC X(01) VALUE X"EB".
+010000     05  FILLER PIC X(01) VALUE "E".
+010100     05  FILLER PIC X(01) VALUE X"EC".
+010200     05  FILLER PIC X(01) VALUE "I".
+010300     05  FILLER PIC X(01) VALUE X"ED".
+010400     05  FILLER PIC X(01) VALUE "I".
+010500     05  FILLER PIC X(01) VALUE X"EE".
+010600     05  FILLER PIC X(01) VALUE "I".
+010700     05  FILLER PIC X(01) VALUE X"EF".
+010800     05  FILLER PIC X(01) VALUE "I".
+010900     05  FILLER PIC X(01) VALUE X"F1".
+011000     05  FILLER PIC X(01) VALUE "N".
+011100     05  FILLER PIC X(01) VALUE X"F2".
+011200     05  FILLER PIC X(01) VALUE "O".
+011300     05  FILLER PIC X(01) VALUE X"F3".
+011400     05  FILLER PIC X(01) VALUE "O".
+011500     05  FILLER PIC X(01) VALUE X"F4".
+011600     05  FILLER PIC X(01) VALUE "O".
+011700     05  FILLER PIC X(01) VALUE X"F5".
+011800     05  FILLER PIC X(01) VALUE "O".
+011900     05  FILLER PIC X(01) VALUE X"F6".
+012000     05  FILLER PIC X(01) VALUE "O".
+012100     05  FILLER PIC X(01) VALUE X"F9".
+012200     05  FILLER PIC X(01) VALUE "U".
+012300     05  FILLER PIC X(01) VALUE X"FA".
+012400     05  FILLER PIC X(01) VALUE "U".
+012500     05  FILLER PIC X(01) VALUE X"FB".
+012600     05  FILLER PIC X(01) VALUE "U".
+012700     05  FILLER PIC X(01) VALUE X"FC".
+012800     05  FILLER PIC X(01) VALUE "U".
+012900     05  FILLER PIC X(01) VALUE X"C0".
+013000     05  FILLER PIC X(01) VALUE "A".
+013100     05  FILLER PIC X(01) VALUE X"C1".
+013200     05  FILLER PIC X(01) VALUE "A".
+013300     05  FILLER PIC X(01) VALUE X"C2".
+013400     05  FILLER PIC X(01) VALUE "A".
+013500     05  FILLER PIC X(01) VALUE X"C3".
+013600     05  FILLER PIC X(01) VALUE "A".
+013700     05  FILLER PIC X(01) VALUE X"C4".
+013800     05  FILLER PIC X(01) VALUE "A".
+013900     05  FILLER PIC X(01) VALUE X"C5".
+014000     05  FILLER PIC X(01) VALUE "A".
+014100     05  FILLER PIC X(01) VALUE X"C7".
+014200     05  FILLER PIC X(01) VALUE "C".
+014300     05  FILLER PIC X(01) VALUE X"C8".
+014400     05  FILLER PIC X(01) VALUE "E".
+014500     05  FILLER PIC X(01) VALUE X"C9".
+014600     05  FILLER PIC X(01) VALUE "E".
+014700     05  FILLER PIC X(01) VALUE X"CA".
+014800     05  FILLER PIC X(01) VALUE "E".
+014900     05  FILLER PIC X(01) VALUE X"CB".
+015000     05  FILLER PIC X(01) VALUE "E".
+015100     05  FILLER PIC X(01) VALUE X"CC".
+015200     05  FILLER PIC X(01) VALUE "I".
+015300     05  FILLER PIC X(01) VALUE X"CD".
+015400     05  FILLER PIC X(01) VALUE "I".
+015500     05  FILLER PIC X(01) VALUE X"CE".
+015600     05  FILLER PIC X(01) VALUE "I".
+015700     05  FILLER PIC X(01) VALUE X"CF".
+015800     05  FILLER PIC X(01) VALUE "I".
+015900     05  FILLER PIC X(01) VALUE X"D1".
+016000     05  FILLER PIC X(01) VALUE "N".
+016100     05  FILLER PIC X(01) VALUE X"D2".
+016200     05  FILLER PIC X(01) VALUE "O".
+016300     05  FILLER PIC X(01) VALUE X"D3".
+016400     05  FILLER PIC X(01) VALUE "O".
+016500     05  FILLER PIC X(01) VALUE X"D4".
+016600     05  FILLER PIC X(01) VALUE "O".
+016700     05  FILLER PIC X(01) VALUE X"D5".
+016800     05  FILLER PIC X(01) VALUE "O".
+016900     05  FILLER PIC X(01) VALUE X"D6".
+017000     05  FILLER PIC X(01) VALUE "O".
+017100     05  FILLER PIC X(01) VALUE X"D9".
+017200     05  FILLER PIC X(01) VALUE "U".
+017300     05  FILLER PIC X(01) VALUE X"DA".
+017400     05  FILLER PIC X(01) VALUE "U".
+017500     05  FILLER PIC X(01) VALUE X"DB".
+017600     05  FILLER PIC X(01) VALUE "U".
+017700     05  FILLER PIC X(01) VALUE X"DC".
+017800     05  FILLER PIC X(01) VALUE "U".
+017900 01  WS-ACCENT-TABLE REDEFINES WS-ACCENT-TABLE-VALUES.
+018000     05  WS-ACCENT-ENTRY OCCURS 50 TIMES.
+018100         10  WS-ACCENT-CHAR      PIC X(01).
+018200         10  WS-ACCENT-BASE      PIC X(01).
+018300
+018400*-----------------------------------------------------------------
+018500* LONGEST-ISOGRAM-SUBSTRING WORKING FIELDS.
+018600*-----------------------------------------------------------------
+018700 01  WS-PHRASE-LEN                PIC 99.
+018800 01  WS-START                    PIC 99.
+018900 01  WS-END                      PIC 99.
+019000 01  WS-CUR-LEN                   PIC 99.
+019100 01  WS-BEST-LEN                  PIC 99.
+019200 01  WS-BEST-START                PIC 99.
+019300 01  WS-CPOS                     PIC 99.
+019400 01  WS-SUBSTR-SEEN               PIC 9 OCCURS 26 TIMES.
+019500 01  WS-SUBSTR-VALID-SW           PIC X(01).
+019600     88  WS-SUBSTR-IS-ISOGRAM    VALUE "Y".
+019700     88  WS-SUBSTR-INVALID       VALUE "N".
+019800
+019900 PROCEDURE DIVISION.
+020000 0000-ISOGRAM.
+020100     PERFORM 1000-FOLD-ACCENTS
+020200     PERFORM 2000-CHECK-ISOGRAM
+020300     GOBACK.
+020400
+020500*-----------------------------------------------------------------
+020600* REPLACE ANY ACCENTED LETTER IN WS-PHRASE WITH ITS PLAIN BASE
+020700* LETTER BEFORE THE ISOGRAM CHECK EVER SEES IT.
+020800*-----------------------------------------------------------------
+020900 1000-FOLD-ACCENTS.
+021000     PERFORM 1100-FOLD-ONE-CHAR
+021100         VARYING idx FROM 1 BY 1
+021200         UNTIL idx > FUNCTION LENGTH(WS-PHRASE).
+021300 1000-EXIT.
+021400     EXIT.
+021500
+021600 1100-FOLD-ONE-CHAR.
+021700     PERFORM 1110-TRY-ONE-ACCENT-ENTRY
+021800         VARYING adx FROM 1 BY 1
+021900         UNTIL adx > 50.
+022000 1100-EXIT.
+022100     EXIT.
+022200
+022300 1110-TRY-ONE-ACCENT-ENTRY.
+022400     IF WS-PHRASE(idx:1) = WS-ACCENT-CHAR(adx)
+022500         MOVE WS-ACCENT-BASE(adx) TO WS-PHRASE(idx:1)
+022600     END-IF.
+022700 1110-EXIT.
+022800     EXIT.
+022900
+023000*-----------------------------------------------------------------
+023100* ORIGINAL ISOGRAM CHECK, EXTENDED TO REMEMBER EACH LETTER'S
+023200* OCCURRENCE COUNT IN WS-LETTER-REPEAT-COUNT FOR THE BATCH
+023300* DUPLICATE-LETTER REPORT.
+023400*-----------------------------------------------------------------
+023500 2000-CHECK-ISOGRAM.
+023600     MOVE 1 TO WS-RESULT
+023700     MOVE FUNCTION UPPER-CASE(WS-PHRASE) TO WS-PHRASE
+023800     PERFORM 2010-ZERO-LETTER-COUNT
+023900         VARYING idx FROM 1 BY 1 UNTIL idx > 26
+024000     PERFORM 2100-TALLY-ONE-LETTER
+024100         VARYING idx FROM 1 BY 1
+024200         UNTIL idx > FUNCTION LENGTH(WS-LETTERS-VALUE).
+024300 2000-EXIT.
+024400     EXIT.
+024500
+024600 2010-ZERO-LETTER-COUNT.
+024700     MOVE ZERO TO WS-LETTER-REPEAT-COUNT(idx).
+024800 2010-EXIT.
+024900     EXIT.
+025000
+025100 2100-TALLY-ONE-LETTER.
+025200     MOVE ZEROS TO Letter-Count
+025300     INSPECT WS-PHRASE
+025400         TALLYING Letter-Count FOR ALL WS-LETTER(idx)
+025500     MOVE Letter-Count TO WS-LETTER-REPEAT-COUNT(idx)
+025600     IF Letter-Count > 1
+025700         MOVE ZERO TO WS-RESULT
+025800     END-IF.
+025900 2100-EXIT.
+026000     EXIT.
+026100
+026200*-----------------------------------------------------------------
+026300* READ ISOPHRIN AND WRITE ONE PASS/FAIL LINE PER PHRASE TO
+026400* ISOPHROU.  ANY PHRASE THAT FAILS ALSO GETS A LINE FOR EACH
+026500* LETTER THAT REPEATED, HOW MANY TIMES, AND THE LONGEST
+026600* ISOGRAM SUBSTRING IT CONTAINS.
+026700*-----------------------------------------------------------------
+026800 3000-BATCH-PHRASES.
+026900     OPEN INPUT PHRASE-FILE
+027000     OPEN OUTPUT ISOGRAM-RPT
+027100     PERFORM 3010-READ-PHRASE
+027200     PERFORM 3100-PROCESS-ONE-PHRASE
+027300         UNTIL WS-PHRASE-EOF
+027400     CLOSE PHRASE-FILE
+027500     CLOSE ISOGRAM-RPT.
+027600 3000-EXIT.
+027700     EXIT.
+027800
+027900 3010-READ-PHRASE.
+028000     MOVE SPACES TO WS-PHRASE
+028100     READ PHRASE-FILE INTO WS-PHRASE
+028200         AT END MOVE "10" TO WS-PHRASE-STATUS
+028300     END-READ.
+028400 3010-EXIT.
+028500     EXIT.
+028600
+028700 3100-PROCESS-ONE-PHRASE.
+028800     PERFORM 1000-FOLD-ACCENTS
+028900     PERFORM 2000-CHECK-ISOGRAM
+029000     IF WS-RESULT = 1
+029100         STRING FUNCTION TRIM(WS-PHRASE) DELIMITED BY SIZE
+029200                 " - ISOGRAM" DELIMITED BY SIZE
+029300             INTO WS-REPORT-LINE
+029400         END-STRING
+029500         WRITE ISO-RPT-LINE FROM WS-REPORT-LINE
+029600     ELSE
+029700         STRING FUNCTION TRIM(WS-PHRASE) DELIMITED BY SIZE
+029800                 " - NOT AN ISOGRAM" DELIMITED BY SIZE
+029900             INTO WS-REPORT-LINE
+030000         END-STRING
+030100         WRITE ISO-RPT-LINE FROM WS-REPORT-LINE
+030110         MOVE "ISOGRAM" TO AUD-PROGRAM-NAME
+030120         MOVE WS-PHRASE TO AUD-FAILED-INPUT
+030130         MOVE "PHRASE HAS A REPEATED LETTER" TO
+030140             AUD-FAILURE-REASON
+030150         CALL "AUDITLOG" USING AUD-PROGRAM-NAME
+030160             AUD-FAILED-INPUT AUD-FAILURE-REASON
+030200         PERFORM 3200-REPORT-ONE-LETTER
+030300             VARYING idx FROM 1 BY 1 UNTIL idx > 26
+030400         PERFORM 4000-FIND-LONGEST-SUBSTRING
+030500     END-IF
+030600     PERFORM 3010-READ-PHRASE.
+030700 3100-EXIT.
+030800     EXIT.
+030900
+031000 3200-REPORT-ONE-LETTER.
+031100     IF WS-LETTER-REPEAT-COUNT(idx) > 1
+031200         MOVE SPACES TO WS-REPORT-LINE
+031300         STRING "    REPEATED: " DELIMITED BY SIZE
+031400                 WS-LETTER(idx) DELIMITED BY SIZE
+031500                 " (" DELIMITED BY SIZE
+031600                 WS-LETTER-REPEAT-COUNT(idx) DELIMITED BY SIZE
+031700                 " TIMES)" DELIMITED BY SIZE
+031800             INTO WS-REPORT-LINE
+031900         END-STRING
+032000         WRITE ISO-RPT-LINE FROM WS-REPORT-LINE
+032100     END-IF.
+032200 3200-EXIT.
+032300     EXIT.
+032400
+032500*-----------------------------------------------------------------
+032600* FIND THE LONGEST SUBSTRING OF WS-PHRASE THAT IS ITSELF AN
+032700* ISOGRAM, TRYING EVERY START/END PAIR AND KEEPING THE LONGEST
+032800* ONE THAT PASSES.
+032900*-----------------------------------------------------------------
+033000 4000-FIND-LONGEST-SUBSTRING.
+033100     MOVE 0 TO WS-BEST-LEN
+033200     MOVE 1 TO WS-BEST-START
+033300     COMPUTE WS-PHRASE-LEN =
+033400         FUNCTION LENGTH(FUNCTION TRIM(WS-PHRASE))
+033500     PERFORM 4100-TRY-START-POSITION
+033600         VARYING WS-START FROM 1 BY 1
+033700         UNTIL WS-START > WS-PHRASE-LEN
+033800     IF WS-BEST-LEN > 0
+033900         MOVE SPACES TO WS-REPORT-LINE
+034000         STRING "    LONGEST ISOGRAM SUBSTRING: "
+034100                     DELIMITED BY SIZE
+034200                 WS-PHRASE(WS-BEST-START:WS-BEST-LEN)
+034300                     DELIMITED BY SIZE
+034400             INTO WS-REPORT-LINE
+034500         END-STRING
+034600         WRITE ISO-RPT-LINE FROM WS-REPORT-LINE
+034700     END-IF.
+034800 4000-EXIT.
+034900     EXIT.
+035000
+035100 4100-TRY-START-POSITION.
+035200     PERFORM 4200-TRY-END-POSITION
+035300         VARYING WS-END FROM WS-START BY 1
+035400         UNTIL WS-END > WS-PHRASE-LEN.
+035500 4100-EXIT.
+035600     EXIT.
+035700
+035800 4200-TRY-END-POSITION.
+035900     COMPUTE WS-CUR-LEN = WS-END - WS-START + 1
+036000     IF WS-CUR-LEN > WS-BEST-LEN
+036100         PERFORM 4300-TEST-SUBSTRING-ISOGRAM
+036200         IF WS-SUBSTR-IS-ISOGRAM
+036300             MOVE WS-CUR-LEN TO WS-BEST-LEN
+036400             MOVE WS-START TO WS-BEST-START
+036500         END-IF
+036600     END-IF.
+036700 4200-EXIT.
+036800     EXIT.
+036900
+037000 4300-TEST-SUBSTRING-ISOGRAM.
+037100     SET WS-SUBSTR-IS-ISOGRAM TO TRUE
+037200     PERFORM 4310-ZERO-SUBSTR-SEEN
+037300         VARYING idx FROM 1 BY 1 UNTIL idx > 26
+037400     PERFORM 4320-CHECK-ONE-CHAR
+037500         VARYING WS-CPOS FROM WS-START BY 1
+037600         UNTIL WS-CPOS > WS-END OR WS-SUBSTR-INVALID.
+037700 4300-EXIT.
+037800     EXIT.
+037900
+038000 4310-ZERO-SUBSTR-SEEN.
+038100     MOVE ZERO TO WS-SUBSTR-SEEN(idx).
+038200 4310-EXIT.
+038300     EXIT.
+038400
+038500 4320-CHECK-ONE-CHAR.
+038600     IF WS-PHRASE(WS-CPOS:1) NOT = SPACE
+038700         PERFORM 4330-CHECK-AGAINST-LETTER
+038800             VARYING idx FROM 1 BY 1
+038900             UNTIL idx > 26 OR WS-SUBSTR-INVALID
+039000     END-IF.
+039100 4320-EXIT.
+039200     EXIT.
+039300
+039400 4330-CHECK-AGAINST-LETTER.
+039500     IF WS-PHRASE(WS-CPOS:1) = WS-LETTER(idx)
+039600         IF WS-SUBSTR-SEEN(idx) > 0
+039700             SET WS-SUBSTR-INVALID TO TRUE
+039800         ELSE
+039900             MOVE 1 TO WS-SUBSTR-SEEN(idx)
+040000         END-IF
+040100     END-IF.
+040200 4330-EXIT.
+040300     EXIT.
+040400
+040500*-----------------------------------------------------------------
+040600* OVERNIGHT BATCH DRIVER HOOK: AN ADDITIVE ENTRY POINT SO THE
+040700* CONSOLIDATED DRIVER CAN CALL DIRECTLY
+040710* INTO THE PHRASE FILE BATCH PROCESSOR
+040800* WITHOUT DISTURBING THE DEFAULT CALL "ISOGRAM" BEHAVIOR ABOVE.
+040900*-----------------------------------------------------------------
+041000 9000-ISOGRAM-BATCH-ENTRY.
+041100 ENTRY "ISOGRAM-BATCH".
+041200     PERFORM 3000-BATCH-PHRASES THRU 3000-EXIT
+041300     GOBACK.
+041400 9000-EXIT.
+041500     EXIT.
