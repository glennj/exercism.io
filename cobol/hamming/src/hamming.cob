@@ -1,30 +1,276 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. hamming.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WS-DNA-1 PIC X(32).
-       01 WS-DNA-2 PIC X(32).
-       01 WS-HAMMING PIC 9(2).
-       01 WS-ERROR PIC X(31).
-         88 errmsg VALUE "Strands must be of equal length".
-
-       01 len1 PIC 99.
-       01 len2 PIC 99.
-       01 idx PIC 99.
-
-       PROCEDURE DIVISION.
-       HAMMING.
-           MOVE 0 TO ws-hamming
-           MOVE SPACES TO ws-error
-           MOVE FUNCTION LENGTH(FUNCTION TRIM(ws-dna-1)) TO len1
-           MOVE FUNCTION LENGTH(FUNCTION TRIM(ws-dna-2)) TO len2
-
-           IF len1 IS NOT EQUAL TO len2 THEN
-               SET errmsg TO TRUE
-           ELSE
-               PERFORM VARYING idx FROM 1 BY 1 UNTIL idx > len1
-                   IF ws-dna-1(idx:1) IS NOT EQUAL TO ws-dns-2(idx:1)
-                       COMPUTE ws-hamming = ws-hamming PLUS 1
-                   END-IF
-               END-PERFORM
-           END-IF.
+000100*****************************************************************
+000200* PROGRAM-ID : HAMMING
+000300* INSTALLATION : GLENNJ DATA PROCESSING - GENETICS LAB SYSTEMS
+000400* DATE-WRITTEN : UNKNOWN
+000500* DATE-COMPILED:
+000600*-----------------------------------------------------------------
+000700* MODIFICATION HISTORY
+000800*-----------------------------------------------------------------
+000900* DATE       INIT  DESCRIPTION
+001000* UNKNOWN    GJ    ORIGINAL HAMMING-DISTANCE COMPARISON
+001100* 08/09/2026 RM    UNEQUAL-LENGTH PATH NOW RETURNS A FULL
+001200*                  MISMATCH RECORD (LEN1, LEN2, SHORTER STRAND)
+001300*                  INSTEAD OF JUST SETTING ERRMSG
+001400* 08/09/2026 RM    ADDED BATCH PAIRWISE-COMPARISON FILE
+001500* 08/09/2026 RM    WIDENED STRAND AND DISTANCE FIELDS PAST 32/99
+001600* 08/09/2026 RM    ADDED NUCLEOTIDE ALPHABET VALIDATION
+001700* 08/09/2026 RM    ADDED PERCENT-IDENTITY / SIMILARITY SCORE
+001800*-----------------------------------------------------------------
+001900 IDENTIFICATION DIVISION.
+002000 PROGRAM-ID. HAMMING.
+002100 INSTALLATION. GLENNJ DATA PROCESSING.
+002200 DATE-WRITTEN. UNKNOWN.
+002300 DATE-COMPILED.
+002400
+002500 ENVIRONMENT DIVISION.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT PAIR-IN-FILE ASSIGN TO "HAMMPRIN"
+002900         ORGANIZATION IS LINE SEQUENTIAL
+003000         FILE STATUS IS WS-PAIR-IN-STATUS.
+003100
+003200     SELECT PAIR-RPT-FILE ASSIGN TO "HAMMPRPT"
+003300         ORGANIZATION IS LINE SEQUENTIAL
+003400         FILE STATUS IS WS-PAIR-RPT-STATUS.
+003500
+003600 DATA DIVISION.
+003700 FILE SECTION.
+003800*-----------------------------------------------------------------
+003900* ONE STRAND PAIR PER RECORD: A SAMPLE ID AND THE TWO STRANDS TO
+004000* COMPARE.
+004100*-----------------------------------------------------------------
+004200 FD  PAIR-IN-FILE.
+004300 01  PAIR-IN-RECORD.
+004400     05  PAIR-IN-SAMPLE-ID       PIC X(10).
+004500     05  PAIR-IN-STRAND-1        PIC X(255).
+004600     05  PAIR-IN-STRAND-2        PIC X(255).
+004700
+004800 FD  PAIR-RPT-FILE.
+004900 01  PAIR-RPT-RECORD             PIC X(80).
+005000
+005100 WORKING-STORAGE SECTION.
+005200 01  WS-PAIR-IN-STATUS           PIC XX.
+005300 01  WS-PAIR-RPT-STATUS          PIC XX.
+005400
+005500 01  WS-DNA-1                    PIC X(255).
+005600 01  WS-DNA-2                    PIC X(255).
+005700 01  WS-HAMMING                  PIC 9(05).
+005800 01  WS-ERROR                    PIC X(31).
+005900     88  errmsg VALUE "Strands must be of equal length".
+006000
+006100 01  len1                        PIC 9(03).
+006200 01  len2                        PIC 9(03).
+006300 01  idx                         PIC 9(03).
+006400
+006500*-----------------------------------------------------------------
+006600* WS-MISMATCH-REC IS THE FULL DIAGNOSTIC RETURNED IN PLACE OF
+006700* JUST SETTING ERRMSG WHEN THE TWO STRANDS DIFFER IN LENGTH.
+006800*-----------------------------------------------------------------
+006900 01  WS-MISMATCH-REC.
+007000     05  WS-MISMATCH-LEN1        PIC 9(03).
+007100     05  WS-MISMATCH-LEN2        PIC 9(03).
+007200     05  WS-MISMATCH-SHORTER     PIC X(01).
+007300         88  SHORTER-IS-STRAND-1 VALUE "1".
+007400         88  SHORTER-IS-STRAND-2 VALUE "2".
+007500         88  STRANDS-SAME-LENGTH VALUE "0".
+007600     05  WS-MISMATCH-BY          PIC 9(03).
+007700
+007800*-----------------------------------------------------------------
+007900* NUCLEOTIDE ALPHABET VALIDATION.
+008000*-----------------------------------------------------------------
+008100 01  WS-BASE                     PIC X.
+008200     88  isValidBase             VALUE "A", "C", "G", "T".
+008300 01  WS-VALID-SW                 PIC X VALUE "Y".
+008400     88  STRANDS-ARE-VALID       VALUE "Y".
+008500     88  STRANDS-NOT-VALID       VALUE "N".
+008600
+008700*-----------------------------------------------------------------
+008800* PERCENT-IDENTITY / SIMILARITY SCORE, COMPUTED RIGHT AFTER THE
+008900* COMPARISON LOOP FINISHES.
+009000*-----------------------------------------------------------------
+009100 01  WS-MATCH-COUNT              PIC 9(03).
+009200 01  WS-PERCENT-IDENTITY         PIC 999V99.
+009300
+009400 01  WS-RPT-LINE.
+009500     05  RPT-SAMPLE-ID           PIC X(10).
+009600     05  FILLER                  PIC X(01) VALUE SPACES.
+009700     05  RPT-RESULT              PIC X(69).
+009800
+009810*-----------------------------------------------------------------
+009820* SHARED AUDIT-LOG CALL INTERFACE (COPY AUDCOM).
+009830*-----------------------------------------------------------------
+009840 COPY audcom.
+009850
+009900 PROCEDURE DIVISION.
+010000 0000-HAMMING.
+010010     PERFORM 0500-COMPUTE-HAMMING THRU 0500-EXIT
+010020     GOBACK.
+010030 0000-EXIT.
+010040     EXIT.
+010050
+010060*-----------------------------------------------------------------
+010070* THE REAL DISTANCE COMPUTATION, BROKEN OUT OF 0000-HAMMING SO
+010080* 4000-RUN-BATCH CAN PERFORM IT ONCE PER PAIR WITHOUT ALSO
+010090* PICKING UP 0000-HAMMING'S GOBACK.
+010100*-----------------------------------------------------------------
+010110 0500-COMPUTE-HAMMING.
+010200     MOVE 0 TO ws-hamming
+010300     MOVE SPACES TO ws-error
+010400     MOVE ZERO TO WS-MISMATCH-LEN1
+010500     MOVE ZERO TO WS-MISMATCH-LEN2
+010600     SET STRANDS-SAME-LENGTH TO TRUE
+010700     MOVE ZERO TO WS-MISMATCH-BY
+010800     MOVE ZERO TO WS-MATCH-COUNT
+010900     MOVE ZERO TO WS-PERCENT-IDENTITY
+011000     SET STRANDS-ARE-VALID TO TRUE
+011100
+011200     MOVE FUNCTION LENGTH(FUNCTION TRIM(ws-dna-1)) TO len1
+011300     MOVE FUNCTION LENGTH(FUNCTION TRIM(ws-dna-2)) TO len2
+011400
+011500     PERFORM 1000-VALIDATE-ALPHABET
+011600
+011700     IF STRANDS-NOT-VALID
+011710         MOVE "HAMMING" TO AUD-PROGRAM-NAME
+011720         MOVE WS-DNA-1 TO AUD-FAILED-INPUT
+011730         MOVE "INVALID NUCLEOTIDE IN STRAND" TO
+011740             AUD-FAILURE-REASON
+011750         CALL "AUDITLOG" USING AUD-PROGRAM-NAME
+011760             AUD-FAILED-INPUT AUD-FAILURE-REASON
+011770         GO TO 0500-EXIT
+011800     END-IF
+011900
+012000     IF len1 IS NOT EQUAL TO len2 THEN
+012100         PERFORM 2000-BUILD-MISMATCH-RECORD
+012200     ELSE
+012300         PERFORM 3000-COMPARE-STRANDS
+012400         PERFORM 3500-COMPUTE-PERCENT-IDENTITY
+012500     END-IF.
+012600 0500-EXIT.
+012700     EXIT.
+012800
+012900*-----------------------------------------------------------------
+013000* CONFIRM BOTH STRANDS ARE MADE UP ENTIRELY OF A/C/G/T BEFORE ANY
+013100* DISTANCE IS COMPUTED.  A GARBLED SAMPLE IS FLAGGED HERE RATHER
+013200* THAN SCORED AS A PILE OF MISMATCHES.
+013300*-----------------------------------------------------------------
+013400 1000-VALIDATE-ALPHABET.
+013500     PERFORM VARYING idx FROM 1 BY 1 UNTIL idx > len1
+013600         MOVE ws-dna-1(idx:1) TO WS-BASE
+013700         IF NOT isValidBase
+013800             SET STRANDS-NOT-VALID TO TRUE
+013900         END-IF
+014000     END-PERFORM
+014100     PERFORM VARYING idx FROM 1 BY 1 UNTIL idx > len2
+014200         MOVE ws-dna-2(idx:1) TO WS-BASE
+014300         IF NOT isValidBase
+014400             SET STRANDS-NOT-VALID TO TRUE
+014500         END-IF
+014600     END-PERFORM.
+014700 1000-EXIT.
+014800     EXIT.
+014900
+015000*-----------------------------------------------------------------
+015100* STRANDS DIFFER IN LENGTH.  RECORD WHICH ONE WAS SHORTER AND BY
+015200* HOW MUCH, IN ADDITION TO SETTING THE ORIGINAL ERRMSG FLAG.
+015300*-----------------------------------------------------------------
+015400 2000-BUILD-MISMATCH-RECORD.
+015500     SET errmsg TO TRUE
+015510     MOVE "HAMMING" TO AUD-PROGRAM-NAME
+015520     MOVE WS-DNA-1 TO AUD-FAILED-INPUT
+015530     MOVE "STRANDS ARE UNEQUAL LENGTH" TO AUD-FAILURE-REASON
+015540     CALL "AUDITLOG" USING AUD-PROGRAM-NAME
+015550         AUD-FAILED-INPUT AUD-FAILURE-REASON
+015600     MOVE len1 TO WS-MISMATCH-LEN1
+015700     MOVE len2 TO WS-MISMATCH-LEN2
+015800     IF len1 < len2
+015900         SET SHORTER-IS-STRAND-1 TO TRUE
+016000         COMPUTE WS-MISMATCH-BY = len2 - len1
+016100     ELSE
+016200         SET SHORTER-IS-STRAND-2 TO TRUE
+016300         COMPUTE WS-MISMATCH-BY = len1 - len2
+016400     END-IF.
+016500 2000-EXIT.
+016600     EXIT.
+016700
+016800 3000-COMPARE-STRANDS.
+016900     PERFORM VARYING idx FROM 1 BY 1 UNTIL idx > len1
+017000         IF ws-dna-1(idx:1) IS NOT EQUAL TO ws-dna-2(idx:1)
+017100             ADD 1 TO ws-hamming
+017200         ELSE
+017300             ADD 1 TO WS-MATCH-COUNT
+017400         END-IF
+017500     END-PERFORM.
+017600 3000-EXIT.
+017700     EXIT.
+017800
+017900 3500-COMPUTE-PERCENT-IDENTITY.
+018000     IF len1 > ZERO
+018100         COMPUTE WS-PERCENT-IDENTITY ROUNDED =
+018200             (WS-MATCH-COUNT / len1) * 100
+018300     END-IF.
+018400 3500-EXIT.
+018500     EXIT.
+018600
+018700*-----------------------------------------------------------------
+018800* DRIVE 0000-HAMMING ONCE PER RECORD IN A SEQUENTIAL FILE OF
+018900* SAMPLE-ID / STRAND-1 / STRAND-2 TRIPLES, WRITING ONE REPORT
+019000* LINE PER PAIR SHOWING EITHER THE DISTANCE OR THE MISMATCH
+019100* DIAGNOSTIC.
+019200*-----------------------------------------------------------------
+019300 4000-RUN-BATCH.
+019400     OPEN INPUT PAIR-IN-FILE
+019500     OPEN OUTPUT PAIR-RPT-FILE
+019600     PERFORM 4100-READ-PAIR
+019700     PERFORM UNTIL WS-PAIR-IN-STATUS = "10"
+019800         MOVE PAIR-IN-STRAND-1 TO WS-DNA-1
+019900         MOVE PAIR-IN-STRAND-2 TO WS-DNA-2
+020000         PERFORM 0500-COMPUTE-HAMMING THRU 0500-EXIT
+020100         PERFORM 4200-BUILD-REPORT-LINE
+020200         MOVE PAIR-IN-SAMPLE-ID TO RPT-SAMPLE-ID
+020300         MOVE WS-RPT-LINE TO PAIR-RPT-RECORD
+020400         WRITE PAIR-RPT-RECORD
+020500         PERFORM 4100-READ-PAIR
+020600     END-PERFORM
+020700     CLOSE PAIR-IN-FILE
+020800     CLOSE PAIR-RPT-FILE.
+020900 4000-EXIT.
+021000     EXIT.
+021100
+021200 4100-READ-PAIR.
+021300     READ PAIR-IN-FILE
+021400         AT END MOVE "10" TO WS-PAIR-IN-STATUS
+021500     END-READ.
+021600 4100-EXIT.
+021700     EXIT.
+021800
+021900 4200-BUILD-REPORT-LINE.
+022000     MOVE SPACES TO WS-RPT-LINE
+022100     EVALUATE TRUE
+022200         WHEN STRANDS-NOT-VALID
+022300             MOVE "INVALID NUCLEOTIDE IN STRAND" TO RPT-RESULT
+022400         WHEN errmsg
+022500             STRING "STRANDS UNEQUAL LENGTH - LEN1="
+022600                 WS-MISMATCH-LEN1 " LEN2=" WS-MISMATCH-LEN2
+022700                 " SHORTER=" WS-MISMATCH-SHORTER
+022800                 " BY=" WS-MISMATCH-BY
+022900                 DELIMITED BY SIZE INTO RPT-RESULT
+023000         WHEN OTHER
+023100             STRING "DISTANCE=" WS-HAMMING
+023200                 " IDENTITY=" WS-PERCENT-IDENTITY "%"
+023300                 DELIMITED BY SIZE INTO RPT-RESULT
+023400     END-EVALUATE.
+023500 4200-EXIT.
+023600     EXIT.
+023700
+023800*-----------------------------------------------------------------
+023900* OVERNIGHT BATCH DRIVER HOOK: AN ADDITIVE ENTRY POINT SO THE
+024000* CONSOLIDATED DRIVER CAN CALL DIRECTLY
+024010* INTO THE PAIRWISE COMPARISON BATCH PROCESSOR
+024100* WITHOUT DISTURBING THE DEFAULT CALL "HAMMING" BEHAVIOR ABOVE.
+024200*-----------------------------------------------------------------
+024300 9000-HAMMING-BATCH-ENTRY.
+024400 ENTRY "HAMMING-BATCH".
+024500     PERFORM 4000-RUN-BATCH THRU 4000-EXIT
+024600     GOBACK.
+024700 9000-EXIT.
+024800     EXIT.
