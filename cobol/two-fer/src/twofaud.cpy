@@ -0,0 +1,19 @@
+      *****************************************************************
+      * COPYBOOK    : TWOFAUD
+      * DESCRIPTION : TWO-FER PROMOTION REDEMPTION/REJECTION AUDIT
+      *               RECORD, ONE ENTRY PER NAME PRESENTED AT THE
+      *               TWO-FOR-ONE COUNTER.
+      *-----------------------------------------------------------------
+      * DATE       INIT  DESCRIPTION
+      * 08/09/2026 TH    ORIGINAL RECORD LAYOUT
+      *-----------------------------------------------------------------
+       01  TWOFER-AUDIT-RECORD.
+           05  AUD-NAME                PIC X(18).
+           05  AUD-TIMESTAMP.
+               10  AUD-TS-DATE         PIC 9(08).
+               10  AUD-TS-TIME         PIC 9(06).
+           05  AUD-TILL-ID             PIC X(05).
+           05  AUD-ITEM-DESC           PIC X(20).
+           05  AUD-STATUS              PIC X(01).
+               88  AUD-IS-REDEEMED     VALUE "R".
+               88  AUD-IS-REJECTED     VALUE "X".
