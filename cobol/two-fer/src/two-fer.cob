@@ -1,18 +1,331 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. two-fer.
-       AUTHOR. glennj.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WS-NAME   PIC X(18) VALUE "you".
-       01 WS-RESULT PIC X(64).
-       
-       PROCEDURE DIVISION.
-       TWO-FER.
-      * -- woe betide the person with a space in their name...
-           STRING
-             "One for " DELIMITED BY SIZE
-             WS-NAME    DELIMITED BY SPACE
-             ", one for me."
-           INTO WS-RESULT
-           END-STRING.
+000100*****************************************************************
+000200* PROGRAM-ID : TWO-FER
+000300* AUTHOR     : T. HARLOW
+000400* INSTALLATION : GLENNJ DATA PROCESSING - PROMOTIONS DESK
+000500* DATE-WRITTEN : 03/02/2015
+000600* DATE-COMPILED:
+000700*-----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*-----------------------------------------------------------------
+001000* DATE       INIT  DESCRIPTION
+001100* 03/02/2015 GJ    ORIGINAL SINGLE-NAME GREETING
+001200* 08/09/2026 TH    ADD BATCH CUSTOMER-FILE MODE PRODUCING ONE
+001300*                  GREETING LINE PER CUSTOMER ON THE PRINT FILE
+001400* 08/09/2026 TH    GENERALIZE THE GREETING LINE TO COVER AN
+001500*                  ITEM DESCRIPTION AND MULTIPLE NAMES ON ONE
+001600*                  ORDER, NOT JUST A SINGLE NAME
+001700* 08/09/2026 TH    VALIDATE EACH NAME BEFORE IT GOES INTO THE
+001800*                  STRING STATEMENT SO AN EMBEDDED SPACE NO
+001900*                  LONGER TRUNCATES THE NAME, AND A NAME WITH
+002000*                  AN INVALID CHARACTER IS REJECTED INSTEAD OF
+002100*                  PRINTED
+002200* 08/09/2026 TH    WRITE A REDEMPTION/REJECTION AUDIT RECORD TO
+002300*                  TWOFERAU FOR EVERY NAME PRESENTED, SINGLE
+002400*                  CALL OR BATCH
+002500*-----------------------------------------------------------------
+002600 IDENTIFICATION DIVISION.
+002700 PROGRAM-ID. TWO-FER.
+002800 AUTHOR.        T. HARLOW.
+002900 INSTALLATION.  GLENNJ DATA PROCESSING.
+003000 DATE-WRITTEN.  03/02/2015.
+003100 DATE-COMPILED.
+003200
+003300 ENVIRONMENT DIVISION.
+003400 INPUT-OUTPUT SECTION.
+003500 FILE-CONTROL.
+003600     SELECT CUSTOMER-FILE ASSIGN TO "TWOFERIN"
+003700         ORGANIZATION IS LINE SEQUENTIAL
+003800         FILE STATUS IS WS-CUST-STATUS.
+003900
+004000     SELECT GREETING-RPT ASSIGN TO "TWOFEROU"
+004100         ORGANIZATION IS LINE SEQUENTIAL
+004200         FILE STATUS IS WS-RPT-STATUS.
+004300
+004400     SELECT AUDIT-FILE ASSIGN TO "TWOFERAU"
+004500         ORGANIZATION IS LINE SEQUENTIAL
+004600         FILE STATUS IS WS-AUD-STATUS.
+004700
+004800 DATA DIVISION.
+004900 FILE SECTION.
+005000 FD  CUSTOMER-FILE.
+005100 COPY twofcst.
+005200*
+005300 FD  GREETING-RPT
+005400     RECORD CONTAINS 80 CHARACTERS.
+005500 01  GRTG-LINE                  PIC X(80).
+005600*
+005700 FD  AUDIT-FILE.
+005800 COPY twofaud.
+005900
+006000 WORKING-STORAGE SECTION.
+006100*-----------------------------------------------------------------
+006200* A SINGLE NAME, KEPT FOR BACKWARD COMPATIBILITY WITH CALLERS
+006300* THAT STILL WANT ONE GREETING BUILT DIRECTLY INTO WS-RESULT.
+006400*-----------------------------------------------------------------
+006500 01  WS-NAME                     PIC X(18) VALUE "you".
+006600 01  WS-ITEM                     PIC X(20) VALUE SPACES.
+006700 01  WS-RESULT                   PIC X(64).
+006800 01  WS-TILL-ID                  PIC X(05) VALUE "0001".
+006900
+007000 01  WS-CUST-STATUS              PIC XX.
+007100     88  WS-CUST-EOF             VALUE "10".
+007200 01  WS-RPT-STATUS               PIC XX.
+007300 01  WS-AUD-STATUS               PIC XX.
+007400
+007500 01  WS-NAME-VALID-SW            PIC X(01) VALUE "Y".
+007600     88  NAME-IS-VALID           VALUE "Y".
+007700     88  NAME-IS-INVALID         VALUE "N".
+007800
+007810*-----------------------------------------------------------------
+007820* SHARED AUDIT-LOG CALL INTERFACE (COPY AUDCOM).
+007830*-----------------------------------------------------------------
+007840 COPY audcom.
+007850
+007900 01  WS-BUILD-LINE               PIC X(80) VALUE SPACES.
+008000 01  WS-PREV-LINE                PIC X(80) VALUE SPACES.
+008100 01  WS-PRINT-LINE               PIC X(80) VALUE SPACES.
+008200 01  WS-NAME-COUNT-OUT           PIC 9(01) COMP VALUE 0.
+008300
+008400 01  WS-AUD-NAME                 PIC X(18).
+008500 01  WS-AUD-ITEM                 PIC X(20).
+008600 01  WS-AUD-TILL                 PIC X(05).
+008700 01  WS-AUD-REDEEMED-SW          PIC X(01).
+008710*-----------------------------------------------------------------
+008720* ACCEPT FROM TIME RETURNS HHMMSSCC (8 DIGITS).  AUD-TS-TIME IS
+008730* ONLY 6 DIGITS, SO THE CENTISECONDS ARE DIVIDED OUT HERE RATHER
+008740* THAN LEFT FOR A NUMERIC MOVE TO TRUNCATE THE HOUR OFF THE FRONT.
+008750*-----------------------------------------------------------------
+008760 01  WS-TIME-FULL                PIC 9(08).
+008800
+008900 01  idx                        PIC 9(01) COMP.
+009000 01  cdx                        PIC 99     COMP.
+009100
+009200 PROCEDURE DIVISION.
+009300 0000-TWO-FER.
+009400     PERFORM 1000-SINGLE-GREETING
+009500     GOBACK.
+009600
+009700*-----------------------------------------------------------------
+009800* BUILD ONE GREETING INTO WS-RESULT FOR A SINGLE WS-NAME, AND
+009900* AUDIT IT.  THE ORIGINAL VERSION OF THIS PARAGRAPH STRUNG
+010000* WS-NAME DELIMITED BY SPACE, WHICH TRUNCATED ANY NAME WITH AN
+010100* EMBEDDED SPACE.  FUNCTION TRIM/DELIMITED BY SIZE BUILDS THE
+010200* FULL NAME CORRECTLY INSTEAD.
+010300*-----------------------------------------------------------------
+010400 1000-SINGLE-GREETING.
+010500     PERFORM 1100-VALIDATE-SINGLE-NAME
+010600     IF NAME-IS-VALID
+010700         STRING "One for " DELIMITED BY SIZE
+010800                 FUNCTION TRIM(WS-NAME) DELIMITED BY SIZE
+010900                 ", one for me." DELIMITED BY SIZE
+011000             INTO WS-RESULT
+011100         END-STRING
+011200         MOVE "R" TO WS-AUD-REDEEMED-SW
+011300     ELSE
+011400         MOVE SPACES TO WS-RESULT
+011500         MOVE "X" TO WS-AUD-REDEEMED-SW
+011510         MOVE "TWO-FER" TO AUD-PROGRAM-NAME
+011520         MOVE WS-NAME TO AUD-FAILED-INPUT
+011530         MOVE "NAME FAILED VALIDATION" TO AUD-FAILURE-REASON
+011540         CALL "AUDITLOG" USING AUD-PROGRAM-NAME
+011550             AUD-FAILED-INPUT AUD-FAILURE-REASON
+011600     END-IF
+011700     MOVE WS-NAME TO WS-AUD-NAME
+011800     MOVE WS-ITEM TO WS-AUD-ITEM
+011900     MOVE WS-TILL-ID TO WS-AUD-TILL
+012000     PERFORM 8000-WRITE-AUDIT-RECORD.
+012100 1000-EXIT.
+012200     EXIT.
+012300
+012400*-----------------------------------------------------------------
+012500* SAME CHARACTER RULE AS 2210-VALIDATE-ORDER-NAME BELOW, APPLIED
+012600* TO THE LEGACY SINGLE WS-NAME FIELD.
+012700*-----------------------------------------------------------------
+012800 1100-VALIDATE-SINGLE-NAME.
+012900     SET NAME-IS-VALID TO TRUE
+013000     PERFORM VARYING cdx FROM 1 BY 1 UNTIL cdx > 18
+013100         IF WS-NAME(cdx:1) NOT ALPHABETIC
+013200            AND WS-NAME(cdx:1) NOT = SPACE
+013300            AND WS-NAME(cdx:1) NOT = "-"
+013400            AND WS-NAME(cdx:1) NOT = QUOTE
+013500             SET NAME-IS-INVALID TO TRUE
+013600         END-IF
+013700     END-PERFORM.
+013800 1100-EXIT.
+013900     EXIT.
+014000
+014100*-----------------------------------------------------------------
+014200* READ TWOFERIN AND PRODUCE ONE GREETING LINE PER ORDER ON
+014300* TWOFEROU.  AN ORDER MAY COVER SEVERAL NAMES AND CARRIES ITS
+014400* OWN ITEM DESCRIPTION AND TILL ID.
+014500*-----------------------------------------------------------------
+014600 2000-BATCH-GREETINGS.
+014700     OPEN INPUT CUSTOMER-FILE
+014800     OPEN OUTPUT GREETING-RPT
+014900     PERFORM 2020-READ-CUSTOMER-RECORD
+015000     PERFORM 2100-PROCESS-CUSTOMER-RECORD
+015100         UNTIL WS-CUST-EOF
+015200     CLOSE CUSTOMER-FILE
+015300     CLOSE GREETING-RPT.
+015400 2000-EXIT.
+015500     EXIT.
+015600
+015700 2020-READ-CUSTOMER-RECORD.
+015800     READ CUSTOMER-FILE
+015900         AT END MOVE "10" TO WS-CUST-STATUS
+016000     END-READ.
+016100 2020-EXIT.
+016200     EXIT.
+016300
+016400 2100-PROCESS-CUSTOMER-RECORD.
+016500     MOVE SPACES TO WS-BUILD-LINE
+016600     MOVE 0 TO WS-NAME-COUNT-OUT
+016610     IF CUST-NAME-COUNT > 5
+016620         MOVE "TWO-FER" TO AUD-PROGRAM-NAME
+016630         STRING "CUST-NAME-COUNT=" DELIMITED BY SIZE
+016640                 CUST-NAME-COUNT DELIMITED BY SIZE
+016650             INTO AUD-FAILED-INPUT
+016660         MOVE "CUST-NAME-COUNT EXCEEDS TABLE SIZE, TRUNCATED TO 5"
+016670             TO AUD-FAILURE-REASON
+016680         CALL "AUDITLOG" USING AUD-PROGRAM-NAME
+016690             AUD-FAILED-INPUT AUD-FAILURE-REASON
+016695         MOVE 5 TO CUST-NAME-COUNT
+016696     END-IF
+016700     PERFORM 2200-APPEND-NAME
+016800         VARYING idx FROM 1 BY 1
+016900         UNTIL idx > CUST-NAME-COUNT
+017000     IF WS-NAME-COUNT-OUT > 0
+017100         IF CUST-NAME-COUNT = 1
+017200             STRING FUNCTION TRIM(WS-BUILD-LINE) DELIMITED BY SIZE
+017300                     ", one for me." DELIMITED BY SIZE
+017400                 INTO WS-PRINT-LINE
+017500             END-STRING
+017600         ELSE
+017700             STRING FUNCTION TRIM(WS-BUILD-LINE) DELIMITED BY SIZE
+017800                     "." DELIMITED BY SIZE
+017900                 INTO WS-PRINT-LINE
+018000             END-STRING
+018100         END-IF
+018200         WRITE GRTG-LINE FROM WS-PRINT-LINE
+018300     END-IF
+018400     PERFORM 2020-READ-CUSTOMER-RECORD.
+018500 2100-EXIT.
+018600     EXIT.
+018700
+018800*-----------------------------------------------------------------
+018900* VALIDATE ONE NAME IN THE ORDER AND, IF IT PASSES, APPEND IT
+019000* TO WS-BUILD-LINE AND WRITE ITS REDEMPTION AUDIT RECORD; IF IT
+019100* FAILS, LEAVE IT OUT OF THE GREETING AND AUDIT THE REJECTION.
+019200*-----------------------------------------------------------------
+019300 2200-APPEND-NAME.
+019400     PERFORM 2210-VALIDATE-ORDER-NAME
+019500     IF NAME-IS-VALID
+019600         ADD 1 TO WS-NAME-COUNT-OUT
+019700         PERFORM 2300-FORMAT-ONE-NAME
+019800         MOVE CUST-NAME-TABLE(idx) TO WS-AUD-NAME
+019900         MOVE CUST-ITEM-DESC       TO WS-AUD-ITEM
+020000         MOVE CUST-TILL-ID         TO WS-AUD-TILL
+020100         MOVE "R"                  TO WS-AUD-REDEEMED-SW
+020200         PERFORM 8000-WRITE-AUDIT-RECORD
+020300     ELSE
+020400         MOVE CUST-NAME-TABLE(idx) TO WS-AUD-NAME
+020500         MOVE CUST-ITEM-DESC       TO WS-AUD-ITEM
+020600         MOVE CUST-TILL-ID         TO WS-AUD-TILL
+020700         MOVE "X"                  TO WS-AUD-REDEEMED-SW
+020800         PERFORM 8000-WRITE-AUDIT-RECORD
+020810         MOVE "TWO-FER" TO AUD-PROGRAM-NAME
+020820         MOVE CUST-NAME-TABLE(idx) TO AUD-FAILED-INPUT
+020830         MOVE "NAME FAILED VALIDATION" TO AUD-FAILURE-REASON
+020840         CALL "AUDITLOG" USING AUD-PROGRAM-NAME
+020850             AUD-FAILED-INPUT AUD-FAILURE-REASON
+020900     END-IF.
+021000 2200-EXIT.
+021100     EXIT.
+021200
+021300*-----------------------------------------------------------------
+021400* A NAME MAY CONTAIN LETTERS, SPACES, HYPHENS AND APOSTROPHES
+021500* (SO A TWO-WORD OR HYPHENATED NAME IS FINE); ANYTHING ELSE
+021600* (DIGITS, PUNCTUATION) MAKES THE NAME INVALID.
+021700*-----------------------------------------------------------------
+021800 2210-VALIDATE-ORDER-NAME.
+021900     SET NAME-IS-VALID TO TRUE
+022000     PERFORM VARYING cdx FROM 1 BY 1 UNTIL cdx > 18
+022100         IF CUST-NAME-TABLE(idx)(cdx:1) NOT ALPHABETIC
+022200            AND CUST-NAME-TABLE(idx)(cdx:1) NOT = SPACE
+022300            AND CUST-NAME-TABLE(idx)(cdx:1) NOT = "-"
+022400            AND CUST-NAME-TABLE(idx)(cdx:1) NOT = QUOTE
+022500             SET NAME-IS-INVALID TO TRUE
+022600         END-IF
+022700     END-PERFORM.
+022800 2210-EXIT.
+022900     EXIT.
+023000
+023100*-----------------------------------------------------------------
+023200* APPEND ONE VALID NAME TO WS-BUILD-LINE.  THE FIRST NAME ON
+023300* THE ORDER CARRIES THE ITEM DESCRIPTION, IF ANY; EVERY LATER
+023400* NAME JUST JOINS THE LIST.
+023500*-----------------------------------------------------------------
+023600 2300-FORMAT-ONE-NAME.
+023700     MOVE WS-BUILD-LINE TO WS-PREV-LINE
+023800     IF WS-NAME-COUNT-OUT = 1
+023900         IF CUST-ITEM-DESC = SPACES
+024000             STRING "One for " DELIMITED BY SIZE
+024100                     FUNCTION TRIM(CUST-NAME-TABLE(idx))
+024200                         DELIMITED BY SIZE
+024300                 INTO WS-BUILD-LINE
+024400             END-STRING
+024500         ELSE
+024600             STRING "One " DELIMITED BY SIZE
+024700                     FUNCTION TRIM(CUST-ITEM-DESC)
+024800                         DELIMITED BY SIZE
+024900                     " for " DELIMITED BY SIZE
+025000                     FUNCTION TRIM(CUST-NAME-TABLE(idx))
+025100                         DELIMITED BY SIZE
+025200                 INTO WS-BUILD-LINE
+025300             END-STRING
+025400         END-IF
+025500     ELSE
+025600         STRING FUNCTION TRIM(WS-PREV-LINE) DELIMITED BY SIZE
+025700                 ", one for " DELIMITED BY SIZE
+025800                 FUNCTION TRIM(CUST-NAME-TABLE(idx))
+025900                     DELIMITED BY SIZE
+026000             INTO WS-BUILD-LINE
+026100         END-STRING
+026200     END-IF.
+026300 2300-EXIT.
+026400     EXIT.
+026500
+026600*-----------------------------------------------------------------
+026700* WRITE ONE REDEMPTION OR REJECTION RECORD TO TWOFERAU SO THE
+026800* LOSS-PREVENTION DESK CAN RECONCILE TWO-FOR-ONE REDEMPTIONS
+026900* AGAINST THE REGISTER TOTALS.
+027000*-----------------------------------------------------------------
+027100 8000-WRITE-AUDIT-RECORD.
+027200     OPEN EXTEND AUDIT-FILE
+027300     IF WS-AUD-STATUS = "35"
+027400         OPEN OUTPUT AUDIT-FILE
+027500     END-IF
+027600     MOVE WS-AUD-NAME       TO AUD-NAME
+027700     ACCEPT AUD-TS-DATE FROM DATE YYYYMMDD
+027800     ACCEPT WS-TIME-FULL FROM TIME
+027810     DIVIDE WS-TIME-FULL BY 100 GIVING AUD-TS-TIME
+027900     MOVE WS-AUD-TILL       TO AUD-TILL-ID
+028000     MOVE WS-AUD-ITEM       TO AUD-ITEM-DESC
+028100     MOVE WS-AUD-REDEEMED-SW TO AUD-STATUS
+028200     WRITE TWOFER-AUDIT-RECORD
+028300     CLOSE AUDIT-FILE.
+028400 8000-EXIT.
+028500     EXIT.
+028600
+028700*-----------------------------------------------------------------
+028800* OVERNIGHT BATCH DRIVER HOOK: AN ADDITIVE ENTRY POINT SO THE
+028900* CONSOLIDATED DRIVER CAN CALL DIRECTLY
+028910* INTO THE CUSTOMER ORDER BATCH PROCESSOR
+029000* WITHOUT DISTURBING THE DEFAULT CALL "TWO-FER" BEHAVIOR ABOVE.
+029100*-----------------------------------------------------------------
+029200 9000-TWO-FER-BATCH-ENTRY.
+029300 ENTRY "TWO-FER-BATCH".
+029400     PERFORM 2000-BATCH-GREETINGS THRU 2000-EXIT
+029500     GOBACK.
+029600 9000-EXIT.
+029700     EXIT.
