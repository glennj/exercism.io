@@ -0,0 +1,13 @@
+      *****************************************************************
+      * COPYBOOK    : TWOFCST
+      * DESCRIPTION : TWO-FER PROMOTION CUSTOMER ORDER RECORD
+      *-----------------------------------------------------------------
+      * DATE       INIT  DESCRIPTION
+      * 08/09/2026 TH    ORIGINAL RECORD LAYOUT
+      *-----------------------------------------------------------------
+       01  CUST-ORDER-RECORD.
+           05  CUST-TILL-ID            PIC X(05).
+           05  CUST-ITEM-DESC          PIC X(20).
+           05  CUST-NAME-COUNT         PIC 9(01).
+           05  CUST-NAME-TABLE OCCURS 5 TIMES
+                                       PIC X(18).
