@@ -1,67 +1,449 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. SIEVE.
-       AUTHOR. glennj.
-
-       ENVIRONMENT DIVISION.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WS-LIMIT  PIC 9999.
-       01 WS-RESULT PIC 999 OCCURS 1000 TIMES. 
-       01 WS-COUNT  PIC 9999.
-
-       01 num       PIC 9(4).
-       01 markers   PIC 9 OCCURS 1000 TIMES.
-
-       01 idx       PIC 9(6).
-       01 start-num PIC 9(6).
-       01 increment PIC 9(4).
-
-       PROCEDURE DIVISION.
-       SIEVE.
-           PERFORM sieve-initialize
-           PERFORM mark-non-primes
-           PERFORM extract-primes.
-
-       SIEVE-INITIALIZE.
-           PERFORM VARYING num FROM 1 BY 1
-                               UNTIL num GREATER THAN ws-limit
-               MOVE 1 TO markers(num)
-               MOVE ZERO TO ws-result(num)
-           END-PERFORM
-           MOVE ZERO TO markers(1).
-
-       MARK-NON-PRIMES.
-      *    First step is to mark all even numbers > 2,
-      *    then consider the odd numbers.
-           MOVE 2 TO num
-           PERFORM mark-multiples
-           PERFORM VARYING num FROM 3 BY 2
-                               UNTIL num GREATER THAN FUNCTION SQRT(ws-limit)
-               IF markers(num) EQUAL TO 1 THEN
-                   PERFORM mark-multiples
-               END-IF
-           END-PERFORM.
-
-       EXTRACT-PRIMES.
-           MOVE ZERO TO idx
-           PERFORM VARYING num FROM 2 BY 1
-                               UNTIL num GREATER THAN ws-limit
-               IF markers(num) EQUAL TO 1 THEN
-                   ADD 1 TO idx
-                   MOVE num TO ws-result(idx)
-               END-IF
-           END-PERFORM.
-
-       MARK-MULTIPLES.
-           IF num EQUAL TO 2 THEN
-               COMPUTE increment = num
-           ELSE
-               COMPUTE increment = num * 2
-           END-IF
-           COMPUTE start-num = num ** 2
-
-           PERFORM VARYING idx FROM start-num BY increment
-                               UNTIL idx GREATER THAN ws-limit
-                MOVE 0 TO markers(idx)
-           END-PERFORM.
+000100*****************************************************************
+000200* PROGRAM-ID : SIEVE
+000300* INSTALLATION : GLENNJ DATA PROCESSING - NUMBER THEORY BATCH
+000400* DATE-WRITTEN : UNKNOWN
+000500* DATE-COMPILED:
+000600*-----------------------------------------------------------------
+000700* MODIFICATION HISTORY
+000800*-----------------------------------------------------------------
+000900* DATE       INIT  DESCRIPTION
+001000* UNKNOWN    GJ    ORIGINAL SIEVE OF ERATOSTHENES, LIMIT 9999,
+001100*                  RESULTS IN A FIXED WS-RESULT OCCURS 1000 TABLE
+001200* 08/09/2026 RM    LIMIT AND MODE NOW COME FROM A CONTROL FILE,
+001300*                  PRIMES STREAM TO A SEQUENTIAL OUTPUT FILE
+001400* 08/09/2026 RM    ADDED PRIME-FACTORIZATION MODE
+001500* 08/09/2026 RM    ADDED TWIN-PRIME / LARGEST-GAP REPORT
+001600* 08/09/2026 RM    ADDED CHECKPOINT/RESTART SUPPORT FOR THE SIEVE
+001700* 08/09/2026 RM    REPACKED THE MARKER TABLE EIGHT FLAGS PER BYTE
+001800*-----------------------------------------------------------------
+001900 IDENTIFICATION DIVISION.
+002000 PROGRAM-ID. SIEVE.
+002100 INSTALLATION. GLENNJ DATA PROCESSING.
+002200 DATE-WRITTEN. UNKNOWN.
+002300 DATE-COMPILED.
+002400
+002500 ENVIRONMENT DIVISION.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT CONTROL-FILE ASSIGN TO "SIEVECTL"
+002900         ORGANIZATION IS LINE SEQUENTIAL
+003000         FILE STATUS IS WS-CTL-STATUS.
+003100
+003200     SELECT PRIME-OUT-FILE ASSIGN TO "SIEVEOUT"
+003300         ORGANIZATION IS LINE SEQUENTIAL
+003400         FILE STATUS IS WS-OUT-STATUS.
+003500
+003600     SELECT RESTART-FILE ASSIGN TO "SIEVECKP"
+003700         ORGANIZATION IS LINE SEQUENTIAL
+003800         FILE STATUS IS WS-CKP-STATUS.
+003900
+004000 DATA DIVISION.
+004100 FILE SECTION.
+004200*-----------------------------------------------------------------
+004300* CTL-MODE: "S" = EXTRACT PRIMES (DEFAULT), "F" = FACTORIZE
+004400* CTL-FACTOR-N, WHICH IS ONLY USED IN FACTORIZE MODE.
+004500*-----------------------------------------------------------------
+004600 FD  CONTROL-FILE.
+004700 01  CTL-RECORD.
+004800     05  CTL-LIMIT               PIC 9(07).
+004900     05  CTL-MODE                PIC X.
+005000         88  CTL-MODE-EXTRACT    VALUE "S".
+005100         88  CTL-MODE-FACTOR     VALUE "F".
+005200     05  CTL-FACTOR-N            PIC 9(07).
+005300
+005400 FD  PRIME-OUT-FILE.
+005500 01  PRIME-OUT-RECORD            PIC 9(07).
+005600
+005700*-----------------------------------------------------------------
+005800* ONE CHECKPOINT RECORD IS KEPT, RE-WRITTEN EVERY CHECKPOINT
+005900* INTERVAL, HOLDING THE LAST NUM FULLY SIEVED AND THE MARKER
+006000* TABLE AS IT STOOD AT THAT POINT.  THE TABLE IS CARRIED AS A
+006100* BIT-MAPPED BYTE STRING, EIGHT MARKERS PER BYTE, TO MATCH
+006200* WS-MARKER-BYTE IN WORKING-STORAGE.
+006300*-----------------------------------------------------------------
+006400 FD  RESTART-FILE.
+006500 01  CKPT-RECORD.
+006600     05  CKPT-LIMIT              PIC 9(07).
+006700     05  CKPT-LAST-NUM           PIC 9(07).
+006800     05  CKPT-MARKER-BYTE        PIC 9(03)
+006900             OCCURS 1 TO 125000 TIMES
+007000             DEPENDING ON WS-MARKER-BYTE-COUNT.
+007100
+007200 WORKING-STORAGE SECTION.
+007300 01  WS-CTL-STATUS               PIC XX.
+007400 01  WS-OUT-STATUS                PIC XX.
+007500 01  WS-CKP-STATUS                PIC XX.
+007600
+007700 01  WS-LIMIT                     PIC 9(07) VALUE 9999.
+007800 01  WS-MODE                      PIC X VALUE "S".
+007900     88  SIEVE-MODE-EXTRACT       VALUE "S".
+008000     88  SIEVE-MODE-FACTOR        VALUE "F".
+008100 01  WS-FACTOR-N                  PIC 9(07) VALUE ZERO.
+008200 01  WS-COUNT                     PIC 9(07) VALUE ZERO.
+008210*-----------------------------------------------------------------
+008220* SHARED AUDIT-LOG CALL INTERFACE (COPY AUDCOM).
+008230*-----------------------------------------------------------------
+008240 COPY audcom.
+008300
+008400 01  num                          PIC 9(07).
+008500 01  idx                          PIC 9(07).
+008600 01  start-num                    PIC 9(09).
+008700 01  increment                    PIC 9(07).
+008800
+008900*-----------------------------------------------------------------
+009000* BIT-MAPPED MARKER TABLE.  EACH WS-MARKER-BYTE HOLDS EIGHT
+009100* MARKERS (ONE PER CANDIDATE NUMBER), 1 = STILL A CANDIDATE
+009200* PRIME, 0 = KNOWN COMPOSITE.  WS-BIT-WEIGHT IS A LOOKUP TABLE OF
+009300* THE EIGHT POWERS OF TWO USED TO ISOLATE OR CLEAR ONE BIT AT A
+009400* TIME WITHOUT ANY NON-STANDARD BIT-LOGIC VERBS.
+009500*-----------------------------------------------------------------
+009600 01  WS-MARKER-BYTE-COUNT          PIC 9(07) VALUE 1.
+009700 01  WS-MARKER-TABLE.
+009800     05  WS-MARKER-BYTE            PIC 9(03)
+009900             OCCURS 1 TO 125000 TIMES
+010000             DEPENDING ON WS-MARKER-BYTE-COUNT
+010100             INDEXED BY mk-idx.
+010200
+010300 01  WS-BIT-WEIGHTS.
+010400     05  FILLER PIC 9(03) VALUE 1.
+010500     05  FILLER PIC 9(03) VALUE 2.
+010600     05  FILLER PIC 9(03) VALUE 4.
+010700     05  FILLER PIC 9(03) VALUE 8.
+010800     05  FILLER PIC 9(03) VALUE 16.
+010900     05  FILLER PIC 9(03) VALUE 32.
+011000     05  FILLER PIC 9(03) VALUE 64.
+011100     05  FILLER PIC 9(03) VALUE 128.
+011200 01  WS-BIT-WEIGHT-TABLE REDEFINES WS-BIT-WEIGHTS.
+011300     05  WS-BIT-WEIGHT             PIC 9(03) OCCURS 8 TIMES.
+011400
+011500 01  WS-BYTE-INDEX                 PIC 9(07).
+011600 01  WS-BIT-INDEX                  PIC 9 VALUE ZERO.
+011700 01  WS-BIT-VALUE                  PIC 9 VALUE ZERO.
+011800
+011900*-----------------------------------------------------------------
+012000* CHECKPOINT/RESTART CONTROLS.  A CHECKPOINT IS TAKEN EVERY
+012100* WS-CHECKPOINT-INTERVAL CANDIDATES PROCESSED BY MARK-NON-PRIMES.
+012200* ON STARTUP, IF SIEVECKP EXISTS AND MATCHES THE REQUESTED LIMIT,
+012300* THE MARKER TABLE AND LAST-NUM ARE RELOADED SO THE SIEVE PICKS
+012400* UP WHERE IT LEFT OFF INSTEAD OF RESTARTING FROM NUM = 3.
+012500*-----------------------------------------------------------------
+012600 01  WS-CHECKPOINT-INTERVAL        PIC 9(05) VALUE 5000.
+012700 01  WS-RESTART-NUM                PIC 9(07) VALUE ZERO.
+012800 01  WS-RESTARTED-SW               PIC X VALUE "N".
+012900     88  RUN-WAS-RESTARTED         VALUE "Y".
+013000
+013100*-----------------------------------------------------------------
+013200* TWIN-PRIME / LARGEST-GAP REPORT ACCUMULATORS.
+013300*-----------------------------------------------------------------
+013400 01  WS-PREV-PRIME                 PIC 9(07) VALUE ZERO.
+013500 01  WS-THIS-GAP                   PIC 9(07) VALUE ZERO.
+013600 01  WS-LARGEST-GAP                PIC 9(07) VALUE ZERO.
+013700 01  WS-LARGEST-GAP-AT             PIC 9(07) VALUE ZERO.
+013800 01  WS-TWIN-PRIME-COUNT           PIC 9(07) VALUE ZERO.
+013900
+014000*-----------------------------------------------------------------
+014100* FACTORIZATION WORK AREA.
+014200*-----------------------------------------------------------------
+014300 01  WS-REMAINING                  PIC 9(07).
+014400 01  WS-FACTOR-COUNT               PIC 9(03) VALUE ZERO.
+014500
+014600 PROCEDURE DIVISION.
+014700 0000-SIEVE.
+014800     PERFORM 1000-INITIALIZE
+014900     PERFORM 2000-MARK-NON-PRIMES
+015000     EVALUATE TRUE
+015100         WHEN SIEVE-MODE-FACTOR
+015200             PERFORM 5000-FACTORIZE
+015300         WHEN OTHER
+015400             PERFORM 3000-EXTRACT-PRIMES
+015500             PERFORM 4000-TWIN-PRIME-REPORT
+015600     END-EVALUATE.
+015700 0000-EXIT.
+015800     EXIT.
+015850     GOBACK.
+015900
+016000*-----------------------------------------------------------------
+016100* READ THE LIMIT AND MODE FROM THE CONTROL FILE, THEN TRY TO
+016200* RELOAD A CHECKPOINT FOR THAT SAME LIMIT.  A MISSING CONTROL
+016300* FILE FALLS BACK TO THE ORIGINAL DEFAULT LIMIT OF 9999.
+016400*-----------------------------------------------------------------
+016500 1000-INITIALIZE.
+016600     OPEN INPUT CONTROL-FILE
+016700     IF WS-CTL-STATUS = "00"
+016800         READ CONTROL-FILE
+016900             AT END CONTINUE
+017000             NOT AT END
+017100                 MOVE CTL-LIMIT     TO WS-LIMIT
+017200                 MOVE CTL-MODE      TO WS-MODE
+017300                 MOVE CTL-FACTOR-N  TO WS-FACTOR-N
+017400         END-READ
+017500         CLOSE CONTROL-FILE
+017600     END-IF
+017700
+017650     PERFORM 1050-VALIDATE-LIMIT
+017800     COMPUTE WS-MARKER-BYTE-COUNT =
+017900         FUNCTION INTEGER(WS-LIMIT / 8)
+018000     ADD 1 TO WS-MARKER-BYTE-COUNT
+018100
+018200     PERFORM 1100-INITIALIZE-MARKERS
+018300     PERFORM 1200-LOAD-CHECKPOINT THRU 1200-EXIT.
+018400 1000-EXIT.
+018500     EXIT.
+018600
+018610*-----------------------------------------------------------------
+018620* A MISSING OR ZERO CONTROL-FILE LIMIT IS TREATED AS AN INVALID
+018630* CONTROL RECORD.  THE RUN FALLS BACK TO THE ORIGINAL DEFAULT
+018640* LIMIT OF 9999 RATHER THAN SIEVING AN EMPTY RANGE, AND THE
+018650* SUBSTITUTION IS RECORDED ON THE SHARED AUDIT TRAIL.
+018660*-----------------------------------------------------------------
+018670 1050-VALIDATE-LIMIT.
+018680     IF WS-LIMIT = ZERO
+018690         MOVE 9999 TO WS-LIMIT
+018691         MOVE "SIEVE" TO AUD-PROGRAM-NAME
+018692         MOVE "LIMIT=0" TO AUD-FAILED-INPUT
+018693         MOVE "MISSING OR ZERO CONTROL LIMIT, DEFAULTED TO 9999"
+018694             TO AUD-FAILURE-REASON
+018695         CALL "AUDITLOG" USING AUD-PROGRAM-NAME
+018696             AUD-FAILED-INPUT AUD-FAILURE-REASON
+018697     END-IF
+018710*-----------------------------------------------------------------
+018720* WS-MARKER-BYTE-COUNT (LIMIT/8 + 1) MUST NOT EXCEED THE 125000
+018730* BYTES THE MARKER TABLE'S OCCURS CLAUSE DECLARES, SO ANY CONTROL
+018740* LIMIT ABOVE THE LARGEST ONE THAT FITS IS CAPPED HERE RATHER
+018750* THAN LEFT TO OVERRUN THE TABLE AT 1100-INITIALIZE-MARKERS.
+018760*-----------------------------------------------------------------
+018770     IF WS-LIMIT > 999992
+018780         MOVE 999992 TO WS-LIMIT
+018781         MOVE "SIEVE" TO AUD-PROGRAM-NAME
+018782         MOVE "LIMIT-TOO-LARGE" TO AUD-FAILED-INPUT
+018783         MOVE "CONTROL LIMIT EXCEEDED MARKER TABLE CAPACITY, "
+018784             TO AUD-FAILURE-REASON
+018785         CALL "AUDITLOG" USING AUD-PROGRAM-NAME
+018786             AUD-FAILED-INPUT AUD-FAILURE-REASON
+018790     END-IF.
+018795 1050-EXIT.
+018797     EXIT.
+018700 1100-INITIALIZE-MARKERS.
+018800     PERFORM VARYING mk-idx FROM 1 BY 1
+018900                         UNTIL mk-idx > WS-MARKER-BYTE-COUNT
+019000         MOVE 255 TO WS-MARKER-BYTE(mk-idx)
+019100     END-PERFORM
+019200     MOVE 1 TO num
+019300     PERFORM 2400-CLEAR-BIT.
+019400 1100-EXIT.
+019500     EXIT.
+019600
+019700*-----------------------------------------------------------------
+019800* IF A CHECKPOINT FILE EXISTS FOR THE SAME LIMIT, RELOAD ITS
+019900* MARKER TABLE AND RESUME NUM SO MARK-NON-PRIMES SKIPS THE WORK
+020000* IT ALREADY DID LAST RUN.
+020100*-----------------------------------------------------------------
+020200 1200-LOAD-CHECKPOINT.
+020300     OPEN INPUT RESTART-FILE
+020400     IF WS-CKP-STATUS NOT = "00"
+020500         GO TO 1200-EXIT
+020600     END-IF
+020700
+020800     READ RESTART-FILE
+020900         AT END CONTINUE
+021000         NOT AT END
+021100             IF CKPT-LIMIT = WS-LIMIT
+021200                 MOVE CKPT-LAST-NUM TO WS-RESTART-NUM
+021300                 SET RUN-WAS-RESTARTED TO TRUE
+021400                 PERFORM VARYING mk-idx FROM 1 BY 1
+021500                         UNTIL mk-idx > WS-MARKER-BYTE-COUNT
+021600                     MOVE CKPT-MARKER-BYTE(mk-idx)
+021700                         TO WS-MARKER-BYTE(mk-idx)
+021800                 END-PERFORM
+021900             END-IF
+022000     END-READ
+022100     CLOSE RESTART-FILE.
+022200 1200-EXIT.
+022300     EXIT.
+022400
+022500*-----------------------------------------------------------------
+022600* WRITE THE CURRENT MARKER TABLE AND LAST-NUM-PROCESSED TO THE
+022700* RESTART FILE.  THE FILE IS ALWAYS REOPENED FRESH SO IT NEVER
+022800* HOLDS MORE THAN THE ONE MOST RECENT CHECKPOINT.
+022900*-----------------------------------------------------------------
+023000 1300-WRITE-CHECKPOINT.
+023100     OPEN OUTPUT RESTART-FILE
+023200     MOVE WS-LIMIT  TO CKPT-LIMIT
+023300     MOVE num       TO CKPT-LAST-NUM
+023400     PERFORM VARYING mk-idx FROM 1 BY 1
+023500                 UNTIL mk-idx > WS-MARKER-BYTE-COUNT
+023600         MOVE WS-MARKER-BYTE(mk-idx) TO CKPT-MARKER-BYTE(mk-idx)
+023700     END-PERFORM
+023800     WRITE CKPT-RECORD
+023900     CLOSE RESTART-FILE.
+024000 1300-EXIT.
+024100     EXIT.
+024200
+024300*-----------------------------------------------------------------
+024400* BUILD THE SIEVE.  IF A CHECKPOINT WAS RELOADED, THE EVEN-NUMBER
+024500* PASS AND THE PORTION OF THE ODD-NUMBER PASS UP TO WS-RESTART-NUM
+024600* ARE SKIPPED SINCE THE RELOADED TABLE ALREADY REFLECTS THEM.
+024700*-----------------------------------------------------------------
+024800 2000-MARK-NON-PRIMES.
+024900     IF NOT RUN-WAS-RESTARTED
+025000         MOVE 2 TO num
+025100         PERFORM 2500-MARK-MULTIPLES
+025200     END-IF
+025300
+025400     PERFORM VARYING num FROM 3 BY 2
+025500             UNTIL num > FUNCTION SQRT(WS-LIMIT)
+025600         IF num > WS-RESTART-NUM
+025700             PERFORM 2100-TEST-BIT
+025800             IF WS-BIT-VALUE = 1
+025900                 PERFORM 2500-MARK-MULTIPLES
+026000             END-IF
+026100             IF FUNCTION MOD(num, WS-CHECKPOINT-INTERVAL) = 1
+026200                 PERFORM 1300-WRITE-CHECKPOINT
+026300             END-IF
+026400         END-IF
+026500     END-PERFORM.
+026600 2000-EXIT.
+026700     EXIT.
+026800
+026900*-----------------------------------------------------------------
+027000* TEST-BIT / SET-BIT / CLEAR-BIT ARE THE THREE BIT-MAPPED-TABLE
+027100* PRIMITIVES.  THE CANDIDATE NUMBER IS PASSED IN "num" AND THE
+027200* RESULT OF TEST-BIT COMES BACK IN WS-BIT-VALUE (0 OR 1).
+027300*-----------------------------------------------------------------
+027400 2100-TEST-BIT.
+027500     PERFORM 2300-LOCATE-BIT
+027600     COMPUTE WS-BIT-VALUE =
+027700         FUNCTION MOD(
+027800             FUNCTION INTEGER(
+027900                 WS-MARKER-BYTE(WS-BYTE-INDEX) /
+028000                 WS-BIT-WEIGHT(WS-BIT-INDEX)),
+028100             2).
+028200 2100-EXIT.
+028300     EXIT.
+028400
+028500 2300-LOCATE-BIT.
+028600     COMPUTE WS-BYTE-INDEX = FUNCTION INTEGER((num - 1) / 8) + 1
+028700     COMPUTE WS-BIT-INDEX  = FUNCTION MOD(num - 1, 8) + 1.
+028800 2300-EXIT.
+028900     EXIT.
+029000
+029100 2400-CLEAR-BIT.
+029200     PERFORM 2300-LOCATE-BIT
+029300     PERFORM 2100-TEST-BIT
+029400     IF WS-BIT-VALUE = 1
+029500         SUBTRACT WS-BIT-WEIGHT(WS-BIT-INDEX)
+029600             FROM WS-MARKER-BYTE(WS-BYTE-INDEX)
+029700     END-IF.
+029800 2400-EXIT.
+029900     EXIT.
+030000
+030100 2500-MARK-MULTIPLES.
+030200     IF num = 2
+030300         MOVE num TO increment
+030400     ELSE
+030500         COMPUTE increment = num * 2
+030600     END-IF
+030700     COMPUTE start-num = num ** 2
+030800
+030900     PERFORM VARYING idx FROM start-num BY increment
+031000                         UNTIL idx > WS-LIMIT
+031100         PERFORM 2400-CLEAR-BIT
+031200     END-PERFORM.
+031300 2500-EXIT.
+031400     EXIT.
+031500
+031600*-----------------------------------------------------------------
+031700* STREAM EVERY SURVIVING CANDIDATE 2..WS-LIMIT TO THE PRIME
+031800* OUTPUT FILE.
+031900*-----------------------------------------------------------------
+032000 3000-EXTRACT-PRIMES.
+032100     MOVE ZERO TO WS-COUNT
+032200     OPEN OUTPUT PRIME-OUT-FILE
+032300     PERFORM VARYING num FROM 2 BY 1 UNTIL num > WS-LIMIT
+032400         PERFORM 2100-TEST-BIT
+032500         IF WS-BIT-VALUE = 1
+032600             ADD 1 TO WS-COUNT
+032700             MOVE num TO PRIME-OUT-RECORD
+032800             WRITE PRIME-OUT-RECORD
+032900         END-IF
+033000     END-PERFORM
+033100     CLOSE PRIME-OUT-FILE.
+033200 3000-EXIT.
+033300     EXIT.
+033400
+033500*-----------------------------------------------------------------
+033600* RE-READ THE JUST-WRITTEN PRIME LIST SEQUENTIALLY TO REPORT
+033700* TWIN PRIMES (GAP OF 2) AND THE LARGEST GAP FOUND BELOW
+033800* WS-LIMIT.  THE PRIME LIST NOW LIVES IN SIEVEOUT RATHER THAN A
+033900* FIXED WS-RESULT TABLE, SO THIS PARAGRAPH SCANS THE FILE
+034000* INSTEAD OF AN IN-MEMORY ARRAY.
+034100*-----------------------------------------------------------------
+034200 4000-TWIN-PRIME-REPORT.
+034300     MOVE ZERO TO WS-PREV-PRIME
+034400     MOVE ZERO TO WS-LARGEST-GAP
+034500     MOVE ZERO TO WS-LARGEST-GAP-AT
+034600     MOVE ZERO TO WS-TWIN-PRIME-COUNT
+034700     OPEN INPUT PRIME-OUT-FILE
+034800     PERFORM 4100-READ-NEXT-PRIME
+034900     PERFORM UNTIL WS-OUT-STATUS = "10"
+035000         IF WS-PREV-PRIME NOT = ZERO
+035100             COMPUTE WS-THIS-GAP =
+035105                 PRIME-OUT-RECORD - WS-PREV-PRIME
+035200             IF WS-THIS-GAP = 2
+035300                 ADD 1 TO WS-TWIN-PRIME-COUNT
+035400             END-IF
+035500             IF WS-THIS-GAP > WS-LARGEST-GAP
+035600                 MOVE WS-THIS-GAP    TO WS-LARGEST-GAP
+035700                 MOVE PRIME-OUT-RECORD TO WS-LARGEST-GAP-AT
+035800             END-IF
+035900         END-IF
+036000         MOVE PRIME-OUT-RECORD TO WS-PREV-PRIME
+036100         PERFORM 4100-READ-NEXT-PRIME
+036200     END-PERFORM
+036300     CLOSE PRIME-OUT-FILE.
+036400 4000-EXIT.
+036500     EXIT.
+036600
+036700 4100-READ-NEXT-PRIME.
+036800     READ PRIME-OUT-FILE
+036900         AT END MOVE "10" TO WS-OUT-STATUS
+037000     END-READ.
+037100 4100-EXIT.
+037200     EXIT.
+037300
+037400*-----------------------------------------------------------------
+037500* FACTORIZE WS-FACTOR-N USING THE MARKER TABLE ALREADY BUILT BY
+037600* MARK-NON-PRIMES, SO PRIMALITY OF EACH CANDIDATE DIVISOR IS A
+037700* SINGLE BIT TEST RATHER THAN RECOMPUTED FROM SCRATCH.  RESULTS
+037800* ARE WRITTEN TO THE PRIME OUTPUT FILE, ONE FACTOR PER RECORD,
+037900* REPEATED AS MANY TIMES AS IT DIVIDES WS-FACTOR-N.
+038000*-----------------------------------------------------------------
+038100 5000-FACTORIZE.
+038200     MOVE ZERO TO WS-FACTOR-COUNT
+038300     MOVE WS-FACTOR-N TO WS-REMAINING
+038400     OPEN OUTPUT PRIME-OUT-FILE
+038500     PERFORM VARYING num FROM 2 BY 1
+038600                 UNTIL num > WS-REMAINING OR num > WS-LIMIT
+038700         PERFORM 2100-TEST-BIT
+038800         IF WS-BIT-VALUE = 1
+038900             PERFORM 5100-DIVIDE-OUT-FACTOR
+039000         END-IF
+039100     END-PERFORM
+039200     IF WS-REMAINING > 1
+039300         ADD 1 TO WS-FACTOR-COUNT
+039400         MOVE WS-REMAINING TO PRIME-OUT-RECORD
+039500         WRITE PRIME-OUT-RECORD
+039600     END-IF
+039700     CLOSE PRIME-OUT-FILE.
+039800 5000-EXIT.
+039900     EXIT.
+040000
+040100 5100-DIVIDE-OUT-FACTOR.
+040200     PERFORM UNTIL FUNCTION MOD(WS-REMAINING, num) NOT = 0
+040300         ADD 1 TO WS-FACTOR-COUNT
+040400         MOVE num TO PRIME-OUT-RECORD
+040500         WRITE PRIME-OUT-RECORD
+040600         DIVIDE num INTO WS-REMAINING
+040700     END-PERFORM.
+040800 5100-EXIT.
+040900     EXIT.
