@@ -0,0 +1,19 @@
+      *****************************************************************
+      * COPYBOOK    : OVNTLOG
+      * DESCRIPTION : ONE ENTRY PER PROGRAM STEP IN THE CONSOLIDATED
+      *               OVERNIGHT RUN LOG, SHOWING WHAT RAN, IN WHAT
+      *               ORDER, AND WHEN.
+      *-----------------------------------------------------------------
+      * DATE       INIT  DESCRIPTION
+      * 08/09/2026 TH    ORIGINAL RECORD LAYOUT
+      *-----------------------------------------------------------------
+       01  OVERNIGHT-LOG-RECORD.
+           05  LOG-STEP-NUMBER         PIC 9(02).
+           05  FILLER                  PIC X(01).
+           05  LOG-PROGRAM-ID          PIC X(20).
+           05  LOG-ENTRY-POINT         PIC X(24).
+           05  LOG-TIMESTAMP.
+               10  LOG-TS-DATE         PIC 9(08).
+               10  FILLER              PIC X(01).
+               10  LOG-TS-TIME         PIC 9(06).
+           05  LOG-STATUS              PIC X(09).
