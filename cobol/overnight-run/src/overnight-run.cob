@@ -0,0 +1,226 @@
+000100*****************************************************************
+000200* PROGRAM-ID : OVERNIGHT-RUN
+000300* AUTHOR     : T. HARLOW
+000400* INSTALLATION : GLENNJ DATA PROCESSING
+000500* DATE-WRITTEN : 08/09/2026
+000600* DATE-COMPILED:
+000700*-----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*-----------------------------------------------------------------
+001000* DATE       INIT  DESCRIPTION
+001100* 08/09/2026 TH    ORIGINAL OVERNIGHT DRIVER - CALLS EACH OF THE
+001200*                  ELEVEN UTILITY PROGRAMS IN A FIXED SEQUENCE
+001300*                  AGAINST THAT NIGHT'S BATCH FILES AND WRITES ONE
+001400*                  CONSOLIDATED RUN LOG SO THE ORDER OF LAST
+001500*                  NIGHT'S RUN IS NEVER IN QUESTION AGAIN.
+001510* 08/09/2026 RM    STEP 2 NOW CALLS QUEEN-ATTACK-BATCH, WHICH
+001520*                  DRIVES ITS OWN CHESSBAT REQUEST FILE, SINCE A
+001530*                  BARE CALL "QUEEN-ATTACK" HAD NO WAY TO SET
+001540*                  WS-PROPERTY AND SO NEVER RAN ANY LOGIC.
+001600*-----------------------------------------------------------------
+001700 IDENTIFICATION DIVISION.
+001800 PROGRAM-ID.    OVERNIGHT-RUN.
+001900 AUTHOR.        T. HARLOW.
+002000 INSTALLATION.  GLENNJ DATA PROCESSING.
+002100 DATE-WRITTEN.  08/09/2026.
+002200 DATE-COMPILED.
+002300
+002400 ENVIRONMENT DIVISION.
+002500 INPUT-OUTPUT SECTION.
+002600 FILE-CONTROL.
+002700     SELECT RUN-LOG-FILE ASSIGN TO "OVNTLOG"
+002800         ORGANIZATION IS LINE SEQUENTIAL
+002900         FILE STATUS IS WS-LOG-STATUS.
+003000
+003100 DATA DIVISION.
+003200 FILE SECTION.
+003300 FD  RUN-LOG-FILE.
+003400 COPY ovntlog.
+003500
+003600 WORKING-STORAGE SECTION.
+003700 01  WS-LOG-STATUS               PIC XX.
+003800     88  WS-LOG-OPEN-OK          VALUE "00".
+003900 01  WS-STEP-NUMBER              PIC 9(02) COMP VALUE ZERO.
+003910*-----------------------------------------------------------------
+003920* ACCEPT FROM TIME RETURNS HHMMSSCC (8 DIGITS).  LOG-TS-TIME IS
+003930* ONLY 6 DIGITS, SO THE CENTISECONDS ARE DIVIDED OUT HERE RATHER
+003940* THAN LEFT FOR A NUMERIC MOVE TO TRUNCATE THE HOUR OFF THE FRONT.
+003950*-----------------------------------------------------------------
+003960 01  WS-TIME-FULL                PIC 9(08).
+004000
+004100*-----------------------------------------------------------------
+004200* PROCEDURE DIVISION
+004300*-----------------------------------------------------------------
+004400 PROCEDURE DIVISION.
+004500 0000-OVERNIGHT-RUN.
+004600     PERFORM 1000-OPEN-RUN-LOG
+004700     PERFORM 2010-RUN-DARTS
+004800     PERFORM 2020-RUN-QUEEN-ATTACK
+004900     PERFORM 2030-RUN-SCRABBLE-SCORE
+005000     PERFORM 2040-RUN-SIEVE
+005100     PERFORM 2050-RUN-HAMMING
+005200     PERFORM 2060-RUN-LEAP
+005300     PERFORM 2070-RUN-BOB
+005400     PERFORM 2080-RUN-RNA-TRANSCRIPTION
+005500     PERFORM 2090-RUN-TWO-FER
+005600     PERFORM 2100-RUN-ISOGRAM
+005700     PERFORM 2110-RUN-PANGRAM
+005800     PERFORM 9900-CLOSE-RUN-LOG
+005900     GOBACK.
+006000 0000-EXIT.
+006100     EXIT.
+006200
+006300*-----------------------------------------------------------------
+006400* OPEN THE CONSOLIDATED RUN LOG FOR THIS NIGHT'S RUN.
+006500*-----------------------------------------------------------------
+006600 1000-OPEN-RUN-LOG.
+006700     OPEN OUTPUT RUN-LOG-FILE
+006800     MOVE ZERO TO WS-STEP-NUMBER.
+006900 1000-EXIT.
+007000     EXIT.
+007100
+007200*-----------------------------------------------------------------
+007300* STEP 1: THE DARTS SCORECARD BATCH.
+007400*-----------------------------------------------------------------
+007500 2010-RUN-DARTS.
+007600     CALL "DARTS-BATCH"
+007700     MOVE "DARTS"            TO LOG-PROGRAM-ID
+007800     MOVE "DARTS-BATCH"      TO LOG-ENTRY-POINT
+007900     PERFORM 9000-WRITE-LOG-RECORD.
+008000 2010-EXIT.
+008100     EXIT.
+008200
+008300*-----------------------------------------------------------------
+008400* STEP 2: THE CHESS QUEEN-ATTACK MATCH LOG.
+008500*-----------------------------------------------------------------
+008600 2020-RUN-QUEEN-ATTACK.
+008700     CALL "QUEEN-ATTACK-BATCH"
+008800     MOVE "QUEEN-ATTACK"     TO LOG-PROGRAM-ID
+008900     MOVE "QUEEN-ATTACK-BATCH" TO LOG-ENTRY-POINT
+009000     PERFORM 9000-WRITE-LOG-RECORD.
+009100 2020-EXIT.
+009200     EXIT.
+009300
+009400*-----------------------------------------------------------------
+009500* STEP 3: THE SCRABBLE SCORING/TURN LOG.
+009600*-----------------------------------------------------------------
+009700 2030-RUN-SCRABBLE-SCORE.
+009800     CALL "SCRABBLE-SCORE"
+009900     MOVE "SCRABBLE-SCORE"   TO LOG-PROGRAM-ID
+010000     MOVE "SCRABBLE-SCORE"   TO LOG-ENTRY-POINT
+010100     PERFORM 9000-WRITE-LOG-RECORD.
+010200 2030-EXIT.
+010300     EXIT.
+010400
+010500*-----------------------------------------------------------------
+010600* STEP 4: THE SIEVE CONTROL-FILE-DRIVEN PRIME RUN.
+010700*-----------------------------------------------------------------
+010800 2040-RUN-SIEVE.
+010900     CALL "SIEVE"
+011000     MOVE "SIEVE"            TO LOG-PROGRAM-ID
+011100     MOVE "SIEVE"            TO LOG-ENTRY-POINT
+011200     PERFORM 9000-WRITE-LOG-RECORD.
+011300 2040-EXIT.
+011400     EXIT.
+011500
+011600*-----------------------------------------------------------------
+011700* STEP 5: THE HAMMING PAIRWISE COMPARISON BATCH.
+011800*-----------------------------------------------------------------
+011900 2050-RUN-HAMMING.
+012000     CALL "HAMMING-BATCH"
+012100     MOVE "HAMMING"          TO LOG-PROGRAM-ID
+012200     MOVE "HAMMING-BATCH"    TO LOG-ENTRY-POINT
+012300     PERFORM 9000-WRITE-LOG-RECORD.
+012400 2050-EXIT.
+012500     EXIT.
+012600
+012700*-----------------------------------------------------------------
+012800* STEP 6: THE LEAP HOLIDAY CALENDAR BATCH.
+012900*-----------------------------------------------------------------
+013000 2060-RUN-LEAP.
+013100     CALL "LEAP-BATCH"
+013200     MOVE "LEAP"             TO LOG-PROGRAM-ID
+013300     MOVE "LEAP-BATCH"       TO LOG-ENTRY-POINT
+013400     PERFORM 9000-WRITE-LOG-RECORD.
+013500 2060-EXIT.
+013600     EXIT.
+013700
+013800*-----------------------------------------------------------------
+013900* STEP 7: BOB (READS THE DEPLOYMENT CONFIG, LOGS ITS TRANSCRIPT).
+014000*-----------------------------------------------------------------
+014100 2070-RUN-BOB.
+014200     CALL "BOB"
+014300     MOVE "BOB"              TO LOG-PROGRAM-ID
+014400     MOVE "BOB"              TO LOG-ENTRY-POINT
+014500     PERFORM 9000-WRITE-LOG-RECORD.
+014600 2070-EXIT.
+014700     EXIT.
+014800
+014900*-----------------------------------------------------------------
+015000* STEP 8: THE RNA-TRANSCRIPTION FASTA-STYLE BATCH.
+015100*-----------------------------------------------------------------
+015200 2080-RUN-RNA-TRANSCRIPTION.
+015300     CALL "RNA-TRANSCRIPTION-BATCH"
+015400     MOVE "RNA-TRANSCRIPTION" TO LOG-PROGRAM-ID
+015500     MOVE "RNA-TRANSCRIPTION-BATCH"
+015600                              TO LOG-ENTRY-POINT
+015700     PERFORM 9000-WRITE-LOG-RECORD.
+015800 2080-EXIT.
+015900     EXIT.
+016000
+016100*-----------------------------------------------------------------
+016200* STEP 9: THE TWO-FER CUSTOMER ORDER BATCH.
+016300*-----------------------------------------------------------------
+016400 2090-RUN-TWO-FER.
+016500     CALL "TWO-FER-BATCH"
+016600     MOVE "TWO-FER"          TO LOG-PROGRAM-ID
+016700     MOVE "TWO-FER-BATCH"    TO LOG-ENTRY-POINT
+016800     PERFORM 9000-WRITE-LOG-RECORD.
+016900 2090-EXIT.
+017000     EXIT.
+017100
+017200*-----------------------------------------------------------------
+017300* STEP 10: THE ISOGRAM PHRASE FILE BATCH.
+017400*-----------------------------------------------------------------
+017500 2100-RUN-ISOGRAM.
+017600     CALL "ISOGRAM-BATCH"
+017700     MOVE "ISOGRAM"          TO LOG-PROGRAM-ID
+017800     MOVE "ISOGRAM-BATCH"    TO LOG-ENTRY-POINT
+017900     PERFORM 9000-WRITE-LOG-RECORD.
+018000 2100-EXIT.
+018100     EXIT.
+018200
+018300*-----------------------------------------------------------------
+018400* STEP 11: THE PANGRAM SENTENCE FILE BATCH.
+018500*-----------------------------------------------------------------
+018600 2110-RUN-PANGRAM.
+018700     CALL "PANGRAM-BATCH"
+018800     MOVE "PANGRAM"          TO LOG-PROGRAM-ID
+018900     MOVE "PANGRAM-BATCH"    TO LOG-ENTRY-POINT
+019000     PERFORM 9000-WRITE-LOG-RECORD.
+019100 2110-EXIT.
+019200     EXIT.
+019300
+019400*-----------------------------------------------------------------
+019500* STAMP AND WRITE ONE RUN LOG RECORD FOR THE STEP JUST COMPLETED.
+019600* CALLED SUBPROGRAMS RETURN TO US NORMALLY (VIA GOBACK) OR NOT AT
+019700* ALL, SO REACHING THIS PARAGRAPH IS ITSELF THE COMPLETION SIGNAL.
+019800*-----------------------------------------------------------------
+019900 9000-WRITE-LOG-RECORD.
+020000     ADD 1 TO WS-STEP-NUMBER
+020100     MOVE WS-STEP-NUMBER TO LOG-STEP-NUMBER
+020200     ACCEPT LOG-TS-DATE FROM DATE YYYYMMDD
+020300     ACCEPT WS-TIME-FULL FROM TIME
+020310     DIVIDE WS-TIME-FULL BY 100 GIVING LOG-TS-TIME
+020400     MOVE "COMPLETED" TO LOG-STATUS
+020500     WRITE OVERNIGHT-LOG-RECORD.
+020600 9000-EXIT.
+020700     EXIT.
+020800
+020900*-----------------------------------------------------------------
+021000* CLOSE THE RUN LOG AT THE END OF THE NIGHT'S WORK.
+021100*-----------------------------------------------------------------
+021200 9900-CLOSE-RUN-LOG.
+021300     CLOSE RUN-LOG-FILE.
+021400 9900-EXIT.
+021500     EXIT.
