@@ -1,38 +1,356 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. SCRABBLE-SCORE.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WS-WORD   PIC X(60).
-       01 WS-RESULT PIC 99.
-
-       01 Letter    PIC A.
-           88 isOne     VALUE "A", "E", "I", "O", "U",
-                              "L", "N", "R", "S", "T".
-           88 isTwo     VALUE "D", "G".
-           88 isThree   VALUE "B", "C", "M", "P".
-           88 isFour    VALUE "F", "H", "V", "W", "Y".
-           88 isFive    VALUE "K".
-           88 isEight   VALUE "J", "X".
-           88 isTen     VALUE "Q", "Z".
-
-       01 idx PIC 99.
-
-       PROCEDURE DIVISION.
-       SCRABBLE-SCORE.
-           MOVE ZERO TO ws-result
-           MOVE FUNCTION UPPER-CASE(ws-word) TO ws-word
-           PERFORM VARYING idx FROM 1 BY 1
-                               UNTIL idx > FUNCTION LENGTH(ws-word)
-               MOVE ws-word(idx:1) TO Letter
-               EVALUATE TRUE
-                   WHEN isOne    ADD  1 TO ws-result
-                   WHEN isTwo    ADD  2 TO ws-result
-                   WHEN isThree  ADD  3 TO ws-result
-                   WHEN isFour   ADD  4 TO ws-result
-                   WHEN isFive   ADD  5 TO ws-result
-                   WHEN isEight  ADD  8 TO ws-result
-                   WHEN isTen    ADD 10 TO ws-result
-               END-EVALUATE
-           END-PERFORM.
+000100*****************************************************************
+000200* PROGRAM-ID : SCRABBLE-SCORE
+000300* INSTALLATION : GLENNJ DATA PROCESSING - CLUB GAMES SYSTEMS
+000400* DATE-WRITTEN : 03/11/2010
+000500* DATE-COMPILED:
+000600*-----------------------------------------------------------------
+000700* MODIFICATION HISTORY
+000800*-----------------------------------------------------------------
+000900* DATE       INIT  DESCRIPTION
+001000* 03/11/2010 GJ    ORIGINAL PER-LETTER SCORING
+001100* 08/09/2026 RM    APPEND EVERY SCORED WORD TO A DATED GAME
+001200*                  HISTORY FILE WITH A RUNNING GAME TOTAL
+001210* 08/09/2026 RM    VALIDATE THE PLAY AGAINST A CLUB WORD LIST
+001220*                  BEFORE SCORING IT
+001300*-----------------------------------------------------------------
+001400 IDENTIFICATION DIVISION.
+001500 PROGRAM-ID. SCRABBLE-SCORE.
+001600 INSTALLATION. GLENNJ DATA PROCESSING.
+001700 DATE-WRITTEN. 03/11/2010.
+001800 DATE-COMPILED.
+001900
+002000 ENVIRONMENT DIVISION.
+002100 INPUT-OUTPUT SECTION.
+002200 FILE-CONTROL.
+002300     SELECT GAME-HISTORY-FILE ASSIGN TO "SCRABHST"
+002400         ORGANIZATION IS LINE SEQUENTIAL
+002500         FILE STATUS IS WS-HIST-STATUS.
+002510     SELECT WORD-LIST-FILE ASSIGN TO "SCRABDCT"
+002520         ORGANIZATION IS LINE SEQUENTIAL
+002530         FILE STATUS IS WS-DICT-STATUS.
 
+002540     SELECT TURN-FILE ASSIGN TO "SCRABTRN"
+002550         ORGANIZATION IS INDEXED
+002560         ACCESS MODE IS DYNAMIC
+002570         RECORD KEY IS TURN-KEY
+002580         FILE STATUS IS WS-TURN-STATUS.
+002600
+002700 DATA DIVISION.
+002800 FILE SECTION.
+002900 FD  GAME-HISTORY-FILE.
+003000 01  HIST-RECORD.
+003100     05  HIST-DATE               PIC X(08).
+003200     05  FILLER                  PIC X(01) VALUE SPACES.
+003300     05  HIST-PLAYER             PIC X(20).
+003400     05  FILLER                  PIC X(01) VALUE SPACES.
+003500     05  HIST-WORD               PIC X(60).
+003600     05  FILLER                  PIC X(01) VALUE SPACES.
+003700     05  HIST-WORD-SCORE         PIC ZZ9.
+003800     05  FILLER                  PIC X(01) VALUE SPACES.
+003900     05  HIST-GAME-TOTAL         PIC ZZZZ9.
+
+003910 FD  WORD-LIST-FILE.
+003920 01  DICT-IN-WORD                PIC X(60).
+
+003930 FD  TURN-FILE.
+003940     COPY scrabtrn.
+004000
+004100 WORKING-STORAGE SECTION.
+004200 01 WS-WORD   PIC X(60).
+004300 01 WS-RESULT PIC 99.
+004310*-----------------------------------------------------------------
+004320* SHARED AUDIT-LOG CALL INTERFACE (COPY AUDCOM).
+004330*-----------------------------------------------------------------
+004340 COPY audcom.
+004400
+004500 01 Letter    PIC A.
+004600     88 isOne     VALUE "A", "E", "I", "O", "U",
+004700                        "L", "N", "R", "S", "T".
+004800     88 isTwo     VALUE "D", "G".
+004900     88 isThree   VALUE "B", "C", "M", "P".
+005000     88 isFour    VALUE "F", "H", "V", "W", "Y".
+005100     88 isFive    VALUE "K".
+005200     88 isEight   VALUE "J", "X".
+005300     88 isTen     VALUE "Q", "Z".
+005400
+005500 01 idx PIC 99.
+
+005510*-----------------------------------------------------------------
+005520* WS-WORD-BLANKS CARRIES ONE FLAG PER TILE IN WS-WORD.  "Y" AT
+005530* A POSITION MEANS THAT TILE IS A BLANK BEING PLAYED AS THE
+005540* LETTER IN WS-WORD, SO IT SCORES ZERO REGARDLESS OF WHICH
+005550* LETTER IT STANDS IN FOR.  DEFAULTS TO ALL SPACES (NO BLANKS).
+005560*-----------------------------------------------------------------
+005570 01 WS-WORD-BLANKS PIC X(60) VALUE SPACES.
+005590 01 Blank-Flag PIC X.
+005600     88  isBlankTile VALUE "Y".
+
+005610*-----------------------------------------------------------------
+005620* WS-WORD-BONUS CARRIES ONE PREMIUM-SQUARE CODE PER TILE IN
+005630* WS-WORD:  SPACE = NO BONUS, "2"/"3" = DOUBLE/TRIPLE LETTER,
+005640* "D"/"T" = DOUBLE/TRIPLE WORD.  THE WORD MULTIPLIER ACCUMULATES
+005650* ACROSS THE WHOLE PLAY AND IS APPLIED ONCE AFTER ALL LETTER
+005660* VALUES (INCLUDING THEIR OWN LETTER BONUSES) ARE SUMMED.
+005670*-----------------------------------------------------------------
+005680 01 WS-WORD-BONUS PIC X(60) VALUE SPACES.
+005690 01 Bonus-Code PIC X.
+005700     88  isDoubleLetter VALUE "2".
+005710     88  isTripleLetter VALUE "3".
+005720     88  isDoubleWord   VALUE "D".
+005730     88  isTripleWord   VALUE "T".
+005740 01 WS-LETTER-VALUE   PIC 99.
+005750 01 WS-WORD-MULTIPLIER PIC 9.
+005600
+005700*-----------------------------------------------------------------
+005800* GAME-HISTORY WORKING STORAGE.  WS-GAME-DATE AND WS-PLAYER-NAME
+005900* ARE SET BY THE CALLER.  WS-GAME-TOTAL IS NOT RESET AT THE TOP
+006000* OF THE MAINLINE SO IT ACCUMULATES ACROSS WORDS PLAYED IN THE
+006100* SAME GAME.
+006200*-----------------------------------------------------------------
+006300 01 WS-GAME-DATE     PIC X(08) VALUE SPACES.
+006400 01 WS-PLAYER-NAME   PIC X(20) VALUE SPACES.
+006500 01 WS-GAME-TOTAL    PIC 9(05) VALUE ZERO.
+006600 01 WS-HIST-STATUS   PIC XX.
+006700
+
+006710*-----------------------------------------------------------------
+006720* CLUB WORD-LIST TABLE.  SCRABDCT IS A SEQUENTIAL FILE OF VALID
+006730* PLAYS, ONE WORD PER RECORD, IN ASCENDING ALPHABETIC ORDER.  IT
+006740* IS LOADED INTO WS-DICT-ENTRY ONCE PER RUN AND SEARCHED WITH
+006750* SEARCH ALL, THE SAME WAY A CLUB DIRECTOR WOULD CHECK A PLAY
+006760* AGAINST THE OFFICIAL WORD LIST BEFORE ALLOWING IT ON THE BOARD.
+006770*-----------------------------------------------------------------
+006780 01 WS-DICT-STATUS       PIC XX.
+006790 01 WS-DICT-LOADED-SW    PIC X VALUE "N".
+006800     88  DICTIONARY-IS-LOADED   VALUE "Y".
+006810 01 WS-WORD-VALID-SW     PIC X VALUE "Y".
+006820     88  WORD-IS-VALID          VALUE "Y".
+006830     88  WORD-IS-NOT-VALID      VALUE "N".
+006840 01 WS-DICT-COUNT        PIC 9(04) COMP VALUE ZERO.
+006850 01 WS-DICTIONARY.
+006860     05  WS-DICT-ENTRY OCCURS 1 TO 5000 TIMES
+006870             DEPENDING ON WS-DICT-COUNT
+006880             ASCENDING KEY IS WS-DICT-WORD
+006890             INDEXED BY DICT-IDX.
+006900         10  WS-DICT-WORD        PIC X(60).
+006910
+
+006920*-----------------------------------------------------------------
+006930* MULTI-PLAYER TURN TRACKING.  WS-PLAYER-ID AND WS-RACK-REMAINING
+006940* ARE SET BY THE CALLER BEFORE EACH WORD IS SCORED.  WS-TURN-NUM
+006950* IS NOT RESET AT THE TOP OF THE MAINLINE SO IT COUNTS UP TURN
+006960* BY TURN FOR THE WHOLE GAME.  SETTING WS-SCRABBLE-MODE TO "C"
+006970* AND WS-PLAYER-ID / WS-CHALLENGE-TURN-NUM TO THE TURN BEING
+006980* CHALLENGED VOIDS THAT TURN'S SCORE INSTEAD OF SCORING A WORD.
+006990*-----------------------------------------------------------------
+007000 01 WS-TURN-STATUS       PIC XX.
+007010 01 WS-PLAYER-ID         PIC X(05) VALUE SPACES.
+007020 01 WS-RACK-REMAINING    PIC 9(02) VALUE ZERO.
+007030 01 WS-TURN-NUM          PIC 9(03) VALUE ZERO.
+007040 01 WS-CHALLENGE-TURN-NUM PIC 9(03) VALUE ZERO.
+007050 01 WS-SCRABBLE-MODE     PIC X VALUE "S".
+007060     88  SCRABBLE-SCORE-MODE     VALUE "S".
+007070     88  SCRABBLE-CHALLENGE-MODE VALUE "C".
+
+006800 PROCEDURE DIVISION.
+006900 0000-SCRABBLE-SCORE.
+006905     IF SCRABBLE-CHALLENGE-MODE
+006906         PERFORM 8000-CHALLENGE-TURN THRU 8000-EXIT
+006907         GO TO 0000-EXIT
+006908     END-IF
+006910     IF NOT DICTIONARY-IS-LOADED
+006920         PERFORM 0500-LOAD-DICTIONARY THRU 0500-EXIT
+006930     END-IF
+006940     PERFORM 0600-VALIDATE-WORD THRU 0600-EXIT
+006950     IF WORD-IS-VALID
+007000         PERFORM 1000-SCORE-WORD
+007100         PERFORM 2000-LOG-WORD
+007110         PERFORM 7000-RECORD-PLAYER-TURN
+006960     ELSE
+006970         MOVE ZERO TO ws-result
+006980     END-IF.
+007200 0000-EXIT.
+007300     EXIT.
+007350     GOBACK.
+007400
+
+007410*-----------------------------------------------------------------
+007420* LOAD THE CLUB WORD LIST INTO WS-DICTIONARY ONE TIME PER RUN.
+007430*-----------------------------------------------------------------
+007440 0500-LOAD-DICTIONARY.
+007450     OPEN INPUT WORD-LIST-FILE
+007460     IF WS-DICT-STATUS = "35"
+007470         SET DICTIONARY-IS-LOADED TO TRUE
+007480         GO TO 0500-EXIT
+007490     END-IF
+007500     PERFORM 0510-READ-DICT-ENTRY
+007510     PERFORM UNTIL WS-DICT-STATUS = "10"
+007520         ADD 1 TO WS-DICT-COUNT
+007530         MOVE FUNCTION UPPER-CASE(DICT-IN-WORD)
+007540             TO WS-DICT-WORD(WS-DICT-COUNT)
+007550         PERFORM 0510-READ-DICT-ENTRY
+007560     END-PERFORM
+007570     CLOSE WORD-LIST-FILE
+007580     SET DICTIONARY-IS-LOADED TO TRUE.
+007590 0500-EXIT.
+007600     EXIT.
+
+007610 0510-READ-DICT-ENTRY.
+007620     READ WORD-LIST-FILE
+007630         AT END MOVE "10" TO WS-DICT-STATUS
+007640     END-READ.
+007650 0510-EXIT.
+007660     EXIT.
+
+007670*-----------------------------------------------------------------
+007680* REJECT ANY PLAY NOT FOUND IN THE CLUB WORD LIST RATHER THAN
+007690* SCORE IT.  A DICTIONARY THAT FAILED TO LOAD (NO SCRABDCT FILE
+007700* PRESENT) IS TREATED AS "ANYTHING GOES" SO A CLUB WITHOUT A
+007710* WORD LIST ON HAND STILL SCORES NORMALLY.
+007720*-----------------------------------------------------------------
+007730 0600-VALIDATE-WORD.
+007740     SET WORD-IS-VALID TO TRUE
+007750     IF WS-DICT-COUNT = ZERO
+007760         GO TO 0600-EXIT
+007770     END-IF
+007780     SEARCH ALL WS-DICT-ENTRY
+007790         AT END SET WORD-IS-NOT-VALID TO TRUE
+007792             MOVE "SCRABBLE-SCORE" TO AUD-PROGRAM-NAME
+007793             MOVE ws-word TO AUD-FAILED-INPUT
+007794             MOVE "WORD NOT FOUND IN DICTIONARY" TO
+007795                 AUD-FAILURE-REASON
+007796             CALL "AUDITLOG" USING AUD-PROGRAM-NAME
+007797                 AUD-FAILED-INPUT AUD-FAILURE-REASON
+007800         WHEN WS-DICT-WORD(DICT-IDX) =
+007810                 FUNCTION UPPER-CASE(ws-word)
+007820             SET WORD-IS-VALID TO TRUE
+007830     END-SEARCH.
+007840 0600-EXIT.
+007850     EXIT.
+007500 1000-SCORE-WORD.
+007600     MOVE ZERO TO ws-result
+007610     MOVE 1    TO WS-WORD-MULTIPLIER
+007700     MOVE FUNCTION UPPER-CASE(ws-word) TO ws-word
+007800     PERFORM VARYING idx FROM 1 BY 1
+007900                         UNTIL idx > FUNCTION LENGTH(ws-word)
+008000         MOVE ws-word(idx:1) TO Letter
+008010         MOVE WS-WORD-BLANKS(idx:1) TO Blank-Flag
+008020         MOVE WS-WORD-BONUS(idx:1)  TO Bonus-Code
+008030         MOVE ZERO TO WS-LETTER-VALUE
+008100         IF isBlankTile THEN
+008110             CONTINUE
+008120         ELSE
+008130             EVALUATE TRUE
+008200                 WHEN isOne    MOVE  1 TO WS-LETTER-VALUE
+008300                 WHEN isTwo    MOVE  2 TO WS-LETTER-VALUE
+008400                 WHEN isThree  MOVE  3 TO WS-LETTER-VALUE
+008500                 WHEN isFour   MOVE  4 TO WS-LETTER-VALUE
+008600                 WHEN isFive   MOVE  5 TO WS-LETTER-VALUE
+008700                 WHEN isEight  MOVE  8 TO WS-LETTER-VALUE
+008800                 WHEN isTen    MOVE 10 TO WS-LETTER-VALUE
+008900             END-EVALUATE
+008910             EVALUATE TRUE
+008920                 WHEN isDoubleLetter COMPUTE WS-LETTER-VALUE =
+                                            WS-LETTER-VALUE * 2
+008930                 WHEN isTripleLetter COMPUTE WS-LETTER-VALUE =
+                                            WS-LETTER-VALUE * 3
+008946             END-EVALUATE
+008947             ADD WS-LETTER-VALUE TO ws-result
+008950         END-IF
+008955*-----------------------------------------------------------------
+008956* THE WORD-MULTIPLIER BONUS BELONGS TO THE SQUARE, NOT THE TILE
+008957* SITTING ON IT, SO IT APPLIES EVEN WHEN THIS LETTER IS BLANK.
+008958*-----------------------------------------------------------------
+008960         EVALUATE TRUE
+008970             WHEN isDoubleWord   COMPUTE WS-WORD-MULTIPLIER =
+                                        WS-WORD-MULTIPLIER * 2
+008980             WHEN isTripleWord   COMPUTE WS-WORD-MULTIPLIER =
+                                        WS-WORD-MULTIPLIER * 3
+008990         END-EVALUATE
+009000     END-PERFORM
+009010     COMPUTE ws-result = ws-result * WS-WORD-MULTIPLIER.
+009100 1000-EXIT.
+009200     EXIT.
+009300
+009400*-----------------------------------------------------------------
+009500* APPEND THE JUST-SCORED WORD TO THE DATED GAME-HISTORY FILE.
+009600*-----------------------------------------------------------------
+009700 2000-LOG-WORD.
+009800     ADD ws-result TO WS-GAME-TOTAL
+009900     OPEN EXTEND GAME-HISTORY-FILE
+010000     IF WS-HIST-STATUS = "35"
+010100         OPEN OUTPUT GAME-HISTORY-FILE
+010200     END-IF
+010300     MOVE WS-GAME-DATE   TO HIST-DATE
+010400     MOVE WS-PLAYER-NAME TO HIST-PLAYER
+010500     MOVE ws-word        TO HIST-WORD
+010600     MOVE ws-result      TO HIST-WORD-SCORE
+010700     MOVE WS-GAME-TOTAL  TO HIST-GAME-TOTAL
+010800     WRITE HIST-RECORD
+010900     CLOSE GAME-HISTORY-FILE.
+011000 2000-EXIT.
+011100     EXIT.
+
+011110*-----------------------------------------------------------------
+011120* RECORD THIS PLAYER'S TURN IN THE TURN-FILE, KEYED BY PLAYER ID
+011130* AND TURN NUMBER, SO A LATER CHALLENGE CAN LOOK IT BACK UP.
+011140*-----------------------------------------------------------------
+011150 7000-RECORD-PLAYER-TURN.
+011160     ADD 1 TO WS-TURN-NUM
+011170     OPEN I-O TURN-FILE
+011180     IF WS-TURN-STATUS = "35"
+011190         CLOSE TURN-FILE
+011200         OPEN OUTPUT TURN-FILE
+011210         CLOSE TURN-FILE
+011220         OPEN I-O TURN-FILE
+011230     END-IF
+
+011240     MOVE WS-PLAYER-ID       TO TURN-PLAYER-ID
+011250     MOVE WS-TURN-NUM        TO TURN-NUM
+011260     MOVE ws-word            TO TURN-WORD
+011270     MOVE ws-result          TO TURN-WORD-SCORE
+011280     MOVE WS-RACK-REMAINING  TO TURN-RACK-REMAINING
+011290     MOVE WS-GAME-TOTAL      TO TURN-CUM-SCORE
+011300     SET TURN-NOT-CHALLENGED TO TRUE
+011310     WRITE TURN-RECORD
+011320         INVALID KEY
+011330             REWRITE TURN-RECORD
+011340     END-WRITE
+
+011350     CLOSE TURN-FILE.
+011360 7000-EXIT.
+011370     EXIT.
+
+011380*-----------------------------------------------------------------
+011390* VOID A PREVIOUSLY RECORDED TURN'S SCORE.  THE TURN IS LOOKED
+011400* UP BY WS-PLAYER-ID / WS-CHALLENGE-TURN-NUM, ITS OWN WORD SCORE
+011410* IS BACKED OUT OF THE RUNNING GAME TOTAL, AND THE RECORD IS
+011420* FLAGGED CHALLENGED SO THE HISTORY SHOWS IT WAS VOIDED RATHER
+011430* THAN SIMPLY REMOVED.  A TURN ALREADY CHALLENGED, OR ONE THAT
+011440* CANNOT BE FOUND, IS LEFT ALONE.
+011450*-----------------------------------------------------------------
+011460 8000-CHALLENGE-TURN.
+011470     OPEN I-O TURN-FILE
+011480     IF WS-TURN-STATUS = "35"
+011490         CLOSE TURN-FILE
+011500         GO TO 8000-EXIT
+011510     END-IF
+
+011520     MOVE WS-PLAYER-ID          TO TURN-PLAYER-ID
+011530     MOVE WS-CHALLENGE-TURN-NUM TO TURN-NUM
+011540     READ TURN-FILE
+011550         INVALID KEY
+011560             CONTINUE
+011570         NOT INVALID KEY
+011580             IF TURN-NOT-CHALLENGED
+011590                 SUBTRACT TURN-WORD-SCORE FROM WS-GAME-TOTAL
+011600                 SUBTRACT TURN-WORD-SCORE FROM TURN-CUM-SCORE
+011610                 MOVE ZERO TO TURN-WORD-SCORE
+011620                 SET TURN-IS-CHALLENGED TO TRUE
+011630                 REWRITE TURN-RECORD
+011640             END-IF
+011650     END-READ
+
+011660     CLOSE TURN-FILE.
+011670 8000-EXIT.
+011680     EXIT.
