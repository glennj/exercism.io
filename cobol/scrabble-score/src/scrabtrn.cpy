@@ -0,0 +1,21 @@
+      *****************************************************************
+      * COPYBOOK    : SCRABTRN
+      * DESCRIPTION : CLUB GAME PLAYER-TURN RECORD - ONE ENTRY PER
+      *               WORD PLAYED BY A PLAYER, KEYED BY PLAYER ID AND
+      *               TURN NUMBER SO A TURN CAN BE LOOKED BACK UP AND
+      *               CHALLENGED AFTER THE FACT.
+      *-----------------------------------------------------------------
+      * DATE       INIT  DESCRIPTION
+      * 08/09/2026 RM    ORIGINAL RECORD LAYOUT
+      *-----------------------------------------------------------------
+       01  TURN-RECORD.
+           05  TURN-KEY.
+               10  TURN-PLAYER-ID          PIC X(05).
+               10  TURN-NUM                PIC 9(03).
+           05  TURN-WORD                   PIC X(60).
+           05  TURN-WORD-SCORE             PIC 999.
+           05  TURN-RACK-REMAINING         PIC 9(02).
+           05  TURN-CUM-SCORE              PIC 9(05).
+           05  TURN-CHALLENGE-SW           PIC X.
+               88  TURN-IS-CHALLENGED      VALUE "Y".
+               88  TURN-NOT-CHALLENGED     VALUE "N".
