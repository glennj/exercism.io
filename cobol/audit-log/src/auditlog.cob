@@ -0,0 +1,69 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     AUDITLOG.
+000300 AUTHOR.         T. HARLOW.
+000400 INSTALLATION.   GLENNJ DATA PROCESSING.
+000500 DATE-WRITTEN.   08/09/2026.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800* DESCRIPTION : COMMON AUDIT-LOG WRITER, CALLED BY ANY OF THE
+000900*               ELEVEN UTILITY PROGRAMS WHEN IT REJECTS A PIECE
+001000*               OF INPUT, SO OPERATIONS HAS ONE PLACE TO CHECK
+001100*               EVERY MORNING INSTEAD OF ELEVEN AD HOC BEHAVIORS.
+001200*-----------------------------------------------------------------
+001300* DATE       INIT  DESCRIPTION
+001400* 08/09/2026 TH    ORIGINAL SHARED AUDIT-LOG WRITER
+001500*-----------------------------------------------------------------
+001600 ENVIRONMENT DIVISION.
+001700 CONFIGURATION SECTION.
+001800 SOURCE-COMPUTER.   IBM-370.
+001900 OBJECT-COMPUTER.   IBM-370.
+002000 INPUT-OUTPUT SECTION.
+002100 FILE-CONTROL.
+002200     SELECT AUDIT-TRAIL-FILE ASSIGN TO "AUDTRAIL"
+002300         ORGANIZATION IS LINE SEQUENTIAL
+002400         FILE STATUS IS WS-AUDIT-STATUS.
+002500*
+002600 DATA DIVISION.
+002700 FILE SECTION.
+002800 FD  AUDIT-TRAIL-FILE.
+002900 COPY audtrlr.
+003000*
+003100 WORKING-STORAGE SECTION.
+003200 01  WS-AUDIT-STATUS             PIC XX.
+003300     88  WS-AUDIT-OPEN-OK        VALUE "00".
+003400     88  WS-AUDIT-FILE-NEW       VALUE "35".
+003410*-----------------------------------------------------------------
+003420* ACCEPT FROM TIME RETURNS HHMMSSCC (8 DIGITS).  ATR-TS-TIME IS
+003430* ONLY 6 DIGITS, SO THE CENTISECONDS ARE DIVIDED OUT HERE RATHER
+003440* THAN LEFT FOR A NUMERIC MOVE TO TRUNCATE THE HOUR OFF THE FRONT.
+003450*-----------------------------------------------------------------
+003460 01  WS-TIME-FULL                PIC 9(08).
+003500*
+003600 LINKAGE SECTION.
+003700 COPY audcom.
+003800*
+003900*-----------------------------------------------------------------
+004000* MAINLINE: OPEN FOR EXTEND, FALLING BACK TO OUTPUT THE FIRST
+004100* TIME THE FILE DOES NOT YET EXIST, WRITE ONE RECORD, CLOSE.
+004200*-----------------------------------------------------------------
+004300 PROCEDURE DIVISION USING AUD-PROGRAM-NAME
+004400         AUD-FAILED-INPUT
+004500         AUD-FAILURE-REASON.
+004600 0000-AUDITLOG.
+004700     OPEN EXTEND AUDIT-TRAIL-FILE
+004800     IF WS-AUDIT-FILE-NEW
+004900         OPEN OUTPUT AUDIT-TRAIL-FILE
+005000     END-IF
+005100
+005200     MOVE AUD-PROGRAM-NAME   TO ATR-PROGRAM-NAME
+005300     MOVE AUD-FAILED-INPUT   TO ATR-FAILED-INPUT
+005400     MOVE AUD-FAILURE-REASON TO ATR-FAILURE-REASON
+005500     ACCEPT ATR-TS-DATE FROM DATE YYYYMMDD
+005600     ACCEPT WS-TIME-FULL FROM TIME
+005610     DIVIDE WS-TIME-FULL BY 100 GIVING ATR-TS-TIME
+005700
+005800     WRITE AUDIT-TRAIL-RECORD
+005900     CLOSE AUDIT-TRAIL-FILE
+006000     GOBACK.
+006100 0000-EXIT.
+006200     EXIT.
