@@ -0,0 +1,15 @@
+      *****************************************************************
+      * COPYBOOK    : AUDCOM
+      * DESCRIPTION : COMMON CALL INTERFACE FOR THE SHARED AUDIT-LOG
+      *               WRITER.  COPIED INTO THE LINKAGE SECTION OF
+      *               AUDITLOG AND INTO THE WORKING-STORAGE SECTION OF
+      *               EVERY PROGRAM THAT CALLS IT, SO THE PARAMETER
+      *               LIST NEVER DRIFTS OUT OF STEP BETWEEN CALLER AND
+      *               CALLED PROGRAM.
+      *-----------------------------------------------------------------
+      * DATE       INIT  DESCRIPTION
+      * 08/09/2026 TH    ORIGINAL PARAMETER LAYOUT
+      *-----------------------------------------------------------------
+       01  AUD-PROGRAM-NAME            PIC X(20).
+       01  AUD-FAILED-INPUT            PIC X(60).
+       01  AUD-FAILURE-REASON          PIC X(50).
