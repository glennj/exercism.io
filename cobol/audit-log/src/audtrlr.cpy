@@ -0,0 +1,20 @@
+      *****************************************************************
+      * COPYBOOK    : AUDTRLR
+      * DESCRIPTION : ONE ENTRY PER VALIDATION FAILURE IN THE SHARED
+      *               CROSS-PROGRAM AUDIT TRAIL, SHOWING WHICH PROGRAM
+      *               REJECTED WHAT INPUT, WHEN, AND WHY.
+      *-----------------------------------------------------------------
+      * DATE       INIT  DESCRIPTION
+      * 08/09/2026 TH    ORIGINAL RECORD LAYOUT
+      *-----------------------------------------------------------------
+       01  AUDIT-TRAIL-RECORD.
+           05  ATR-PROGRAM-NAME        PIC X(20).
+           05  FILLER                  PIC X(01).
+           05  ATR-TIMESTAMP.
+               10  ATR-TS-DATE         PIC 9(08).
+               10  FILLER              PIC X(01).
+               10  ATR-TS-TIME         PIC 9(06).
+           05  FILLER                  PIC X(01).
+           05  ATR-FAILED-INPUT        PIC X(60).
+           05  FILLER                  PIC X(01).
+           05  ATR-FAILURE-REASON      PIC X(50).
