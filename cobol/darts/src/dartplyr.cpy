@@ -0,0 +1,12 @@
+      *****************************************************************
+      * COPYBOOK    : DARTPLYR
+      * DESCRIPTION : DARTS LEAGUE PLAYER ROSTER RECORD
+      *-----------------------------------------------------------------
+      * DATE       INIT  DESCRIPTION
+      * 08/09/2026 RM    ORIGINAL RECORD LAYOUT
+      *-----------------------------------------------------------------
+       01  PLYR-RECORD.
+           05  PLYR-ID                 PIC X(05).
+           05  PLYR-NAME               PIC X(20).
+           05  PLYR-GAMES-PLAYED       PIC 9(04) COMP.
+           05  PLYR-CUM-POINTS         PIC 9(07) COMP.
