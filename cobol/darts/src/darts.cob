@@ -1,30 +1,600 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. DARTS.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WS-X      PIC 99V9.
-       01 WS-Y      PIC 99V9.
-       01 WS-RESULT PIC 99.
-
-       01 inner-circle-squared  PIC 999 VALUE 1.
-       01 mid-circle-squared    PIC 999 VALUE 25.
-       01 outer-circle-squared  PIC 999 VALUE 100.
-
-       01 inner-value           PIC 99 VALUE 10.
-       01 mid-value             PIC 99 VALUE 5.
-       01 outer-value           PIC 99 VALUE 1.
-
-       01 dist2                 PIC 999V9.
-
-       PROCEDURE DIVISION.
-       DARTS.
-           MOVE ZERO TO ws-result
-           EVALUATE ws-x ** 2 + ws-y ** 2
-               WHEN 0 THRU inner-circle-squared
-                   MOVE inner-value TO ws-result
-               WHEN inner-circle-squared THRU mid-circle-squared
-                   MOVE mid-value TO ws-result
-               WHEN mid-circle-squared THRU outer-circle-squared
-                   MOVE outer-value TO ws-result
-           END-EVALUATE.
+000100*****************************************************************
+000200* PROGRAM-ID : DARTS
+000300* AUTHOR     : R. MCALLISTER
+000400* INSTALLATION : GLENNJ DATA PROCESSING - RECREATION SYSTEMS
+000500* DATE-WRITTEN : 01/15/1998
+000600* DATE-COMPILED:
+000700*-----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*-----------------------------------------------------------------
+001000* DATE       INIT  DESCRIPTION
+001100* 01/15/1998 RM    ORIGINAL SINGLE-DART SCORER
+001200* 08/09/2026 RM    SCORE A FULL 3-DART VISIT AND ACCUMULATE A
+001300*                  RUNNING MATCH TOTAL ACROSS CALLS
+001400* 08/09/2026 RM    ADD PLAYER ROSTER FILE AND A SORTED
+001500*                  HIGH-TO-LOW LEAGUE STANDINGS REPORT
+001600*-----------------------------------------------------------------
+001700 IDENTIFICATION DIVISION.
+001800 PROGRAM-ID.    DARTS.
+001900 AUTHOR.        R. MCALLISTER.
+002000 INSTALLATION.  GLENNJ DATA PROCESSING.
+002100 DATE-WRITTEN.  01/15/1998.
+002200 DATE-COMPILED.
+002300
+002400 ENVIRONMENT DIVISION.
+002500 INPUT-OUTPUT SECTION.
+002600 FILE-CONTROL.
+002700     SELECT PLAYER-FILE ASSIGN TO "DARTPLYR"
+002800         ORGANIZATION IS INDEXED
+002900         ACCESS MODE IS DYNAMIC
+003000         RECORD KEY IS PLYR-ID
+003100         FILE STATUS IS WS-PLYR-STATUS.
+003200
+003300     SELECT STANDINGS-RPT ASSIGN TO "DARTSTND"
+003400         ORGANIZATION IS LINE SEQUENTIAL
+003500         FILE STATUS IS WS-RPT-STATUS.
+003600
+003700     SELECT SORT-WORK-FILE ASSIGN TO "DARTSORT".
+
+003710     SELECT SCORECARD-IN ASSIGN TO "DARTIN"
+003720         ORGANIZATION IS LINE SEQUENTIAL
+003730         FILE STATUS IS WS-CARDIN-STATUS.
+
+003740     SELECT SCORECARD-OUT ASSIGN TO "DARTCARD"
+003750         ORGANIZATION IS LINE SEQUENTIAL
+003760         FILE STATUS IS WS-CARDOUT-STATUS.
+003800
+003900 DATA DIVISION.
+004000 FILE SECTION.
+004100 FD  PLAYER-FILE.
+004200 COPY dartplyr.
+004300
+004400 FD  STANDINGS-RPT
+004500     RECORD CONTAINS 80 CHARACTERS.
+004600 01  STND-LINE                   PIC X(80).
+004700
+004800 SD  SORT-WORK-FILE.
+004900 01  SORT-RECORD.
+005000     05  SORT-POINTS             PIC 9(07).
+005100     05  SORT-ID                 PIC X(05).
+005200     05  SORT-NAME               PIC X(20).
+005300     05  SORT-GAMES              PIC 9(04).
+005400
+005410 FD  SCORECARD-IN
+005420     RECORD CONTAINS 20 CHARACTERS.
+005430 01  CARD-IN-RECORD.
+005440     05  CARD-IN-MATCH-ID        PIC X(05).
+005450     05  CARD-IN-PLYR-ID         PIC X(05).
+005460     05  CARD-IN-X               PIC 99V9.
+005470     05  CARD-IN-Y               PIC 99V9.
+
+005480 FD  SCORECARD-OUT
+005490     RECORD CONTAINS 80 CHARACTERS.
+005495 01  CARD-OUT-LINE               PIC X(80).
+
+005500 WORKING-STORAGE SECTION.
+005600*-----------------------------------------------------------------
+005700* A SINGLE THROW, KEPT FOR BACKWARD COMPATIBILITY WITH CALLERS
+005800* THAT STILL PASS ONE COORDINATE PAIR AT A TIME.
+005900*-----------------------------------------------------------------
+006000 01  WS-X                        PIC 99V9.
+006100 01  WS-Y                        PIC 99V9.
+006200 01  WS-RESULT                   PIC 99.
+006300
+006400*-----------------------------------------------------------------
+006500* A FULL VISIT IS THREE THROWS.  EACH THROW HAS ITS OWN X/Y
+006600* COORDINATE PAIR AND THE VALUE THAT THROW EARNED.
+006700*-----------------------------------------------------------------
+006800 01  WS-VISIT.
+006900     05  WS-THROW OCCURS 3 TIMES INDEXED BY THROW-IDX.
+007000         10  WS-THROW-X          PIC 99V9.
+007100         10  WS-THROW-Y          PIC 99V9.
+007200         10  WS-THROW-VALUE      PIC 99.
+007300 01  WS-VISIT-SCORE              PIC 999.
+007400
+007500*-----------------------------------------------------------------
+007600* RUNNING MATCH TOTAL.  NOT RESET AT THE TOP OF THE MAINLINE SO
+007700* IT ACCUMULATES ACROSS SUCCESSIVE CALLS TO THIS PROGRAM WITHIN
+007800* THE SAME RUN UNIT.
+007900*-----------------------------------------------------------------
+008000 01  WS-MATCH-TOTAL              PIC 9(5) VALUE ZERO.
+008100
+008200 01  inner-circle-squared        PIC 999 VALUE 1.
+008300 01  mid-circle-squared          PIC 999 VALUE 25.
+008400 01  outer-circle-squared        PIC 999 VALUE 100.
+008500
+008600 01  inner-value                 PIC 99 VALUE 10.
+008700 01  mid-value                   PIC 99 VALUE 5.
+008800 01  outer-value                 PIC 99 VALUE 1.
+008810
+008820*-----------------------------------------------------------------
+008830* REGULATION WEDGED BOARD BANDS, LAYERED ON TOP OF THE ORIGINAL
+008840* THREE CONCENTRIC RINGS.  THE SINGLE AREA IS SPLIT BY A TREBLE
+008850* RING, AND THE OUTER EDGE OF THE BOARD IS A DOUBLE RING.
+008860*-----------------------------------------------------------------
+008870 01  treble-inner-squared        PIC 999 VALUE 64.
+008880 01  treble-outer-squared        PIC 999 VALUE 72.
+008890 01  double-inner-squared        PIC 999 VALUE 92.
+008900
+009000 01  dist2                       PIC 999V9.
+009100
+009110*-----------------------------------------------------------------
+009120* OUT-OF-BOUNDS / MISTHROW TRACKING.  ANY THROW THAT FALLS
+009130* OUTSIDE THE OUTER RING IS A MISS: IT SCORES ZERO AND TRIPS
+009140* THIS SWITCH AND COUNTER RATHER THAN LEAVING WS-RESULT AT
+009150* WHATEVER A PRIOR CALL LEFT IN IT.
+009160*-----------------------------------------------------------------
+009170*-----------------------------------------------------------------
+009180* DARTBOARD SECTOR (WEDGE) SUPPORT.  UNLIKE WS-X/WS-Y ABOVE,
+009190* THESE COORDINATES ARE SIGNED SO A THROW'S ANGLE CAN BE
+009200* DETERMINED AROUND THE FULL 360 DEGREES OF THE BOARD, NOT JUST
+009210* ONE QUADRANT.
+009220*-----------------------------------------------------------------
+009230 01  WS-WEDGE-X                  PIC S9V9.
+009240 01  WS-WEDGE-Y                  PIC S9V9.
+009250 01  WS-WEDGE-NUM                PIC 99.
+009260 01  WS-RING-TYPE                PIC X(07).
+009270     88  RING-IS-DOUBLE          VALUE "DOUBLE", "DBLBULL".
+009280
+009290*-----------------------------------------------------------------
+009300* STANDARD DARTBOARD WEDGE VALUES, GOING AROUND THE BOARD.
+009310* LOADED AS A TABLE VIA REDEFINES, THE WAY THIS SHOP HAS ALWAYS
+009320* PREFERRED OVER A STRING OF INDIVIDUAL VALUE CLAUSES.
+009330*-----------------------------------------------------------------
+009340 01  WS-WEDGE-VALUES-STR         PIC X(40) VALUE
+009350     "2001180413061015021703190716081114091205".
+009360 01  WS-WEDGE-VALUES REDEFINES WS-WEDGE-VALUES-STR.
+009370     05  WS-WEDGE-VALUE          PIC 99 OCCURS 20 TIMES.
+009380
+009390*-----------------------------------------------------------------
+009400* FLOATING-POINT WORK FIELDS FOR THE WEDGE ANGLE CALCULATION.
+009410*-----------------------------------------------------------------
+009420 01  WS-ANGLE-RATIO              USAGE COMP-2.
+009430 01  WS-ANGLE-RAD                USAGE COMP-2.
+009440 01  WS-ANGLE-DEG                USAGE COMP-2.
+009450 01  WS-PI                       USAGE COMP-2 VALUE 3.14159265.
+009460
+009470 01  WS-MISS-SWITCH              PIC X VALUE "N".
+009480     88  THROW-IS-A-MISS         VALUE "Y".
+009490     88  THROW-NOT-A-MISS        VALUE "N".
+009500 01  WS-MISS-COUNT               PIC 9(05) VALUE ZERO.
+009510*-----------------------------------------------------------------
+009520* SHARED AUDIT-LOG CALL INTERFACE (COPY AUDCOM) AND A DISPLAY
+009530* FORM OF THE MISSED THROW'S COORDINATES FOR THE AUDIT RECORD.
+009540*-----------------------------------------------------------------
+009550 COPY audcom.
+009560 01  WS-AUD-X-DISPLAY            PIC ZZ.9.
+009570 01  WS-AUD-Y-DISPLAY            PIC ZZ.9.
+009580*-----------------------------------------------------------------
+009590* DOUBLE-OUT CHECKOUT VALIDATION.  WS-REMAINING-SCORE IS THE
+009600* PLAYER'S SCORE BEFORE THE THROW BEING JUDGED; A CHECKOUT IS
+009610* ONLY LEGAL WHEN THE THROW BRINGS THAT SCORE EXACTLY TO ZERO
+009620* AND THE DART LANDS IN THE DOUBLE RING.  THIS CONCENTRIC-ONLY
+009630* BOARD MODEL HAS NO WEDGED DOUBLE RING, SO THE BULLSEYE
+009640* (INNER-CIRCLE) STANDS IN FOR "DOUBLE" UNTIL THE WEDGE-AWARE
+009650* SCORING (SEE 6000-SCORE-WEDGE-THROW) SUPPLIES A REAL RING.
+009660*-----------------------------------------------------------------
+009670*-----------------------------------------------------------------
+009680* BATCH SCORECARD PROCESSING WORKING STORAGE.
+009690*-----------------------------------------------------------------
+009700 01  WS-CARDIN-STATUS            PIC XX.
+009710     88  CARDIN-OK               VALUE "00".
+009720     88  CARDIN-EOF              VALUE "10".
+009730 01  WS-CARDOUT-STATUS           PIC XX.
+009740 01  WS-PREV-MATCH-ID            PIC X(05) VALUE SPACES.
+009750 01  WS-PREV-PLYR-ID             PIC X(05) VALUE SPACES.
+009760 01  WS-CARD-TOTAL               PIC 9(05).
+009770 01  WS-SCORECARD-HDG.
+009780     05  FILLER                  PIC X(20) VALUE
+009790         "SCORECARD FOR MATCH ".
+009800     05  SCH-MATCH-ID            PIC X(05).
+009810 01  WS-SCORECARD-DETAIL.
+009820     05  FILLER                  PIC X(02) VALUE SPACES.
+009830     05  SCD-PLYR-ID             PIC X(05).
+009840     05  FILLER                  PIC X(03) VALUE SPACES.
+009850     05  FILLER                  PIC X(07) VALUE "VISIT: ".
+009860     05  SCD-VISIT-SCORE         PIC ZZ9.
+009870     05  FILLER                  PIC X(06) VALUE " TOT: ".
+009880     05  SCD-RUN-TOTAL           PIC ZZZZ9.
+009890 01  WS-CHECKOUT-MODE            PIC X VALUE "N".
+009900     88  CHECKOUT-MODE-ON        VALUE "Y".
+009910 01  WS-REMAINING-SCORE          PIC 999.
+009920 01  WS-CHECKOUT-RESULT          PIC X VALUE "N".
+009930     88  CHECKOUT-IS-LEGAL       VALUE "Y".
+009940     88  CHECKOUT-NOT-LEGAL      VALUE "N".
+009950*-----------------------------------------------------------------
+009960* PLAYER ROSTER / STANDINGS REPORT WORKING STORAGE.
+009970*-----------------------------------------------------------------
+009980 01  WS-PLAYER-ID                PIC X(05).
+009990 01  WS-PLAYER-NAME              PIC X(20).
+010000 01  WS-PLYR-STATUS              PIC XX.
+010010     88  PLYR-OK                 VALUE "00".
+010020     88  PLYR-NOT-FOUND          VALUE "23".
+010030 01  WS-RPT-STATUS               PIC XX.
+010040
+010050 01  WS-STND-HDG1                PIC X(80) VALUE
+010060     "DARTS LEAGUE - WEEKLY STANDINGS".
+010070 01  WS-STND-HDG2                PIC X(80) VALUE
+010080     "RANK  PLAYER ID  NAME                  GAMES   POINTS".
+010090 01  WS-STND-DETAIL.
+010100     05  FILLER                  PIC X(02) VALUE SPACES.
+010110     05  SD-RANK                 PIC ZZ9.
+010120     05  FILLER                  PIC X(02) VALUE SPACES.
+010130     05  SD-ID                   PIC X(05).
+010140     05  FILLER                  PIC X(02) VALUE SPACES.
+010150     05  SD-NAME                 PIC X(20).
+010160     05  FILLER                  PIC X(02) VALUE SPACES.
+010170     05  SD-GAMES                PIC ZZZ9.
+010180     05  FILLER                  PIC X(03) VALUE SPACES.
+010190     05  SD-POINTS               PIC ZZZZZZ9.
+010200 01  WS-RANK                     PIC 999.
+010210 01  WS-SORT-EOF-SW              PIC X VALUE "N".
+010220     88  SORT-AT-EOF             VALUE "Y".
+010230
+012010*-----------------------------------------------------------------
+012020* PARAMETER LIST FOR THE DARTS-CHECKOUT ENTRY POINT BELOW, SO A
+012030* CALLING PROGRAM CAN DRIVE THE WEDGE-AWARE DOUBLE-OUT CHECK
+012040* WITHOUT DUPLICATING IT.
+012050*-----------------------------------------------------------------
+012060 LINKAGE SECTION.
+012070 01  DCO-X                       PIC S9V9.
+012080 01  DCO-Y                       PIC S9V9.
+012090 01  DCO-REMAINING               PIC 999.
+012095 01  DCO-RESULT                  PIC X.
+012096     88  DCO-CHECKOUT-LEGAL      VALUE "Y".
+012097
+012100 PROCEDURE DIVISION.
+012200 0000-DARTS.
+012300     PERFORM 1000-SCORE-SINGLE-THROW
+012400     GOBACK.
+012500
+012600*-----------------------------------------------------------------
+012700* SCORE A SINGLE WS-X/WS-Y THROW INTO WS-RESULT (ORIGINAL
+012800* BEHAVIOUR, PRESERVED FOR EXISTING CALLERS).
+012900*-----------------------------------------------------------------
+013000 1000-SCORE-SINGLE-THROW.
+013100     MOVE ZERO TO WS-RESULT
+013150     SET  THROW-NOT-A-MISS TO TRUE
+013200     EVALUATE WS-X ** 2 + WS-Y ** 2
+013300         WHEN 0 THRU inner-circle-squared
+013400             MOVE inner-value TO WS-RESULT
+013500         WHEN inner-circle-squared THRU mid-circle-squared
+013600             MOVE mid-value TO WS-RESULT
+013700         WHEN mid-circle-squared THRU outer-circle-squared
+013800             MOVE outer-value TO WS-RESULT
+013810         WHEN OTHER
+013820             MOVE ZERO TO WS-RESULT
+013830             SET  THROW-IS-A-MISS TO TRUE
+013840             ADD  1 TO WS-MISS-COUNT
+013850             MOVE WS-X TO WS-AUD-X-DISPLAY
+013860             MOVE WS-Y TO WS-AUD-Y-DISPLAY
+013870             MOVE "DARTS" TO AUD-PROGRAM-NAME
+013880             STRING "X=" WS-AUD-X-DISPLAY
+013882                     " Y=" WS-AUD-Y-DISPLAY DELIMITED BY SIZE
+013884                 INTO AUD-FAILED-INPUT
+013886             END-STRING
+013888             MOVE "THROW OUTSIDE THE OUTER RING" TO
+013890                 AUD-FAILURE-REASON
+013892             CALL "AUDITLOG" USING AUD-PROGRAM-NAME
+013894                 AUD-FAILED-INPUT AUD-FAILURE-REASON
+013900     END-EVALUATE.
+014000 1000-EXIT.
+014100     EXIT.
+014200
+014300*-----------------------------------------------------------------
+014400* SCORE A FULL 3-DART VISIT.  EACH THROW IN WS-VISIT IS SCORED
+014500* WITH THE SAME RING LOGIC AS 1000-SCORE-SINGLE-THROW, SUMMED
+014600* INTO WS-VISIT-SCORE, AND ADDED TO THE RUNNING WS-MATCH-TOTAL.
+014700*-----------------------------------------------------------------
+014800 2000-SCORE-VISIT.
+014900     MOVE ZERO TO WS-VISIT-SCORE
+015000     PERFORM 2100-SCORE-ONE-VISIT-THROW
+015100         VARYING THROW-IDX FROM 1 BY 1
+015200         UNTIL THROW-IDX > 3
+015300     ADD WS-VISIT-SCORE TO WS-MATCH-TOTAL
+015400     PERFORM 3000-RECORD-PLAYER-RESULT.
+015500 2000-EXIT.
+015600     EXIT.
+015700
+015800 2100-SCORE-ONE-VISIT-THROW.
+015900     MOVE WS-THROW-X(THROW-IDX) TO WS-X
+016000     MOVE WS-THROW-Y(THROW-IDX) TO WS-Y
+016100     PERFORM 1000-SCORE-SINGLE-THROW
+016200     MOVE WS-RESULT TO WS-THROW-VALUE(THROW-IDX)
+016300     ADD WS-THROW-VALUE(THROW-IDX) TO WS-VISIT-SCORE.
+016400 2100-EXIT.
+016500     EXIT.
+016600
+016700*-----------------------------------------------------------------
+016800* POST THE JUST-SCORED VISIT TO THE PLAYER'S ROSTER RECORD.
+016900* WS-PLAYER-ID AND WS-PLAYER-NAME ARE SET BY THE CALLER BEFORE
+017000* 2000-SCORE-VISIT IS PERFORMED.  A NEW ROSTER RECORD IS CREATED
+017100* THE FIRST TIME A PLAYER ID IS SEEN.
+017200*-----------------------------------------------------------------
+017300 3000-RECORD-PLAYER-RESULT.
+017400     OPEN I-O PLAYER-FILE
+017500     IF WS-PLYR-STATUS = "35"
+017600         CLOSE PLAYER-FILE
+017700         OPEN OUTPUT PLAYER-FILE
+017800         CLOSE PLAYER-FILE
+017900         OPEN I-O PLAYER-FILE
+018000     END-IF
+018100
+018200     MOVE WS-PLAYER-ID TO PLYR-ID
+018300     READ PLAYER-FILE
+018400         INVALID KEY
+018500             MOVE WS-PLAYER-NAME  TO PLYR-NAME
+018600             MOVE 1               TO PLYR-GAMES-PLAYED
+018700             MOVE WS-VISIT-SCORE  TO PLYR-CUM-POINTS
+018800             WRITE PLYR-RECORD
+018900         NOT INVALID KEY
+019000             ADD 1               TO PLYR-GAMES-PLAYED
+019100             ADD WS-VISIT-SCORE  TO PLYR-CUM-POINTS
+019200             REWRITE PLYR-RECORD
+019300     END-READ
+019400
+019500     CLOSE PLAYER-FILE.
+019600 3000-EXIT.
+019700     EXIT.
+019800
+019900*-----------------------------------------------------------------
+020000* PRODUCE THE PRINT-FORMATTED LEAGUE STANDINGS REPORT, PLAYERS
+020100* SORTED HIGH-TO-LOW BY CUMULATIVE POINTS.
+020200*-----------------------------------------------------------------
+020300 4000-PRINT-STANDINGS.
+020400     SORT SORT-WORK-FILE
+020500         ON DESCENDING KEY SORT-POINTS
+020600         INPUT PROCEDURE 4100-SORT-INPUT
+020700         OUTPUT PROCEDURE 4200-SORT-OUTPUT.
+020800 4000-EXIT.
+020900     EXIT.
+021000
+021100 4100-SORT-INPUT.
+021200     OPEN INPUT PLAYER-FILE
+021300     MOVE LOW-VALUES TO PLYR-ID
+021400     START PLAYER-FILE KEY IS GREATER THAN PLYR-ID
+021500         INVALID KEY MOVE "10" TO WS-PLYR-STATUS
+021600     END-START
+021700     PERFORM UNTIL WS-PLYR-STATUS NOT = "00"
+021800         READ PLAYER-FILE NEXT RECORD
+021900             AT END MOVE "10" TO WS-PLYR-STATUS
+022000             NOT AT END
+022100                 MOVE PLYR-CUM-POINTS TO SORT-POINTS
+022200                 MOVE PLYR-ID         TO SORT-ID
+022300                 MOVE PLYR-NAME       TO SORT-NAME
+022400                 MOVE PLYR-GAMES-PLAYED TO SORT-GAMES
+022500                 RELEASE SORT-RECORD
+022600         END-READ
+022700     END-PERFORM
+022800     CLOSE PLAYER-FILE.
+022900 4100-EXIT.
+023000     EXIT.
+023100
+023200 4200-SORT-OUTPUT.
+023300     MOVE ZERO TO WS-RANK
+023400     MOVE "N" TO WS-SORT-EOF-SW
+023500     OPEN OUTPUT STANDINGS-RPT
+023600     MOVE WS-STND-HDG1 TO STND-LINE
+023700     WRITE STND-LINE
+023800     MOVE WS-STND-HDG2 TO STND-LINE
+023900     WRITE STND-LINE
+024000     PERFORM UNTIL SORT-AT-EOF
+024100         RETURN SORT-WORK-FILE
+024200             AT END MOVE "Y" TO WS-SORT-EOF-SW
+024300             NOT AT END PERFORM 4210-WRITE-STANDING-LINE
+024400         END-RETURN
+024500     END-PERFORM
+024600     CLOSE STANDINGS-RPT.
+024700 4200-EXIT.
+024800     EXIT.
+024900
+025000 4210-WRITE-STANDING-LINE.
+025100     ADD 1 TO WS-RANK
+025200     MOVE WS-RANK      TO SD-RANK
+025300     MOVE SORT-ID      TO SD-ID
+025400     MOVE SORT-NAME    TO SD-NAME
+025500     MOVE SORT-GAMES   TO SD-GAMES
+025600     MOVE SORT-POINTS  TO SD-POINTS
+025700     MOVE WS-STND-DETAIL TO STND-LINE
+025800     WRITE STND-LINE.
+025900 4210-EXIT.
+026000     EXIT.
+
+027500*-----------------------------------------------------------------
+027600* TOURNAMENT NIGHT: DRIVE A WHOLE SCORECARD FILE OF THROWS
+027700* (MATCH ID, PLAYER ID, X, Y - ONE RECORD PER DART, THREE
+027800* CONSECUTIVE RECORDS PER VISIT) AND PRINT A RUNNING SCORECARD.
+027900* THE MATCH/PLAYER TOTAL BREAKS (RESETS) WHENEVER EITHER KEY
+028000* CHANGES FROM ONE VISIT TO THE NEXT.
+028100*-----------------------------------------------------------------
+028200 7000-RUN-SCORECARD-BATCH.
+028300     OPEN INPUT  SCORECARD-IN
+028400     OPEN OUTPUT SCORECARD-OUT
+028500     MOVE SPACES TO WS-PREV-MATCH-ID WS-PREV-PLYR-ID
+028600     MOVE ZERO   TO WS-CARD-TOTAL
+028700     PERFORM 7100-READ-CARD-IN
+028800     PERFORM UNTIL CARDIN-EOF
+028900         PERFORM 7300-PROCESS-ONE-VISIT
+029000     END-PERFORM
+029100     CLOSE SCORECARD-IN SCORECARD-OUT
+029150     PERFORM 4000-PRINT-STANDINGS THRU 4000-EXIT.
+029200 7000-EXIT.
+029300     EXIT.
+
+029400 7100-READ-CARD-IN.
+029500     READ SCORECARD-IN
+029600         AT END     SET CARDIN-EOF TO TRUE
+029700         NOT AT END SET CARDIN-OK  TO TRUE
+029800     END-READ.
+029900 7100-EXIT.
+030000     EXIT.
+
+030100*-----------------------------------------------------------------
+030200* READ THREE CONSECUTIVE THROW RECORDS FOR ONE PLAYER'S VISIT,
+030300* SCORE THEM, AND PRINT THE SCORECARD LINE.
+030400*-----------------------------------------------------------------
+030500 7300-PROCESS-ONE-VISIT.
+030700     IF CARD-IN-MATCH-ID NOT = WS-PREV-MATCH-ID
+030800         MOVE CARD-IN-MATCH-ID TO SCH-MATCH-ID
+030900         MOVE WS-SCORECARD-HDG TO CARD-OUT-LINE
+031000         WRITE CARD-OUT-LINE
+031100         MOVE ZERO TO WS-CARD-TOTAL
+031200     END-IF
+031300     IF CARD-IN-PLYR-ID NOT = WS-PREV-PLYR-ID
+031400         MOVE ZERO TO WS-CARD-TOTAL
+031500     END-IF
+031600     MOVE CARD-IN-MATCH-ID TO WS-PREV-MATCH-ID
+031700     MOVE CARD-IN-PLYR-ID  TO WS-PREV-PLYR-ID
+
+031800     PERFORM 7400-READ-ONE-VISIT-THROW
+031900         VARYING THROW-IDX FROM 1 BY 1
+032000         UNTIL THROW-IDX > 3 OR CARDIN-EOF
+
+032050     MOVE CARD-IN-PLYR-ID TO WS-PLAYER-ID
+032060     MOVE CARD-IN-PLYR-ID TO WS-PLAYER-NAME
+032100     PERFORM 2000-SCORE-VISIT THRU 2000-EXIT
+032500     ADD WS-VISIT-SCORE TO WS-CARD-TOTAL
+
+032600     MOVE CARD-IN-PLYR-ID   TO SCD-PLYR-ID
+032700     MOVE WS-VISIT-SCORE    TO SCD-VISIT-SCORE
+032800     MOVE WS-CARD-TOTAL     TO SCD-RUN-TOTAL
+032900     MOVE WS-SCORECARD-DETAIL TO CARD-OUT-LINE
+033000     WRITE CARD-OUT-LINE.
+033100 7300-EXIT.
+033200     EXIT.
+
+033300 7400-READ-ONE-VISIT-THROW.
+033400     MOVE CARD-IN-X TO WS-THROW-X(THROW-IDX)
+033500     MOVE CARD-IN-Y TO WS-THROW-Y(THROW-IDX)
+033600     PERFORM 7100-READ-CARD-IN.
+033700 7400-EXIT.
+033800     EXIT.
+
+033900*-----------------------------------------------------------------
+034000* SCORE A THROW AGAINST A REGULATION WEDGED BOARD.  CALLER SETS
+034100* WS-WEDGE-X/WS-WEDGE-Y (SIGNED, ORIGIN AT THE BULLSEYE) BEFORE
+034200* PERFORMING.  RETURNS THE POINT VALUE IN WS-RESULT, THE WEDGE
+034300* NUMBER HIT IN WS-WEDGE-NUM, AND THE RING NAME IN WS-RING-TYPE.
+034400*-----------------------------------------------------------------
+034500 6000-SCORE-WEDGE-THROW.
+034600     SET  THROW-NOT-A-MISS TO TRUE
+034700     COMPUTE dist2 = WS-WEDGE-X ** 2 + WS-WEDGE-Y ** 2
+034800     EVALUATE TRUE
+034900         WHEN dist2 <= inner-circle-squared
+035000             MOVE "DBLBULL" TO WS-RING-TYPE
+035100             MOVE 50 TO WS-RESULT
+035200         WHEN dist2 <= mid-circle-squared
+035300             MOVE "BULL" TO WS-RING-TYPE
+035400             MOVE 25 TO WS-RESULT
+035500         WHEN dist2 <= treble-inner-squared
+035600             PERFORM 6200-COMPUTE-WEDGE-INDEX
+035700             MOVE "SINGLE" TO WS-RING-TYPE
+035800             MOVE WS-WEDGE-VALUE(WS-WEDGE-NUM) TO WS-RESULT
+035900         WHEN dist2 <= treble-outer-squared
+036000             PERFORM 6200-COMPUTE-WEDGE-INDEX
+036100             MOVE "TREBLE" TO WS-RING-TYPE
+036200             COMPUTE WS-RESULT = WS-WEDGE-VALUE(WS-WEDGE-NUM) * 3
+036300         WHEN dist2 <= double-inner-squared
+036400             PERFORM 6200-COMPUTE-WEDGE-INDEX
+036500             MOVE "SINGLE" TO WS-RING-TYPE
+036600             MOVE WS-WEDGE-VALUE(WS-WEDGE-NUM) TO WS-RESULT
+036700         WHEN dist2 <= outer-circle-squared
+036800             PERFORM 6200-COMPUTE-WEDGE-INDEX
+036900             MOVE "DOUBLE" TO WS-RING-TYPE
+037000             COMPUTE WS-RESULT = WS-WEDGE-VALUE(WS-WEDGE-NUM) * 2
+037100         WHEN OTHER
+037200             MOVE "MISS" TO WS-RING-TYPE
+037300             MOVE ZERO TO WS-RESULT
+037400             SET  THROW-IS-A-MISS TO TRUE
+037500             ADD  1 TO WS-MISS-COUNT
+037510             MOVE WS-WEDGE-X TO WS-AUD-X-DISPLAY
+037520             MOVE WS-WEDGE-Y TO WS-AUD-Y-DISPLAY
+037530             MOVE "DARTS" TO AUD-PROGRAM-NAME
+037540             STRING "X=" WS-AUD-X-DISPLAY
+037542                     " Y=" WS-AUD-Y-DISPLAY DELIMITED BY SIZE
+037544                 INTO AUD-FAILED-INPUT
+037546             END-STRING
+037548             MOVE "WEDGE THROW OUTSIDE THE OUTER RING" TO
+037550                 AUD-FAILURE-REASON
+037560             CALL "AUDITLOG" USING AUD-PROGRAM-NAME
+037570                 AUD-FAILED-INPUT AUD-FAILURE-REASON
+037600     END-EVALUATE.
+037700 6000-EXIT.
+037800     EXIT.
+
+037900*-----------------------------------------------------------------
+038000* DERIVE THE 1-20 WEDGE NUMBER FROM THE SIGNED WS-WEDGE-X/Y
+038100* COORDINATES.  THE BOARD IS DIVIDED INTO 20 EQUAL 18-DEGREE
+038200* WEDGES, MEASURED COUNTERCLOCKWISE FROM THE POSITIVE X-AXIS.
+038300*-----------------------------------------------------------------
+038400 6200-COMPUTE-WEDGE-INDEX.
+038500     IF WS-WEDGE-X = ZERO
+038600         IF WS-WEDGE-Y >= ZERO
+038700             COMPUTE WS-ANGLE-DEG = 90
+038800         ELSE
+038900             COMPUTE WS-ANGLE-DEG = 270
+039000         END-IF
+039100     ELSE
+039200         COMPUTE WS-ANGLE-RATIO = WS-WEDGE-Y / WS-WEDGE-X
+039300         COMPUTE WS-ANGLE-RAD = FUNCTION ATAN(WS-ANGLE-RATIO)
+039400         COMPUTE WS-ANGLE-DEG = WS-ANGLE-RAD * 180 / WS-PI
+039500         IF WS-WEDGE-X < ZERO
+039600             ADD 180 TO WS-ANGLE-DEG
+039700         ELSE
+039800             IF WS-ANGLE-DEG < ZERO
+039900                 ADD 360 TO WS-ANGLE-DEG
+040000             END-IF
+040100         END-IF
+040200     END-IF
+040300     COMPUTE WS-WEDGE-NUM = FUNCTION INTEGER(WS-ANGLE-DEG / 18)
+040310     ADD 1 TO WS-WEDGE-NUM
+040400     IF WS-WEDGE-NUM > 20
+040500         MOVE 20 TO WS-WEDGE-NUM
+040600     END-IF.
+040700 6200-EXIT.
+040800     EXIT.
+
+040900*-----------------------------------------------------------------
+041000* DOUBLE-OUT CHECK USING THE WEDGE-AWARE RING TYPE FROM
+041100* 6000-SCORE-WEDGE-THROW.  CALLER SETS WS-X, WS-Y AND
+041200* WS-REMAINING-SCORE BEFORE PERFORMING.
+041300*-----------------------------------------------------------------
+041400 5100-CHECK-WEDGE-CHECKOUT.
+041500     SET CHECKOUT-NOT-LEGAL TO TRUE
+041600     PERFORM 6000-SCORE-WEDGE-THROW
+041700     IF WS-REMAINING-SCORE - WS-RESULT = ZERO
+041800         AND RING-IS-DOUBLE
+041900             SET CHECKOUT-IS-LEGAL TO TRUE
+042000     END-IF.
+042100 5100-EXIT.
+042200     EXIT.
+042300
+042400*-----------------------------------------------------------------
+042500* OVERNIGHT BATCH DRIVER HOOK: AN ADDITIVE ENTRY POINT SO THE
+042600* CONSOLIDATED DRIVER CAN CALL DIRECTLY
+042610* INTO THE SCORECARD BATCH PROCESSOR
+042700* WITHOUT DISTURBING THE DEFAULT CALL "DARTS" BEHAVIOR ABOVE.
+042800*-----------------------------------------------------------------
+042900 9000-DARTS-BATCH-ENTRY.
+043000 ENTRY "DARTS-BATCH".
+043100     PERFORM 7000-RUN-SCORECARD-BATCH THRU 7000-EXIT
+043200     GOBACK.
+043300 9000-EXIT.
+043400     EXIT.
+
+043500*-----------------------------------------------------------------
+043600* ADDITIVE ENTRY POINT SO A CALLING PROGRAM CAN DRIVE THE
+043700* WEDGE-AWARE DOUBLE-OUT CHECKOUT CHECK DIRECTLY, WITHOUT
+043800* DISTURBING THE DEFAULT CALL "DARTS" BEHAVIOR ABOVE.
+043900*-----------------------------------------------------------------
+044000 9100-DARTS-CHECKOUT-ENTRY.
+044100 ENTRY "DARTS-CHECKOUT" USING DCO-X DCO-Y DCO-REMAINING
+044200         DCO-RESULT.
+044300     MOVE DCO-X         TO WS-WEDGE-X
+044400     MOVE DCO-Y         TO WS-WEDGE-Y
+044500     MOVE DCO-REMAINING TO WS-REMAINING-SCORE
+044600     PERFORM 5100-CHECK-WEDGE-CHECKOUT THRU 5100-EXIT
+044700     MOVE WS-CHECKOUT-RESULT TO DCO-RESULT
+044800     GOBACK.
+044900 9100-EXIT.
+045000     EXIT.
