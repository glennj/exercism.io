@@ -1,64 +1,384 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. BOB.
-       AUTHOR glennj.
+000100*****************************************************************
+000200* PROGRAM-ID : BOB
+000300* INSTALLATION : GLENNJ DATA PROCESSING - HELPDESK TRIAGE SYSTEMS
+000400* DATE-WRITTEN : UNKNOWN
+000500* DATE-COMPILED:
+000600*-----------------------------------------------------------------
+000700* MODIFICATION HISTORY
+000800*-----------------------------------------------------------------
+000900* DATE       INIT  DESCRIPTION
+001000* UNKNOWN    GJ    ORIGINAL FOUR-OUTCOME CANNED-RESPONSE BOT
+001100* 08/09/2026 RM    ADDED CONVERSATION-TRANSCRIPT LOGGING
+001200* 08/09/2026 RM    ADDED MULTI-TURN CONVERSATION CONTEXT
+001300* 08/09/2026 RM    ADDED KEYWORD-TRIGGERED ROUTING
+001400* 08/09/2026 RM    ADDED YELL-SEVERITY SCORING
+001500* 08/09/2026 RM    ADDED PER-DEPLOYMENT CONFIGURABLE RESPONSES
+001600*-----------------------------------------------------------------
+001700 IDENTIFICATION DIVISION.
+001800 PROGRAM-ID. BOB.
+001900 INSTALLATION. GLENNJ DATA PROCESSING.
+002000 DATE-WRITTEN. UNKNOWN.
+002100 DATE-COMPILED.
+002200
+002300 ENVIRONMENT DIVISION.
+002400 INPUT-OUTPUT SECTION.
+002500 FILE-CONTROL.
+002600     SELECT TRANSCRIPT-FILE ASSIGN TO "BOBXCRPT"
+002700         ORGANIZATION IS LINE SEQUENTIAL
+002800         FILE STATUS IS WS-XCRPT-STATUS.
+002900
+003000     SELECT DEPLOY-CFG-FILE ASSIGN TO "BOBCFG"
+003100         ORGANIZATION IS LINE SEQUENTIAL
+003200         FILE STATUS IS WS-CFG-STATUS.
+003300
+003400 DATA DIVISION.
+003500 FILE SECTION.
+003600*-----------------------------------------------------------------
+003700* ONE LINE PER EXCHANGE: TIMESTAMP, INPUT TEXT, WHICH RESPONSE
+003800* CATEGORY FIRED, AND THE RESPONSE TEXT ITSELF.
+003900*-----------------------------------------------------------------
+004000 FD  TRANSCRIPT-FILE.
+004100 01  XCRPT-RECORD.
+004200     05  XCRPT-TIMESTAMP         PIC X(15).
+004300     05  FILLER                  PIC X(01) VALUE SPACES.
+004400     05  XCRPT-CATEGORY          PIC X(10).
+004500     05  FILLER                  PIC X(01) VALUE SPACES.
+004600     05  XCRPT-INPUT             PIC X(60).
+004700     05  FILLER                  PIC X(01) VALUE SPACES.
+004800     05  XCRPT-RESPONSE          PIC X(40).
+004900
+005000*-----------------------------------------------------------------
+005100* ONE RECORD PER DEPLOYMENT, HOLDING THE FIVE RESPONSE TEXTS FOR
+005200* THAT DEPLOYMENT.  A DEPLOYMENT NOT FOUND HERE (OR A MISSING
+005300* BOBCFG FILE) FALLS BACK TO THE ORIGINAL HARD-CODED WORDING.
+005400*-----------------------------------------------------------------
+005500 FD  DEPLOY-CFG-FILE.
+005600 01  CFG-RECORD.
+005700     05  CFG-DEPLOYMENT-ID       PIC X(10).
+005800     05  CFG-SILENCE-TEXT        PIC X(40).
+005900     05  CFG-YELL-ASK-TEXT       PIC X(40).
+006000     05  CFG-YELLING-TEXT        PIC X(40).
+006100     05  CFG-ASKING-TEXT         PIC X(40).
+006200     05  CFG-DEFAULT-TEXT        PIC X(40).
+006300
+006400 WORKING-STORAGE SECTION.
+006500 01  WS-XCRPT-STATUS             PIC XX.
+006600 01  WS-CFG-STATUS               PIC XX.
+006700
+006800 01  WS-HEYBOB        PIC X(60).
+006900 01  WS-RESULT        PIC X(40).
+007000    88 result-silence  VALUE "Fine. Be that way!".
+007100    88 result-yell-ask VALUE "Calm down, I know what I'm doing!".
+007200    88 result-yelling  VALUE "Whoa, chill out!".
+007300    88 result-yell-severe
+007310        VALUE "OKAY. EVERYONE NEEDS TO BREATHE.".
+007400    88 result-asking   VALUE "Sure.".
+007500    88 result-default  VALUE "Whatever.".
+007600
+007700 01  len              PIC 99.
+007800 01  idx              PIC 99.
+007900 01  is-yelling       PIC 9.
+008000 01  is-asking        PIC 9.
+008100 01  is-silence       PIC 9.
+008200 01  chr              PIC X.
+008300    88 is-letter     VALUE "A" THROUGH "Z", "a" THROUGH "z".
+008400    88 is-question   VALUE "?".
+008500    88 is-exclaim    VALUE "!".
+008600
+008700 01  WS-CATEGORY       PIC X(10).
+008800
+008900*-----------------------------------------------------------------
+009000* DEPLOYMENT-SPECIFIC WORDING.  DEFAULTED TO THE ORIGINAL
+009100* LITERALS AND OVERWRITTEN BY 5000-LOAD-DEPLOYMENT-CONFIG WHEN A
+009200* MATCHING BOBCFG RECORD IS FOUND FOR WS-DEPLOYMENT-ID.  A CALLER
+009210* SETS WS-DEPLOYMENT-ID BY GOING THROUGH THE ADDITIVE
+009220* "BOB-DEPLOY" ENTRY POINT BELOW RATHER THAN THE PLAIN CALL
+009230* "BOB", WHICH ALWAYS RUNS WITH THE ORIGINAL WORDING.
+009300*-----------------------------------------------------------------
+009400 01  WS-DEPLOYMENT-ID             PIC X(10) VALUE SPACES.
+009500 01  WS-TEXT-SILENCE              PIC X(40)
+009600         VALUE "Fine. Be that way!".
+009700 01  WS-TEXT-YELL-ASK             PIC X(40)
+009800         VALUE "Calm down, I know what I'm doing!".
+009900 01  WS-TEXT-YELLING              PIC X(40)
+010000         VALUE "Whoa, chill out!".
+010100 01  WS-TEXT-ASKING               PIC X(40)
+010200         VALUE "Sure.".
+010300 01  WS-TEXT-DEFAULT              PIC X(40)
+010400         VALUE "Whatever.".
+010500
+010600*-----------------------------------------------------------------
+010700* MULTI-TURN CONVERSATION CONTEXT.  THE WS-PREV-* FIELDS ARE NOT
+010800* RESET AT THE TOP OF THE MAINLINE SO THEY CARRY THE PRECEDING
+010900* TURN'S OUTCOME INTO THIS ONE.
+011000*-----------------------------------------------------------------
+011100 01  WS-PREV-CATEGORY             PIC X(10) VALUE SPACES.
+011200 01  WS-TURN-COUNT                PIC 9(05) VALUE ZERO.
+011210*-----------------------------------------------------------------
+011220* CONTEXT-AWARE RESPONSES: FIRED INSTEAD OF THE NORMAL WORDING
+011230* WHEN THE PRECEDING TURN'S OUTCOME MAKES A CANNED REPEAT OR AN
+011240* UNACKNOWLEDGED TONE SHIFT SOUND OBLIVIOUS.
+011250*-----------------------------------------------------------------
+011260 01  WS-TEXT-SILENCE-REPEAT       PIC X(40)
+011270         VALUE "Still nothing? Okay, I'll leave it here.".
+011280 01  WS-TEXT-CALM-AFTER-YELL      PIC X(40)
+011290         VALUE "Good, glad we're talking calmly now.".
+011300
+011400*-----------------------------------------------------------------
+011500* KEYWORD-TRIGGERED ROUTING, CHECKED BEFORE FALLING BACK TO
+011600* result-default.
+011700*-----------------------------------------------------------------
+011800 01  WS-KEYWORD-TABLE-VALUES.
+011900     05  FILLER PIC X(50) VALUE
+012000         "HELP      Let me get you to a human right away.".
+012100     05  FILLER PIC X(50) VALUE
+012200         "REFUND    I can start a refund request for you.".
+012300     05  FILLER PIC X(50) VALUE
+012400         "OUTAGE    Checking our status page for you now.".
+012500 01  WS-KEYWORD-TABLE REDEFINES WS-KEYWORD-TABLE-VALUES.
+012600     05  WS-KEYWORD-ENTRY OCCURS 3 TIMES.
+012700         10  WS-KEYWORD          PIC X(10).
+012800         10  WS-KEYWORD-RESPONSE PIC X(40).
+012900 01  kdx                          PIC 9.
+013000 01  WS-KEYWORD-HIT-SW            PIC X VALUE "N".
+013100     88  KEYWORD-WAS-HIT          VALUE "Y".
+013110 01  WS-UPPER-HEYBOB              PIC X(60).
+013120 01  WS-KEYWORD-TRIMMED           PIC X(10).
+013130 01  WS-KEYWORD-LEN               PIC 99.
+013140 01  sdx                          PIC 99.
+013200
+013300*-----------------------------------------------------------------
+013400* YELL-SEVERITY SCORING.  BUILT ON THE EXISTING is-letter /
+013500* is-question 88-LEVELS, SCORING LENGTH AND PUNCTUATION DENSITY
+013600* SO A FIVE-SENTENCE ALL-CAPS RANT ESCALATES DIFFERENTLY THAN A
+013700* SINGLE CAPITALIZED WORD.
+013800*-----------------------------------------------------------------
+013900 01  WS-YELL-SEVERITY             PIC 9(03) VALUE ZERO.
+014000 01  WS-SEVERITY-THRESHOLD        PIC 9(03) VALUE 40.
+014100
+014200 01  WS-NOW                       PIC X(15).
+014300 01  WS-DATE-FIELD                PIC 9(08).
+014400 01  WS-TIME-FIELD                PIC 9(06).
+014410*-----------------------------------------------------------------
+014420* ACCEPT FROM TIME RETURNS HHMMSSCC (8 DIGITS).  WS-TIME-FIELD IS
+014430* ONLY 6 DIGITS, SO THE CENTISECONDS ARE DIVIDED OUT HERE RATHER
+014440* THAN LEFT FOR A NUMERIC MOVE TO TRUNCATE THE HOUR OFF THE FRONT.
+014450*-----------------------------------------------------------------
+014460 01  WS-TIME-FULL                 PIC 9(08).
+014500
+014510*-----------------------------------------------------------------
+014520* PARAMETER LIST FOR THE BOB-DEPLOY ENTRY POINT BELOW, SO A
+014530* CALLING PROGRAM CAN IDENTIFY WHICH BOBCFG RECORD APPLIES.
+014540*-----------------------------------------------------------------
+014550 LINKAGE SECTION.
+014560 01  BOB-DEPLOYMENT-ID            PIC X(10).
+014570
+014600 PROCEDURE DIVISION.
+014700 0000-BOB.
+014800     COMPUTE len = FUNCTION LENGTH(FUNCTION TRIM(WS-HEYBOB))
+014900     PERFORM 5000-LOAD-DEPLOYMENT-CONFIG THRU 5000-EXIT
+015000
+015100     PERFORM test-silence
+015200     PERFORM test-yelling
+015300     PERFORM test-asking
+015400     PERFORM 3000-SCORE-SEVERITY
+015500     PERFORM 4000-CHECK-KEYWORDS
+015600
+015700     IF      is-silence = 1 AND WS-PREV-CATEGORY = "SILENCE"
+015710             AND WS-TURN-COUNT > 0
+015720         MOVE WS-TEXT-SILENCE-REPEAT TO ws-result
+015730         MOVE "SILENCE-RPT"   TO WS-CATEGORY
+015740     ELSE IF is-silence = 1
+015800         MOVE WS-TEXT-SILENCE TO ws-result
+015900         MOVE "SILENCE"       TO WS-CATEGORY
+016000     ELSE IF is-yelling = 1 AND is-asking = 1
+016100         MOVE WS-TEXT-YELL-ASK TO ws-result
+016200         MOVE "YELL-ASK"       TO WS-CATEGORY
+016300     ELSE IF is-yelling = 1 AND
+016310             WS-YELL-SEVERITY > WS-SEVERITY-THRESHOLD
+016400         SET result-yell-severe TO TRUE
+016500         MOVE "YELL-SEVERE"     TO WS-CATEGORY
+016600     ELSE IF is-yelling = 1
+016700         MOVE WS-TEXT-YELLING  TO ws-result
+016800         MOVE "YELLING"        TO WS-CATEGORY
+016900     ELSE IF is-asking = 1
+017000         MOVE WS-TEXT-ASKING   TO ws-result
+017100         MOVE "ASKING"         TO WS-CATEGORY
+017200     ELSE IF KEYWORD-WAS-HIT
+017300         MOVE WS-KEYWORD-RESPONSE(kdx) TO ws-result
+017400         MOVE "KEYWORD"        TO WS-CATEGORY
+017410     ELSE IF (WS-PREV-CATEGORY = "YELLING" OR
+017420             WS-PREV-CATEGORY = "YELL-ASK" OR
+017430             WS-PREV-CATEGORY = "YELL-SEVERE")
+017440             AND WS-TURN-COUNT > 0
+017450         MOVE WS-TEXT-CALM-AFTER-YELL TO ws-result
+017460         MOVE "CALM-AFTER"     TO WS-CATEGORY
+017500     ELSE
+017600         MOVE WS-TEXT-DEFAULT  TO ws-result
+017700         MOVE "DEFAULT"        TO WS-CATEGORY
+017800     END-IF
+017900
+018000     ADD 1 TO WS-TURN-COUNT
+018100     PERFORM 2000-LOG-TRANSCRIPT
+018200     MOVE WS-CATEGORY TO WS-PREV-CATEGORY
+018210     GOBACK.
+018300 0000-EXIT.
+018400     EXIT.
+018500
+018600 test-silence.
+018700     IF WS-HEYBOB = SPACES THEN
+018800         MOVE 1 TO is-silence
+018900     ELSE
+019000         MOVE 0 TO is-silence
+019100     END-IF.
+019200
+019300 test-yelling.
+019400     MOVE 0 TO is-yelling
+019500     IF WS-HEYBOB = FUNCTION UPPER-CASE(WS-HEYBOB)
+019600         PERFORM VARYING idx FROM 1 BY 1 UNTIL idx > len
+019700             MOVE WS-HEYBOB(idx:1) TO chr
+019800             IF is-letter THEN
+019900                 MOVE 1 TO is-yelling
+020000                 EXIT PERFORM
+020100             END-IF
+020200         END-PERFORM
+020300     END-IF.
+020400
+020500 test-asking.
+020600     IF WS-HEYBOB(len:1) = "?" THEN
+020700         MOVE 1 TO is-asking
+020800     ELSE
+020900         MOVE 0 TO is-asking
+021000     END-IF.
+021100
+021200*-----------------------------------------------------------------
+021300* ONE POINT PER CHARACTER OF LENGTH, PLUS FIVE EXTRA POINTS FOR
+021400* EVERY "!" OR "?", GIVES A ROUGH LENGTH-AND-PUNCTUATION-DENSITY
+021500* SCORE FOR HOW EXTREME A YELLED LINE IS.
+021600*-----------------------------------------------------------------
+021700 3000-SCORE-SEVERITY.
+021800     MOVE ZERO TO WS-YELL-SEVERITY
+021900     IF is-yelling = 1
+022000         ADD len TO WS-YELL-SEVERITY
+022100         PERFORM VARYING idx FROM 1 BY 1 UNTIL idx > len
+022200             MOVE WS-HEYBOB(idx:1) TO chr
+022300             IF is-question OR is-exclaim
+022400                 ADD 5 TO WS-YELL-SEVERITY
+022500             END-IF
+022600         END-PERFORM
+022700     END-IF.
+022800 3000-EXIT.
+022900     EXIT.
+023000
+023100*-----------------------------------------------------------------
+023200* LOOK FOR A SUPPORT KEYWORD ANYWHERE IN WS-HEYBOB BEFORE FALLING
+023300* BACK TO THE FLAT DEFAULT RESPONSE.
+023400*-----------------------------------------------------------------
+023500 4000-CHECK-KEYWORDS.
+023600     MOVE "N" TO WS-KEYWORD-HIT-SW
+023700     MOVE FUNCTION UPPER-CASE(WS-HEYBOB) TO WS-UPPER-HEYBOB
+023710     IF WS-HEYBOB NOT = SPACES
+023800         PERFORM VARYING kdx FROM 1 BY 1 UNTIL kdx > 3
+023900             PERFORM 4100-SCAN-FOR-KEYWORD
+024300             IF KEYWORD-WAS-HIT
+024400                 EXIT PERFORM
+024500             END-IF
+024600         END-PERFORM
+024700     END-IF.
+024800 4000-EXIT.
+024900     EXIT.
 
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WS-HEYBOB        PIC X(60).
-       01 WS-RESULT        PIC X(40).
-          88 result-silence  VALUE "Fine. Be that way!".
-          88 result-yell-ask VALUE "Calm down, I know what I'm doing!".
-          88 result-yelling  VALUE "Whoa, chill out!".
-          88 result-asking   VALUE "Sure.".
-          88 result-default  VALUE "Whatever.".
+025000*-----------------------------------------------------------------
+025010* SLIDE THE TRIMMED KEYWORD ACROSS WS-UPPER-HEYBOB LOOKING FOR
+025020* AN EXACT SUBSTRING MATCH, SINCE THIS DIALECT HAS NO INTRINSIC
+025030* SUBSTRING-SEARCH FUNCTION.
+025040*-----------------------------------------------------------------
+025050 4100-SCAN-FOR-KEYWORD.
+025060     MOVE FUNCTION TRIM(WS-KEYWORD(kdx)) TO WS-KEYWORD-TRIMMED
+025070     COMPUTE WS-KEYWORD-LEN =
+025080         FUNCTION LENGTH(FUNCTION TRIM(WS-KEYWORD(kdx)))
+025090     PERFORM VARYING sdx FROM 1 BY 1
+025100             UNTIL sdx > len - WS-KEYWORD-LEN + 1
+025110                 OR KEYWORD-WAS-HIT
+025120         IF WS-UPPER-HEYBOB(sdx:WS-KEYWORD-LEN) =
+025130                 WS-KEYWORD-TRIMMED(1:WS-KEYWORD-LEN)
+025140             SET KEYWORD-WAS-HIT TO TRUE
+025150         END-IF
+025160     END-PERFORM.
+025170 4100-EXIT.
+025180     EXIT.
+024800
+024900*-----------------------------------------------------------------
+025000* APPEND THIS EXCHANGE TO THE HELPDESK TRANSCRIPT.
+025100*-----------------------------------------------------------------
+025200 2000-LOG-TRANSCRIPT.
+025300     ACCEPT WS-DATE-FIELD FROM DATE YYYYMMDD
+025400     ACCEPT WS-TIME-FULL FROM TIME
+025410     DIVIDE WS-TIME-FULL BY 100 GIVING WS-TIME-FIELD
+025500     STRING WS-DATE-FIELD "-" WS-TIME-FIELD
+025600         DELIMITED BY SIZE INTO WS-NOW
+025700
+025800     OPEN EXTEND TRANSCRIPT-FILE
+025900     IF WS-XCRPT-STATUS = "35"
+026000         OPEN OUTPUT TRANSCRIPT-FILE
+026100     END-IF
+026200     MOVE WS-NOW       TO XCRPT-TIMESTAMP
+026300     MOVE WS-CATEGORY  TO XCRPT-CATEGORY
+026400     MOVE WS-HEYBOB    TO XCRPT-INPUT
+026500     MOVE ws-result    TO XCRPT-RESPONSE
+026600     WRITE XCRPT-RECORD
+026700     CLOSE TRANSCRIPT-FILE.
+026800 2000-EXIT.
+026900     EXIT.
+027000
+027100*-----------------------------------------------------------------
+027200* LOOK UP WS-DEPLOYMENT-ID IN BOBCFG AND, IF FOUND, REPLACE THE
+027300* DEFAULT WS-TEXT-* WORDING WITH THAT DEPLOYMENT'S OWN TEXT.  A
+027400* MISSING FILE OR AN UNKNOWN DEPLOYMENT ID LEAVES THE ORIGINAL
+027500* HARD-CODED WORDING IN PLACE.
+027600*-----------------------------------------------------------------
+027700 5000-LOAD-DEPLOYMENT-CONFIG.
+027800     IF WS-DEPLOYMENT-ID = SPACES
+027900         GO TO 5000-EXIT
+028000     END-IF
+028100
+028200     OPEN INPUT DEPLOY-CFG-FILE
+028300     IF WS-CFG-STATUS NOT = "00"
+028400         GO TO 5000-EXIT
+028500     END-IF
+028600
+028700     PERFORM 5100-READ-CFG-RECORD THRU 5100-EXIT
+028800     PERFORM UNTIL WS-CFG-STATUS = "10"
+028900         IF CFG-DEPLOYMENT-ID = WS-DEPLOYMENT-ID
+029000             MOVE CFG-SILENCE-TEXT  TO WS-TEXT-SILENCE
+029100             MOVE CFG-YELL-ASK-TEXT TO WS-TEXT-YELL-ASK
+029200             MOVE CFG-YELLING-TEXT  TO WS-TEXT-YELLING
+029300             MOVE CFG-ASKING-TEXT   TO WS-TEXT-ASKING
+029400             MOVE CFG-DEFAULT-TEXT  TO WS-TEXT-DEFAULT
+029500         END-IF
+029600         PERFORM 5100-READ-CFG-RECORD THRU 5100-EXIT
+029700     END-PERFORM
+029800     CLOSE DEPLOY-CFG-FILE.
+029900 5000-EXIT.
+030000     EXIT.
+030100
+030200 5100-READ-CFG-RECORD.
+030300     READ DEPLOY-CFG-FILE
+030400         AT END MOVE "10" TO WS-CFG-STATUS
+030500     END-READ.
+030600 5100-EXIT.
+030700     EXIT.
 
-       01 len              PIC 99.
-       01 idx              PIC 99.
-       01 is-yelling       PIC 9.
-       01 is-asking        PIC 9.
-       01 is-silence       PIC 9.
-       01 chr              PIC X.
-          88 is-letter     VALUE "A" THROUGH "Z", "a" THROUGH "z".
-          88 is-question   VALUE "?".
-
-       PROCEDURE DIVISION.
-       BOB.
-           COMPUTE len = FUNCTION LENGTH(FUNCTION TRIM(WS-HEYBOB))
-
-           PERFORM test-silence
-           PERFORM test-yelling
-           PERFORM test-asking
-
-           IF      is-silence = 1 THEN SET result-silence  TO TRUE
-           ELSE IF is-yelling = 1
-               AND is-asking  = 1 THEN SET result-yell-ask TO TRUE
-           ELSE IF is-yelling = 1 THEN SET result-yelling  TO TRUE
-           ELSE IF is-asking  = 1 THEN SET result-asking   TO TRUE
-           ELSE                        SET result-default  TO TRUE
-           END-IF.
-
-       test-silence.
-           IF WS-HEYBOB = SPACES THEN
-               MOVE 1 TO is-silence
-           ELSE
-               MOVE 0 TO is-silence
-           END-IF.
-
-       test-yelling.
-           MOVE 0 TO is-yelling
-           IF WS-HEYBOB = FUNCTION UPPER-CASE(WS-HEYBOB)
-               PERFORM VARYING idx FROM 1 BY 1 UNTIL idx > len
-                   MOVE WS-HEYBOB(idx:1) TO chr
-                   IF is-letter THEN
-                       MOVE 1 TO is-yelling
-                       EXIT PERFORM
-                   END-IF
-               END-PERFORM
-           END-IF.
-
-       test-asking.
-           IF WS-HEYBOB(len:1) = "?" THEN
-               MOVE 1 TO is-asking
-           ELSE
-               MOVE 0 TO is-asking
-           END-IF.
+030800*-----------------------------------------------------------------
+030900* ADDITIVE ENTRY POINT SO A CALLING PROGRAM CAN IDENTIFY ITS
+031000* DEPLOYMENT BEFORE BOB RUNS, WITHOUT DISTURBING THE DEFAULT
+031100* CALL "BOB" BEHAVIOR ABOVE (WHICH ALWAYS KEEPS THE ORIGINAL
+031200* WORDING SINCE WS-DEPLOYMENT-ID HAS NO OTHER WAY TO BE SET).
+031300*-----------------------------------------------------------------
+031400 9000-BOB-DEPLOY-ENTRY.
+031500 ENTRY "BOB-DEPLOY" USING BOB-DEPLOYMENT-ID.
+031600     MOVE BOB-DEPLOYMENT-ID TO WS-DEPLOYMENT-ID
+031700     PERFORM 0000-BOB THRU 0000-EXIT
+031800     GOBACK.
+031900 9000-EXIT.
+032000     EXIT.
